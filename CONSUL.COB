@@ -1,858 +1,1857 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    CONSUL. 
-      ******************************
-      * SISTEMA DE VENCIMIENTOS    *
-      * AUTOR: JOSE LUIS PLANES    *
-      ******************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT CONTRI ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-CO
-                  ALTERNATE RECORD IS NOMBRE
-                  WITH DUPLICATES.
-
-           SELECT IMPU ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-CO1
-                  ALTERNATE RECORD IS TIP-VEN
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-VEN
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-PAG
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS ANO
-                  WITH DUPLICATES.
-
-           SELECT CODI ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS N-CODI.
-
-           SELECT IMPRE ASSIGN TO PRINTER.
-
-           SELECT RDATOS ASSIGN TO DISK.
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  CONTRI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCONT"
-           DATA RECORD IS REG-CON.
-
-       01  REG-CON.
-           03 NUM-CO                  PIC X(25).
-           03 NOMBRE                  PIC X(25).
-           03 UBICA                   PIC X(25).
-
-       FD  IMPU LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARIMPU"
-           DATA RECORD IS REG-IMP.
-
-       01  REG-IMP.
-           03 NUM-CO1.
-              05 CONT            PIC X(25).
-              05 PERI.
-                 07 AA           PIC 99.
-                 07 P1           PIC 99.
-           03 TIP-VEN            PIC 99.
-           03 FEC-VEN.
-              05 DDV             PIC 99.
-              05 MMV             PIC 99.
-              05 AAV             PIC 99.
-           03 FEC-PAG.
-              05 DDP             PIC 99.
-              05 MMP             PIC 99.
-              05 AAP             PIC 99.
-           03 MONTO              PIC 9(11)V99.
-           03 ANO                PIC 99.
-
-       FD  IMPRE LABEL RECORD IS OMITTED.
-
-       01  RENGLON               PIC X(132).
-
-       FD  RDATOS LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARDATOS"
-           DATA RECORD IS REG-DATOS.
-
-       01  REG-DATOS.
-           03 NOMEMP             PIC X(40).
-           03 CIUD               PIC X(40).
-
-       FD  CODI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCODI"
-           DATA RECORD IS REG-CODI.
-
-       01  REG-CODI.
-           03 N-CODI             PIC 99.
-           03 B-CODI             PIC X(15).
-
-       WORKING-STORAGE SECTION.
-       77  OPC                   PIC XX VALUE SPACES. 
-       77  GUION                 PIC X(77) VALUE ALL "-".
-       77  CAM                   PIC 9 VALUE ZERO.
-       77  B                     PIC 9 VALUE ZERO.
-       77  SEN                   PIC 9 VALUE ZERO.
-       77  CON-LI                PIC 999 VALUE ZEROS.
-       77  CON-HO                PIC 9999 VALUE ZEROS.
-       77  ANO-P                 PIC XX VALUE SPACES.
-       77  CON-RE                PIC 9999 VALUE ZEROS.
-       77  NUM-CO2               PIC X(25) VALUE SPACES.
-       77  FEC-VEN2              PIC 9(06) VALUE ZEROS.
-       77  B-NOM                 PIC X VALUE SPACES.
-
-       01  LINCL.
-           03  LIN               PIC 99.
-           03  CL                PIC 99.
-
-       01  FECHA.
-           03 AAR                PIC 99.
-           03 MMR                PIC 99.
-           03 DDR                PIC 99.
-
-       01  FEC-VEN1.
-           03 DDV1               PIC 99 VALUE ZEROS.
-           03 MMV1               PIC 99 VALUE ZEROS.
-           03 AAV1               PIC 99 VALUE ZEROS.
-
-       01  DESPLIEGE.
-           03 FILLER             PIC X(07) VALUE SPACES.
-           03 CON-D              PIC X(25) VALUE SPACES.
-           03 FILLER             PIC X(11) VALUE SPACES.
-           03 PER-D              PIC 9(02) VALUE ZEROS.
-           03 FILLER             PIC X(01) VALUE "/".
-           03 ANO-D              PIC 9(02) VALUE ZEROS.
-           03 FILLER             PIC X(07) VALUE SPACES.
-           03 DD-D               PIC 9(02) VALUE ZEROS.
-           03 FILLER             PIC X(01) VALUE "/".
-           03 MM-D               PIC 9(02) VALUE ZEROS.
-           03 FILLER             PIC X(01) VALUE "/".
-           03 AA-D               PIC 9(02) VALUE ZEROS.
-
-       01  DESPLIEGE1.
-           03 CON-E              PIC X(24) VALUE SPACES.
-           03 PER-E              PIC 9(02) VALUE ZEROS.
-           03 F                  PIC X     VALUE "/".
-           03 ANO-E              PIC 9(02) VALUE ZEROS.
-           03 F                  PIC XXXX  VALUE SPACES.
-           03 TIP-E              PIC ZZ    VALUE ZEROS.
-           03 F                  PIC X(05) VALUE SPACES.
-           03 DDV-E              PIC XX    VALUE SPACES.
-           03 F                  PIC X     VALUE "/".
-           03 MMV-E              PIC XX    VALUE SPACES.
-           03 F                  PIC X     VALUE "/".
-           03 AAV-E              PIC XX    VALUE SPACES.
-           03 F                  PIC XXX   VALUE SPACES.
-           03 DDP-E              PIC XX    VALUE SPACES.
-           03 F                  PIC X     VALUE "/".
-           03 MMP-E              PIC XX    VALUE SPACES.
-           03 F                  PIC X     VALUE "/".
-           03 AAP-E              PIC XX    VALUE SPACES.
-           03 MONTO-E            PIC    ZZZ,ZZZ,ZZ9.99.
-
-       01  DESPLIEGE2.
-           03 F                  PIC X(03) VALUE SPACES.
-           03 CONTRI-D           PIC X(25).
-           03 F                  PIC X(04) VALUE SPACES.
-           03 NOM-SA             PIC X(25).
-
-       01  DESPLIEGE211.
-           03 F                  PIC X(18) VALUE SPACES.
-           03 CONTRI-D1          PIC X(25).
-           03 F                  PIC X(04) VALUE SPACES.
-           03 NOM-SA1            PIC X(25).
-
-       01  DESPLIEGE21.
-           03 F                  PIC X(03) VALUE SPACES.
-           03 UBI-SA             PIC X(25).
-
-       01  DESPLIEGE2111.
-           03 F                  PIC X(18) VALUE SPACES.
-           03 UBI-SA1            PIC X(25).
-
-       01  T1.
-           03 F                  PIC X(80) VALUE ALL "*".
-
-       01  T2.
-           03 F                  PIC X(80) VALUE SPACES.
-
-       01  T3.
-           03 F  PIC X(35) VALUE "* SISTEMA DE VENCIMIENTOS          ".
-           03 F  PIC X(35) VALUE "                            FECHA: ".
-           03 DDI PIC 99.
-           03 F   PIC X VALUE "/".
-           03 MMI PIC 99.
-           03 F   PIC X VALUE "/".
-           03 AAI PIC 99.
-           03 F   PIC XX VALUE " *".
-
-       01  T31.
-           03 F  PIC X(02) VALUE "* ".
-           03 S-NOMEMP PIC X(40).
-           03 F  PIC X(37) VALUE SPACES.
-           03 F  PIC X VALUE "*".
-
-       01  T4.
-           03 F  PIC X(02) VALUE "* ".
-           03 S-CIUD  PIC X(40).
-           03 F  PIC X(28) VALUE "                       HOJA ".
-           03 F  PIC X(04) VALUE "NRO:".
-           03 HO PIC ZZZ9.
-           03 F  PIC XX    VALUE " *".
-
-       01  T5.
-           03 F  PIC X(35) VALUE "NRO DE CLIENTE         CUO/A#O  TIP".
-           03 F  PIC X(35) VALUE "-VENCI      FEC-VEN    FEC-PAG     ".
-           03 F  PIC X(10) VALUE "     MONTO".
-
-       01  T6.
-           03 F  PIC X(35) VALUE "--- -- -------         -------  ---".
-           03 F  PIC X(35) VALUE "------      -------    -------     ".
-           03 F  PIC X(10) VALUE "     -----".
-
-       01  DESPLIEGE3.
-           03 CON-S              PIC X(24).
-           03 PER-S              PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 ANO-S              PIC 99.
-           03 F                  PIC X(06) VALUE SPACES.
-           03 TI-S               PIC 99.
-           03 F                  PIC X(10) VALUE SPACES.
-           03 DD-S               PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 MM-S               PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 AA-S               PIC 99.
-           03 F                  PIC XXX VALUE SPACES.
-           03 DD-S1              PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 MM-S1              PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 AA-S1              PIC 99.
-           03 MONTO-S            PIC ZZZ,ZZZ,ZZ9.99.
-
-       01  TOT-RE.
-           03 F       PIC X(19)  VALUE "TOTAL DE REGISTROS:".
-           03 RE-TOT  PIC ZZZ9.
-
-       01  DESPLIEGE4.
-           03 F       PIC X(07) VALUE SPACES.
-           03 NOM-S   PIC X(25).
-           03 F       PIC X(11) VALUE SPACES.
-           03 UBI-S   PIC X(25).
-
-       01  DESPLIEGE5.
-           03 NOM1-S  PIC X(25).
-           03 F       PIC X(03) VALUE SPACES.
-           03 UBI1-S  PIC X(25).
-
-       01  DESPLIEGE6.
-           03 F       PIC X(30) VALUE SPACES.
-           03 SN-CODI PIC Z9.
-           03 F       PIC X(08) VALUE SPACES.
-           03 SB-CODI PIC X(15).
-
-       01  DESPLIEGE7.
-           03 F PIC X(07) VALUE SPACES.
-           03 F PIC X(16) VALUE "NRO DE CLIENTE".
-           03 F PIC X(19) VALUE SPACES.
-           03 F PIC X(07) VALUE "CUO/A#O".
-           03 F PIC X(03) VALUE SPACES.
-           03 F PIC X(20) VALUE "FECHA DE VENCIMIENTO".
-
-       01  DESPLIEGE8.
-           03 F PIC X(07) VALUE SPACES.
-           03 F PIC X(16) VALUE "--- -- -------".
-           03 F PIC X(19) VALUE SPACES.
-           03 F PIC X(07) VALUE "-------".
-           03 F PIC X(03) VALUE SPACES.
-           03 F PIC X(20) VALUE "----- -- -----------".
-
-       01  DESPLIEGE9.
-           03 SN1-COD     PIC Z9.
-           03 FILLER      PIC X VALUE "-".
-           03 SB1-COD     PIC X(15).
-
-       01  DESPLIEGE10.
-           03 FILLER      PIC X(31) VALUE SPACES.
-           03 SN2-COD     PIC Z9.
-           03 FILLER      PIC X VALUE "-".
-           03 SB2-COD     PIC X(15).
-
-       SCREEN SECTION.
-
-       01  PANTALLA-MENU.
-           03 LINE 08 COLUMN 22 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE "             MENU                ".
-           03 LINE 10 COLUMN 22
-              VALUE "1-VENCIMIENTOS POR FECHA".
-           03 LINE 11 COLUMN 22
-              VALUE "2-VENCIMIENTOS-LISTADO TOTAL".
-           03 LINE 12 COLUMN 22
-              VALUE "3-LISTADO DE TIPO DE VENCIMIENTOS".
-           03 LINE 13 COLUMN 22
-              VALUE "4-LISTADO TOTAL DE CLIENTES".
-           03 LINE 14 COLUMN 22
-              VALUE "5-LISTADO POR A#O".
-           03 LINE 15 COLUMN 22
-              VALUE "6-REGRESO MENU PRINCIPAL".
-           03 LINE 17 COLUMN 22 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE "     INGRESE OPCION:             ".
-
-       01  PANTALLA-CONTRI.
-           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
-              VALUE "NRO DE CLIENTE :".
-
-       01  PANTALLA-SAL.
-           03 LINE 13 COLUMN 18 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE " PARA SALIR TIPEAR 0       ".
-
-       01  PANTALLA-ANO.
-           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
-              VALUE "A#O VEN. PAGADOS Y POR VENCER".
-
-       01  PANTALLA-TI.
-           03 LINE 07 COLUMN 10 FOREGROUND-COLOR 5
-              VALUE "NRO DE CLIENTE      ".
-           03 LINE 07 COLUMN  45 FOREGROUND-COLOR 5
-              VALUE "CUO/A#O".
-           03 LINE 07 COLUMN 55 FOREGROUND-COLOR 5
-              VALUE "FECHA DE VENCIMIENTO".
-           03 LINE 08 COLUMN 10 FOREGROUND-COLOR 5
-              VALUE "--- -- -------      ".
-           03 LINE 08 COLUMN 45 FOREGROUND-COLOR 5
-              VALUE "-------".
-           03 LINE 08 COLUMN 55 FOREGROUND-COLOR 5
-              VALUE "----- -- -----------".
-
-       01  PANTALLA-VENCI.
-           03 LINE 09 COLUMN 18 FOREGROUND-COLOR 5
-              VALUE "FECHA DE VENCIMIENTO:".
-           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
-              VALUE "ES CORRECTA LA FECHA  S/N".
-
-       01  I-TER.
-           03 LINE 22 COLUMN 03 FOREGROUND-COLOR 6
-              VALUE "SI DESEA IMPRIMIR LOS DATOS TIPEAR LA ".
-           03 LINE 22 COLUMN 41 FOREGROUND-COLOR 6
-              VALUE "TECLA PRINT-SCREEN, DE LO CONTRARIO".
-           03 LINE 23 COLUMN 03 FOREGROUND-COLOR 6
-              VALUE "DAR RETURN".
-
-       01  PANTALLA-IMP.
-           03 LINE 12 COLUMN 10 FOREGROUND-COLOR 2
-              VALUE "1=LISTA POR PANTALLA  2=LISTA POR IMPRESORA".
-           03 LINE 12 COLUMN 55 FOREGROUND-COLOR 2
-              VALUE "3=CANCELA".
-
-       01  PANTALLA-IMP1.
-           03 LINE 12 COLUMN 10 FOREGROUND-COLOR 2
-              VALUE "1=LISTA POR NRO CLIENTE".
-           03 LINE 12 COLUMN 36 FOREGROUND-COLOR 2
-              VALUE "2-LISTA ALFABETICAMENTE".
-           03 LINE 12 COLUMN 62 FOREGROUND-COLOR 2
-              VALUE "3=CANCELA".
-
-       01  PANTALLA-IMP11.
-           03 LINE 12 COLUMN 10 FOREGROUND-COLOR 2
-              VALUE "1-LISTA POR NRO DE CLIENTE ".
-           03 LINE 12 COLUMN 38 FOREGROUND-COLOR 2
-              VALUE "2-LISTA ALFABETICAMENTE".
-           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 2
-              VALUE "3-LISTA LETRA INICIAL APELLIDO  4-CANCELA".
-
-       01  NO-LETRA.
-           03 LINE 14 COLUMN 10 FOREGROUND-COLOR 4
-              VALUE "LETRA INICIAL NO ENCONTRADA".
-
-       PROCEDURE DIVISION.
-       INICIO.
-           OPEN I-O IMPU.
-           OPEN I-O CONTRI.
-           OPEN INPUT RDATOS.
-           READ RDATOS AT END.
-           MOVE NOMEMP TO S-NOMEMP.
-           MOVE CIUD TO S-CIUD.
-           CLOSE RDATOS.
-
-       ENCABEZA.
-           CALL "CALEN" USING B.
-           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
-
-       CAR.
-           DISPLAY PANTALLA-MENU.
-       L-PANT.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1759.
-           IF OPC = "1" GO TO VENCI.
-           IF OPC = "2" GO TO VENCILT.
-           IF OPC = "3" GO TO TVEN.
-           IF OPC = "4" GO TO CONTRILT.
-           IF OPC = "5" GO TO LPANO.
-           IF OPC = "6" GO TO CIERRE.
-           GO TO L-PANT.
-
-       VENCI.
-           PERFORM ENCABEZA.
-           DISPLAY "FECHA DE VENCIMIENTO:" AT 0918.
-           DISPLAY "ES CORRECTA LA FECHA    S/N" AT 1118.
-           DISPLAY PANTALLA-SAL.
-
-       D7.
-           DISPLAY "   " AT 1147.
-           MOVE ZEROS TO FEC-VEN2.
-           DISPLAY "          " AT 0940.
-           ACCEPT FEC-VEN2 AT 0940 WITH PROMPT.
-           IF FEC-VEN2 = 0 GO TO ENCABEZA.
-           MOVE FEC-VEN2 TO FEC-VEN1.
-           DISPLAY DDV1 AT 0940.
-           DISPLAY "/"  AT 0942
-           DISPLAY MMV1 AT 0943.
-           DISPLAY "/"  AT 0945.
-           DISPLAY AAV1 AT 0946.
-           IF DDV1 = SPACES GO TO D7.
-           IF FEC-VEN1 = SPACES GO TO D7.
-           IF MMV1 = SPACES OR
-           AAV1 = ZEROS GO TO D7.
-           IF DDV1 < 0 OR DDV1 > 31 OR DDV1 = 00
-           DISPLAY "ERROR EN EL DIA" AT 0949
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 0965
-           DISPLAY "                           " AT 0949
-           GO TO D7.
-           IF MMV1 < 0 OR > 12 OR MMV1 = 00
-           DISPLAY "ERROR EN EL MES" AT 0949
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 0965
-           DISPLAY "                           " AT 0949
-           GO TO D7.
-
-       RES2.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1147.
-           IF OPC = "S" GO TO VEN-S.
-           IF OPC = "N" GO TO D7.
-           GO TO RES2.
-       VEN-S.
-           CLOSE IMPU.
-           OPEN I-O IMPU.
-           MOVE FEC-VEN1 TO FEC-VEN.
-           START IMPU KEY IS EQUAL FEC-VEN
-           INVALID KEY
-           DISPLAY "FECHA-VENCIMIENTO INEXISTENTE" AT 1618
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1650
-           DISPLAY "                               "  AT 1618
-           GO TO D7.
-
-       INCOR-FI1.
-           PERFORM ENCABEZA.
-           DISPLAY PANTALLA-TI.
-           MOVE 8 TO LIN.
-           MOVE 3 TO CL.
-       RINCOR1.
-           READ IMPU NEXT RECORD AT END
-           PERFORM TER THRU F-TER GO TO ENCABEZA.
-           IF FEC-PAG NOT = 000000 GO TO RINCOR1.
-           IF FEC-VEN NOT = FEC-VEN1 GO TO RINCOR1.
-           MOVE CONT TO CON-D.
-           MOVE P1 TO PER-D.
-           MOVE AA TO ANO-D.
-           MOVE DDV TO DD-D.
-           MOVE MMV TO MM-D.
-           MOVE AAV TO AA-D.
-           ADD 1 TO LIN.
-           DISPLAY DESPLIEGE AT LINCL.
-           MOVE NUM-CO1 TO NUM-CO.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY GO TO RINCOR1.
-           MOVE NOMBRE TO NOM-S.
-           MOVE UBICA  TO UBI-S.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           ADD 1 TO LIN.
-           DISPLAY DESPLIEGE4 AT LINCL.
-           ADD 1 TO LIN.
-           IF LIN = 20 PERFORM TER THRU F-TER.
-           GO TO RINCOR1.
-
-       VENCILT.
-           PERFORM ENCABEZA.
-           MOVE 000000 TO FEC-PAG.
-           START IMPU KEY IS EQUAL FEC-PAG
-           INVALID KEY
-           DISPLAY "NO EXISTEN VENCIMIENTOS" AT 1430
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1454
-           GO TO ENCABEZA.
-
-       INCOR-FI.
-           PERFORM ENCABEZA.
-           DISPLAY PANTALLA-IMP.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1266.
-           IF OPC = 1 GO TO INCOR-F11.
-           IF OPC = 2 GO TO INCOR-FI2.
-           IF OPC = 3 GO TO ENCABEZA.
-           GO TO INCOR-FI.
-
-       INCOR-F11.
-           PERFORM ENCABEZA.
-           DISPLAY PANTALLA-TI.
-           MOVE 8 TO LIN.
-           MOVE 3 TO CL.
-       RINCOR.
-           READ IMPU NEXT RECORD AT END
-           PERFORM TER THRU F-TER GO TO ENCABEZA.
-           IF FEC-PAG NOT = 000000 GO TO RINCOR.
-           MOVE CONT TO CON-D.
-           MOVE P1 TO PER-D.
-           MOVE AA TO ANO-D.
-           MOVE DDV TO DD-D.
-           MOVE MMV TO MM-D.
-           MOVE AAV TO AA-D.
-           ADD 1 TO LIN.
-           DISPLAY DESPLIEGE AT LINCL.
-           MOVE CONT TO NUM-CO.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY GO TO RINCOR.
-           MOVE NOMBRE TO NOM-S.
-           MOVE UBICA  TO UBI-S.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           ADD 1 TO LIN.
-           DISPLAY DESPLIEGE4 AT LINCL.
-           ADD 1 TO LIN.
-           IF LIN = 20 PERFORM TER THRU F-TER
-           GO TO INCOR-F11.
-           GO TO RINCOR.
-
-       INCOR-FI2.
-           OPEN OUTPUT IMPRE.
-           PERFORM REGRESE1.
-       IT.
-           PERFORM IMPRIME3.
-           WRITE RENGLON FROM DESPLIEGE7 AFTER 1.
-           WRITE RENGLON FROM DESPLIEGE8 AFTER 1.
-           ADD 2 TO CON-LI.
-       IT1.
-           READ IMPU NEXT RECORD AT END
-           MOVE CON-RE TO RE-TOT
-           WRITE RENGLON FROM TOT-RE AFTER 2
-           CLOSE IMPRE
-           GO TO ENCABEZA.
-           MOVE CONT TO CON-D.
-           IF FEC-PAG NOT = 000000 GO TO IT1.
-           MOVE P1 TO PER-D.
-           MOVE AA TO ANO-D.
-           MOVE DDV TO DD-D.
-           MOVE MMV TO MM-D.
-           MOVE AAV TO AA-D.
-           WRITE RENGLON FROM DESPLIEGE AFTER 2.
-           MOVE CONT TO NUM-CO.
-           READ CONTRI KEY NUM-CO
-           INVALID KEY GO TO RINCOR.
-           MOVE NOMBRE TO NOM-S.
-           MOVE UBICA TO UBI-S.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           WRITE RENGLON FROM DESPLIEGE4 AFTER 1.
-           ADD 1 TO CON-RE.
-           ADD 3 TO CON-LI.
-           IF CON-LI = 59 MOVE ZEROS TO CON-LI GO TO IT.
-           GO TO IT1.
-
-       TER.
-           DISPLAY I-TER.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 2314.
-           DISPLAY "                           " AT 2203.
-           DISPLAY "                              " AT 2228.
-           DISPLAY "                               " AT 2303.
-           PERFORM ENCABEZA.
-           MOVE 7 TO LIN.
-       F-TER.
-           EXIT.
-
-       TVEN.
-           OPEN I-O CODI.
-           PERFORM ENCABEZA.
-       PCONT.
-           DISPLAY PANTALLA-IMP.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1266.
-           IF OPC = 1 GO TO PCONT1.
-           IF OPC = 2 GO TO PCONT2.
-           IF OPC = 3 CLOSE CODI GO TO ENCABEZA.
-           GO TO PCONT.
-
-       PCONT1.
-           PERFORM ENCABEZA.
-           MOVE 7 TO LIN.
-           MOVE 3 TO CL.
-       RINCOR3.
-           READ CODI NEXT RECORD AT END
-           PERFORM TER THRU F-TER CLOSE CODI
-           GO TO ENCABEZA.
-           IF N-CODI = 0 GO TO RINCOR3.
-       RINCOR11.
-           MOVE N-CODI TO SN1-COD.
-           MOVE B-CODI TO SB1-COD.
-           ADD 1 TO LIN.
-           DISPLAY DESPLIEGE9 AT LINCL
-           IF LIN = 20 ADD 19 TO CL
-                    MOVE 7 TO LIN.
-           IF CL = 79 PERFORM TER THRU F-TER
-           GO TO PCONT1.
-           GO TO RINCOR3.
-
-       PCONT2.
-           OPEN OUTPUT IMPRE.
-           ACCEPT FECHA FROM DATE.
-           MOVE DDR TO DDI.
-           MOVE MMR TO MMI.
-           MOVE AAR TO AAI.
-           MOVE 0 TO CON-LI CON-RE CON-HO.
-       IMPRIME3.
-           ADD 1 TO CON-HO.
-           MOVE CON-HO TO HO.
-           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
-           ELSE
-           WRITE RENGLON FROM T1 AFTER PAGE.
-           WRITE RENGLON FROM T3 AFTER 1.
-           WRITE RENGLON FROM T31 AFTER 1.
-           WRITE RENGLON FROM T4 AFTER 1.
-           WRITE RENGLON FROM T1 AFTER 1.
-           WRITE RENGLON FROM T2 AFTER 1.
-           MOVE 6 TO CON-LI.
-       RINCOR31.
-           READ CODI NEXT RECORD AT END GO TO CONCLU.
-           IF N-CODI = 0 GO TO RINCOR31.
-           MOVE N-CODI TO SN2-COD.
-           MOVE B-CODI TO SB2-COD.
-           WRITE RENGLON FROM DESPLIEGE10 AFTER 1.
-           COMPUTE CON-RE = CON-RE + 1.
-           IF CON-LI = 66 MOVE ZEROS TO CON-LI GO TO IMPRIME3.
-           COMPUTE CON-LI = CON-LI + 1.
-           GO TO RINCOR31.
-       CONCLU.
-           MOVE CON-RE TO RE-TOT.
-           WRITE RENGLON FROM TOT-RE AFTER 2.
-           CLOSE IMPRE CODI.
-           GO TO ENCABEZA.
-
-       CONTRILT.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-       L.
-           PERFORM ENCABEZA.
-           MOVE 7 TO LIN.
-           MOVE 3 TO CL.
-           DISPLAY PANTALLA-IMP.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1265 WITH PROMPT.
-           IF OPC = 1 GO TO L-1.
-           IF OPC = 2 GO TO L-2.
-           IF OPC = 3 GO TO ENCABEZA.
-           GO TO L.
-       L-1.
-           PERFORM ENCABEZA.
-           DISPLAY PANTALLA-IMP11.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1357 WITH PROMPT.
-           IF OPC = 1 PERFORM ENCABEZA GO TO L-3.
-           IF OPC = 2 GO TO L-4.
-           IF OPC = 3 GO TO L-5.
-           IF OPC = 4 GO TO ENCABEZA.
-           GO TO L-1.
-
-       L-3.
-           READ CONTRI NEXT RECORD AT END
-           PERFORM TER THRU F-TER GO TO ENCABEZA.
-           IF NOMBRE = "A" GO TO L-3.
-           MOVE NUM-CO TO CONTRI-D.
-           MOVE NOMBRE TO NOM-SA.
-           ADD 1 TO LIN.
-           DISPLAY DESPLIEGE2 AT LINCL.
-           MOVE UBICA  TO UBI-SA.
-           ADD 1 TO LIN.
-           DISPLAY DESPLIEGE21 AT LINCL.
-           ADD 1 TO LIN.
-           IF LIN = 19 PERFORM TER THRU F-TER.
-           GO TO L-3.
-
-       L-4.
-           MOVE SPACES TO NOMBRE.
-           MOVE "A" TO NOMBRE.
-           START CONTRI KEY IS NOT LESS THAN NOMBRE
-           INVALID KEY GO TO L-1.
-           PERFORM ENCABEZA.
-           GO TO L-3.
-
-       L-5.
-           PERFORM ENCABEZA.
-           MOVE SPACES TO B-NOM.
-           DISPLAY "LETRA INICIAL APELLIDO" AT 1210
-           WITH FOREGROUND-COLOR 6.
-           ACCEPT B-NOM AT 1233 WITH PROMPT.
-           IF B-NOM = SPACES GO TO ENCABEZA.
-           MOVE B-NOM TO NOMBRE.
-           START CONTRI KEY IS NOT LESS THAN NOMBRE
-           INVALID KEY DISPLAY NO-LETRA
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1440 WITH PROMPT
-           DISPLAY "                                           " AT 1440.
-           GO TO L-5.
-           PERFORM ENCABEZA.
-           GO TO L-3.
-
-       L-2.
-           PERFORM ENCABEZA.
-           OPEN OUTPUT IMPRE.
-           MOVE 0 TO CON-LI CON-RE CON-HO.
-           DISPLAY PANTALLA-IMP11.
-       L-21.
-           MOVE SPACES TO OPC.
-           MOVE ZEROS TO CON-RE.
-           ACCEPT OPC AT 1357 WITH PROMPT.
-           IF OPC = 1 GO TO L-6.
-           IF OPC = 2 GO TO L-7.
-           IF OPC = 3 GO TO L-8.
-           IF OPC = 4 CLOSE IMPRE
-           GO TO ENCABEZA.
-           GO TO L-21.
-       L-6.
-           ACCEPT FECHA FROM DATE.
-           MOVE DDR TO DDI.
-           MOVE MMR TO MMI.
-           MOVE AAR TO AAI.
-           PERFORM IMPRIME3.
-           GO TO L-9.
-       L-7.
-           MOVE "A" TO NOMBRE.
-           START CONTRI KEY IS NOT LESS THAN NOMBRE
-           INVALID KEY GO TO L-1.
-           GO TO L-6.
-       L-8.
-           PERFORM ENCABEZA.
-           MOVE SPACES TO B-NOM.
-           DISPLAY "LETRA INICIAL APELLIDO" AT 1210
-           WITH FOREGROUND-COLOR 6.
-           ACCEPT B-NOM AT 1233 WITH PROMPT.
-           IF B-NOM = SPACES GO TO ENCABEZA.
-           MOVE B-NOM TO NOMBRE.
-           START CONTRI KEY IS NOT LESS THAN NOMBRE
-           INVALID KEY DISPLAY NO-LETRA
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1440 WITH PROMPT
-           DISPLAY "                        " AT 1440
-           GO TO L-8.
-           GO TO L-6.
-       L-9.
-           READ CONTRI NEXT RECORD AT END GO TO CONCLU1.
-           IF NUM-CO = 0 GO TO L-9.
-           IF NOMBRE = "A" GO TO L-9.
-           MOVE NUM-CO TO CONTRI-D1.
-           MOVE NOMBRE TO NOM-SA1.
-           ADD 1 TO CON-LI.
-           WRITE RENGLON FROM DESPLIEGE211 AFTER 2.
-           MOVE UBICA TO UBI-SA1.
-           ADD 2 TO CON-LI.
-           WRITE RENGLON FROM DESPLIEGE2111 AFTER 1.
-           COMPUTE CON-RE = CON-RE + 1.
-           IF CON-LI = 66 MOVE ZEROS TO CON-LI GO TO L-6.
-           COMPUTE CON-LI = CON-LI + 1.
-           GO TO L-9.
-       CONCLU1.
-           MOVE CON-RE TO RE-TOT.
-           WRITE RENGLON FROM TOT-RE AFTER 2.
-           CLOSE IMPRE.
-           GO TO ENCABEZA.
-
-       LPANO.
-           PERFORM ENCABEZA.
-           DISPLAY PANTALLA-ANO.
-           DISPLAY PANTALLA-SAL.
-       REGRE.
-           CLOSE IMPU.
-           OPEN I-O IMPU.
-           MOVE SPACES TO ANO-P.
-           ACCEPT ANO-P AT 1148 WITH PROMPT.
-           IF ANO-P = 0 GO TO ENCABEZA.
-           IF ANO-P = SPACES GO TO REGRE.
-           MOVE ANO-P TO ANO.
-           START IMPU KEY IS EQUAL ANO
-           INVALID KEY
-           DISPLAY "A#O NO ENCONTRADO"  AT 1155
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1174
-           DISPLAY "                  " AT 1155
-           GO TO REGRE.
-           OPEN OUTPUT IMPRE.
-       REGRESE1.
-           MOVE ZEROS TO CON-LI.
-           MOVE ZEROS TO CON-RE.
-           MOVE ZEROS TO CON-HO.
-           ACCEPT FECHA FROM DATE.
-           MOVE DDR TO DDI.
-           MOVE MMR TO MMI.
-           MOVE AAR TO AAI.
-
-       IMPRIME1.
-           ADD 1 TO CON-HO.
-           MOVE CON-HO TO HO.
-           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
-           ELSE
-           WRITE RENGLON FROM T1 AFTER PAGE.
-           WRITE RENGLON FROM T3 AFTER 1.
-           WRITE RENGLON FROM T31 AFTER 1.
-           WRITE RENGLON FROM T4 AFTER 1.
-           WRITE RENGLON FROM T1 AFTER 1.
-           WRITE RENGLON FROM T5 AFTER 2.
-           WRITE RENGLON FROM T6 AFTER 1.
-           MOVE 8 TO CON-LI.
-       IMPRIME2.
-           READ IMPU NEXT RECORD AT END GO TO FIN.
-           MOVE CONT TO CON-S.
-           MOVE P1 TO PER-S.
-           MOVE AA TO ANO-S.
-           MOVE TIP-VEN TO TI-S.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           MOVE CONT TO NUM-CO.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY GO TO FIN.
-           MOVE NOMBRE TO NOM1-S.
-           MOVE UBICA  TO UBI1-S.
-           MOVE DDV TO DD-S.
-           MOVE MMV TO MM-S.
-           MOVE AAV TO AA-S.
-           MOVE DDP TO DD-S1.
-           MOVE MMP TO MM-S1.
-           MOVE AAP TO AA-S1.
-           MOVE MONTO TO MONTO-S.
-           WRITE RENGLON FROM DESPLIEGE3 AFTER 2.
-           WRITE RENGLON FROM DESPLIEGE5 AFTER 1.
-           COMPUTE CON-RE = CON-RE + 1.
-           IF CON-LI = 59 MOVE ZEROS TO CON-LI
-           GO TO IMPRIME1.
-           COMPUTE CON-LI = CON-LI + 3.
-           GO TO IMPRIME2.
-
-       FIN.
-           MOVE CON-RE TO RE-TOT
-           WRITE RENGLON FROM TOT-RE AFTER 2.
-           CLOSE IMPRE.
-           GO TO ENCABEZA.
-
-       CIERRE.
-           CLOSE IMPU CONTRI.
-           CHAIN "MENU".
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CONSUL. 
+      ******************************
+      * SISTEMA DE VENCIMIENTOS    *
+      * AUTOR: JOSE LUIS PLANES    *
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONTRI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO
+                  ALTERNATE RECORD IS NOMBRE
+                  WITH DUPLICATES.
+
+           SELECT IMPU ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO1
+                  ALTERNATE RECORD IS TIP-VEN
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-VEN
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-PAG
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS ANO
+                  WITH DUPLICATES.
+
+           SELECT CODI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS N-CODI.
+
+           SELECT DECO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-COD
+                  ALTERNATE RECORD IS NOMBRED
+                  WITH DUPLICATES.
+
+           SELECT DEIM ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO1D
+                  ALTERNATE RECORD IS TIP-IMPD
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-VEND
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-PAGD
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS ANOD
+                  WITH DUPLICATES.
+
+           SELECT DECOD ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS N-CODID.
+
+           SELECT IMPRE ASSIGN TO IMPRE-DEST.
+
+           SELECT RDATOS ASSIGN TO DISK.
+
+           SELECT WORK-SORT ASSIGN TO DISK.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTRI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCONT"
+           DATA RECORD IS REG-CON.
+
+       01  REG-CON.
+           03 NUM-CO                  PIC X(25).
+           03 NOMBRE                  PIC X(25).
+           03 UBICA                   PIC X(25).
+           03 TELEFONO                PIC X(15).
+
+       FD  IMPU LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARIMPU"
+           DATA RECORD IS REG-IMP.
+
+       01  REG-IMP.
+           03 NUM-CO1.
+              05 CONT            PIC X(25).
+              05 PERI.
+                 07 AA           PIC 99.
+                 07 P1           PIC 99.
+           03 TIP-VEN            PIC 99.
+           03 FEC-VEN.
+              05 DDV             PIC 99.
+              05 MMV             PIC 99.
+              05 AAV             PIC 9999.
+           03 FEC-PAG.
+              05 DDP             PIC 99.
+              05 MMP             PIC 99.
+              05 AAP             PIC 9999.
+           03 MONTO              PIC 9(11)V99.
+           03 ANO                PIC 9999.
+           03 PAGADO             PIC 9(11)V99.
+           03 ORIG-VEN.
+              05 DDO             PIC 99.
+              05 MMO             PIC 99.
+              05 AAO             PIC 9999.
+
+       FD  IMPRE LABEL RECORD IS OMITTED.
+
+       01  RENGLON               PIC X(132).
+
+       FD  RDATOS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARDATOS"
+           DATA RECORD IS REG-DATOS.
+
+       01  REG-DATOS.
+           03 NOMEMP             PIC X(40).
+           03 CIUD               PIC X(40).
+           03 DOM                PIC X(40).
+           03 TEL                PIC X(15).
+           03 CUIT               PIC X(13).
+
+       FD  CODI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCODI"
+           DATA RECORD IS REG-CODI.
+
+       01  REG-CODI.
+           03 N-CODI             PIC 99.
+           03 B-CODI             PIC X(40).
+           03 B-MONTO            PIC 9(11)V99.
+           03 B-FREC             PIC 9.
+
+       FD  DECO LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARHDECO"
+           DATA RECORD IS REG-COND.
+
+       01  REG-COND.
+           03 NUM-COD            PIC X(25).
+           03 NOMBRED            PIC X(25).
+           03 DOMICILIO          PIC X(25).
+
+       FD  DEIM LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARHDEIM"
+           DATA RECORD IS REG-IMPD.
+
+       01  REG-IMPD.
+           03 NUM-CO1D.
+              05 CONTD           PIC X(25).
+              05 PERID.
+                 07 AAD          PIC 99.
+                 07 P1D          PIC 99.
+           03 TIP-IMPD           PIC 99.
+           03 FEC-VEND.
+              05 DDVD            PIC XX.
+              05 MMVD            PIC XX.
+              05 AAVD            PIC XXXX.
+           03 FEC-PAGD.
+              05 DDPD            PIC XX.
+              05 MMPD            PIC XX.
+              05 AAPD            PIC XXXX.
+           03 MONTOD             PIC 9(11)V99.
+           03 ANOD               PIC 9999.
+           03 PAGADOD            PIC 9(11)V99.
+           03 ORIG-VEND.
+              05 DDOD            PIC XX.
+              05 MMOD            PIC XX.
+              05 AAOD            PIC XXXX.
+
+       FD  DECOD LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARHDECOD"
+           DATA RECORD IS REG-CODD.
+
+       01  REG-CODD.
+           03 N-CODID            PIC 99.
+           03 B-CODID            PIC X(40).
+
+       SD  WORK-SORT
+           DATA RECORD IS SORT-REC.
+
+       01  SORT-REC.
+           03 S-CONT             PIC X(25).
+           03 S-P1                PIC 99.
+           03 S-AA                PIC 99.
+           03 S-TIP-VEN           PIC 99.
+           03 S-DDV                PIC 99.
+           03 S-MMV                PIC 99.
+           03 S-AAV                PIC 9999.
+           03 S-DDP                PIC 99.
+           03 S-MMP                PIC 99.
+           03 S-AAP                PIC 9999.
+           03 S-MONTO              PIC 9(11)V99.
+           03 S-CLI-KEY             PIC X(25).
+           03 S-CLI-KEY-N REDEFINES S-CLI-KEY PIC 9(25).
+           03 S-CLI-CO              PIC X(25).
+           03 S-UBICA               PIC X(25).
+
+       WORKING-STORAGE SECTION.
+       77  OPC                   PIC XX VALUE SPACES.
+       77  IMPRE-DEST            PIC X(20) VALUE "PRINTER".
+       77  GUION                 PIC X(77) VALUE ALL "-".
+       77  CAM                   PIC 9 VALUE ZERO.
+       77  B                     PIC 9 VALUE ZERO.
+       77  SEN                   PIC 9 VALUE ZERO.
+       77  CON-LI                PIC 999 VALUE ZEROS.
+       77  CON-HO                PIC 9999 VALUE ZEROS.
+       77  ANO-P                 PIC XX VALUE SPACES.
+       77  ANO-P-N               PIC 99 VALUE ZEROS.
+       77  CON-RE                PIC 9999 VALUE ZEROS.
+       77  ANO-SEL               PIC 9999 VALUE ZEROS.
+       77  BRK-CONT              PIC X(25) VALUE SPACES.
+       77  SUB-MONTO             PIC 9(11)V99 VALUE ZEROS.
+       77  GRAN-MONTO            PIC 9(11)V99 VALUE ZEROS.
+       77  NUM-CO2               PIC X(25) VALUE SPACES.
+       77  FEC-VEN2              PIC 9(06) VALUE ZEROS.
+       77  B-NOM                 PIC X(25) VALUE SPACES.
+       77  B-NOM-LEN             PIC 99 VALUE ZEROS.
+       77  AA-VENT               PIC 99 VALUE ZEROS.
+       77  ANO-VENT              PIC 9999 VALUE ZEROS.
+       77  MM-CHK                PIC 99 VALUE ZEROS.
+       77  AA-CHK                PIC 9999 VALUE ZEROS.
+       77  MAX-DD                PIC 99 VALUE ZEROS.
+       77  Q-CHK                 PIC 9999 VALUE ZEROS.
+       77  R4-CHK                PIC 99 VALUE ZEROS.
+       77  R100-CHK              PIC 999 VALUE ZEROS.
+       77  R400-CHK              PIC 9999 VALUE ZEROS.
+       77  CANT-DIAS             PIC 999 VALUE ZEROS.
+       77  DIA-IND               PIC 999 VALUE ZEROS.
+       77  DD-LIM                PIC 99 VALUE ZEROS.
+       77  MM-LIM                PIC 99 VALUE ZEROS.
+       77  AA-LIM                PIC 9999 VALUE ZEROS.
+       77  HOY-COMP              PIC 9(8) VALUE ZEROS.
+       77  LIM-COMP              PIC 9(8) VALUE ZEROS.
+       77  VEN-COMP              PIC 9(8) VALUE ZEROS.
+       77  B-CLI                 PIC X(25) VALUE SPACES.
+       77  SALDO-CTA             PIC S9(11)V99 VALUE ZEROS.
+       77  BRK-AAV-P             PIC 9999 VALUE ZEROS.
+       77  BRK-MMV-P             PIC 99 VALUE ZEROS.
+       77  CANT-AB-COD           PIC 999 VALUE ZEROS.
+       77  CANT-PG-COD           PIC 999 VALUE ZEROS.
+
+       01  LINCL.
+           03  LIN               PIC 99.
+           03  CL                PIC 99.
+
+       01  FECHA.
+           03 AAR                PIC 99.
+           03 MMR                PIC 99.
+           03 DDR                PIC 99.
+
+       01  FEC-VEN1.
+           03 DDV1               PIC 99 VALUE ZEROS.
+           03 MMV1               PIC 99 VALUE ZEROS.
+           03 AAV1               PIC 99 VALUE ZEROS.
+
+       01  DESPLIEGE.
+           03 FILLER             PIC X(07) VALUE SPACES.
+           03 CON-D              PIC X(25) VALUE SPACES.
+           03 FILLER             PIC X(11) VALUE SPACES.
+           03 PER-D              PIC 9(02) VALUE ZEROS.
+           03 FILLER             PIC X(01) VALUE "/".
+           03 ANO-D              PIC 9(02) VALUE ZEROS.
+           03 FILLER             PIC X(07) VALUE SPACES.
+           03 DD-D               PIC 9(02) VALUE ZEROS.
+           03 FILLER             PIC X(01) VALUE "/".
+           03 MM-D               PIC 9(02) VALUE ZEROS.
+           03 FILLER             PIC X(01) VALUE "/".
+           03 AA-D               PIC 9(02) VALUE ZEROS.
+
+       01  DESPLIEGE1.
+           03 CON-E              PIC X(25) VALUE SPACES.
+           03 PER-E              PIC 9(02) VALUE ZEROS.
+           03 F                  PIC X     VALUE "/".
+           03 ANO-E              PIC 9(02) VALUE ZEROS.
+           03 F                  PIC XXX   VALUE SPACES.
+           03 TIP-E              PIC ZZ    VALUE ZEROS.
+           03 F                  PIC X(05) VALUE SPACES.
+           03 DDV-E              PIC XX    VALUE SPACES.
+           03 F                  PIC X     VALUE "/".
+           03 MMV-E              PIC XX    VALUE SPACES.
+           03 F                  PIC X     VALUE "/".
+           03 AAV-E              PIC XXXX  VALUE SPACES.
+           03 F                  PIC X     VALUE SPACES.
+           03 DDP-E              PIC XX    VALUE SPACES.
+           03 F                  PIC X     VALUE "/".
+           03 MMP-E              PIC XX    VALUE SPACES.
+           03 F                  PIC X     VALUE "/".
+           03 AAP-E              PIC XXXX  VALUE SPACES.
+           03 F                  PIC X(02) VALUE SPACES.
+           03 MONTO-E            PIC    ZZZ,ZZZ,ZZ9.99.
+
+       01  DESPLIEGE2.
+           03 F                  PIC X(03) VALUE SPACES.
+           03 CONTRI-D           PIC X(25).
+           03 F                  PIC X(04) VALUE SPACES.
+           03 NOM-SA             PIC X(25).
+
+       01  DESPLIEGE211.
+           03 F                  PIC X(18) VALUE SPACES.
+           03 CONTRI-D1          PIC X(25).
+           03 F                  PIC X(04) VALUE SPACES.
+           03 NOM-SA1            PIC X(25).
+
+       01  DESPLIEGE21.
+           03 F                  PIC X(03) VALUE SPACES.
+           03 UBI-SA             PIC X(25).
+           03 F                  PIC X(02) VALUE SPACES.
+           03 TEL-SA             PIC X(15).
+
+       01  DESPLIEGE2111.
+           03 F                  PIC X(18) VALUE SPACES.
+           03 UBI-SA1            PIC X(25).
+           03 F                  PIC X(02) VALUE SPACES.
+           03 TEL-SA1            PIC X(15).
+
+       01  T1.
+           03 F                  PIC X(80) VALUE ALL "*".
+
+       01  T2.
+           03 F                  PIC X(80) VALUE SPACES.
+
+       01  T3.
+           03 F  PIC X(35) VALUE "* SISTEMA DE VENCIMIENTOS          ".
+           03 F  PIC X(35) VALUE "                            FECHA: ".
+           03 DDI PIC 99.
+           03 F   PIC X VALUE "/".
+           03 MMI PIC 99.
+           03 F   PIC X VALUE "/".
+           03 AAI PIC 99.
+           03 F   PIC XX VALUE " *".
+
+       01  T31.
+           03 F  PIC X(02) VALUE "* ".
+           03 S-NOMEMP PIC X(40).
+           03 F  PIC X(37) VALUE SPACES.
+           03 F  PIC X VALUE "*".
+
+       01  T32.
+           03 F  PIC X(02) VALUE "* ".
+           03 S-DOM   PIC X(40).
+           03 F  PIC X(37) VALUE SPACES.
+           03 F  PIC X VALUE "*".
+
+       01  T33.
+           03 F  PIC X(02) VALUE "* ".
+           03 F  PIC X(04) VALUE "TEL:".
+           03 S-TEL   PIC X(15).
+           03 F  PIC X(02) VALUE SPACES.
+           03 F  PIC X(05) VALUE "CUIT:".
+           03 S-CUIT  PIC X(13).
+           03 F  PIC X(38) VALUE SPACES.
+           03 F  PIC X VALUE "*".
+
+       01  T4.
+           03 F  PIC X(02) VALUE "* ".
+           03 S-CIUD  PIC X(40).
+           03 F  PIC X(28) VALUE "                       HOJA ".
+           03 F  PIC X(04) VALUE "NRO:".
+           03 HO PIC ZZZ9.
+           03 F  PIC XX    VALUE " *".
+
+       01  T5.
+           03 F  PIC X(35) VALUE "NRO DE CLIENTE         CUO/A#O  TIP".
+           03 F  PIC X(35) VALUE "-VENCI      FEC-VEN    FEC-PAG     ".
+           03 F  PIC X(10) VALUE "     MONTO".
+
+       01  T6.
+           03 F  PIC X(35) VALUE "--- -- -------         -------  ---".
+           03 F  PIC X(35) VALUE "------      -------    -------     ".
+           03 F  PIC X(10) VALUE "     -----".
+
+       01  T7.
+           03 F  PIC X(20) VALUE "MES/A#O".
+           03 F  PIC X(20) VALUE SPACES.
+           03 F  PIC X(20) VALUE "TOTAL PROYECTADO".
+
+       01  T8.
+           03 F  PIC X(20) VALUE "-------".
+           03 F  PIC X(20) VALUE SPACES.
+           03 F  PIC X(20) VALUE "-----------------".
+
+       01  DESPLIEGE3.
+           03 CON-S              PIC X(24).
+           03 PER-S              PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 ANO-S              PIC 99.
+           03 F                  PIC X(06) VALUE SPACES.
+           03 TI-S               PIC 99.
+           03 F                  PIC X(10) VALUE SPACES.
+           03 DD-S               PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 MM-S               PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 AA-S               PIC 99.
+           03 F                  PIC XXX VALUE SPACES.
+           03 DD-S1              PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 MM-S1              PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 AA-S1              PIC 99.
+           03 MONTO-S            PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  TOT-RE.
+           03 F       PIC X(19)  VALUE "TOTAL DE REGISTROS:".
+           03 RE-TOT  PIC ZZZ9.
+
+       01  SUBTOT-LINE.
+           03 F          PIC X(07) VALUE SPACES.
+           03 F          PIC X(21) VALUE "SUBTOTAL CLIENTE....:".
+           03 SUBTOT-ED  PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  GRANTOT-LINE.
+           03 F          PIC X(20) VALUE "TOTAL GENERAL......:".
+           03 GRANTOT-ED PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  PARAM1.
+           03 QTY                PIC 9(11)V99.
+           03 MAX                PIC 9(3) VALUE 80.
+           03 SKP                PIC 9(2) VALUE 00.
+           03 SWA                PIC X    VALUE "1".
+           03 SWB                PIC X    VALUE "1".
+
+       01  PARAM2.
+           03 LETRA-1            PIC X(80).
+           03 LETRA-2            PIC X(80).
+
+       01  DESPLIEGE4.
+           03 F       PIC X(07) VALUE SPACES.
+           03 NOM-S   PIC X(25).
+           03 F       PIC X(11) VALUE SPACES.
+           03 UBI-S   PIC X(25).
+
+       01  DESPLIEGE5.
+           03 NOM1-S  PIC X(25).
+           03 F       PIC X(03) VALUE SPACES.
+           03 UBI1-S  PIC X(25).
+
+       01  DESPLIEGE6.
+           03 F       PIC X(30) VALUE SPACES.
+           03 SN-CODI PIC Z9.
+           03 F       PIC X(08) VALUE SPACES.
+           03 SB-CODI PIC X(15).
+
+       01  DESPLIEGE7.
+           03 F PIC X(07) VALUE SPACES.
+           03 F PIC X(16) VALUE "NRO DE CLIENTE".
+           03 F PIC X(19) VALUE SPACES.
+           03 F PIC X(07) VALUE "CUO/A#O".
+           03 F PIC X(03) VALUE SPACES.
+           03 F PIC X(20) VALUE "FECHA DE VENCIMIENTO".
+
+       01  DESPLIEGE8.
+           03 F PIC X(07) VALUE SPACES.
+           03 F PIC X(16) VALUE "--- -- -------".
+           03 F PIC X(19) VALUE SPACES.
+           03 F PIC X(07) VALUE "-------".
+           03 F PIC X(03) VALUE SPACES.
+           03 F PIC X(20) VALUE "----- -- -----------".
+
+       01  DESPLIEGE9.
+           03 SN1-COD     PIC Z9.
+           03 FILLER      PIC X VALUE "-".
+           03 SB1-COD     PIC X(15).
+           03 FILLER      PIC X(03) VALUE SPACES.
+           03 FILLER      PIC X(04) VALUE "AB: ".
+           03 CANT-AB-S   PIC Z9.
+           03 FILLER      PIC X(03) VALUE SPACES.
+           03 FILLER      PIC X(04) VALUE "PG: ".
+           03 CANT-PG-S   PIC Z9.
+
+       01  DESPLIEGE10.
+           03 FILLER      PIC X(31) VALUE SPACES.
+           03 SN2-COD     PIC Z9.
+           03 FILLER      PIC X VALUE "-".
+           03 SB2-COD     PIC X(40).
+           03 FILLER      PIC X(03) VALUE SPACES.
+           03 FILLER      PIC X(04) VALUE "AB: ".
+           03 CANT-AB-S2  PIC Z9.
+           03 FILLER      PIC X(03) VALUE SPACES.
+           03 FILLER      PIC X(04) VALUE "PG: ".
+           03 CANT-PG-S2  PIC Z9.
+
+       01  DESPLIEGE11.
+           03 F           PIC X(18) VALUE SPACES.
+           03 F           PIC X(18) VALUE "FECHA ORIGINAL...:".
+           03 DDO-D       PIC 9(02) VALUE ZEROS.
+           03 F           PIC X(01) VALUE "/".
+           03 MMO-D       PIC 9(02) VALUE ZEROS.
+           03 F           PIC X(01) VALUE "/".
+           03 AAO-D       PIC 9(04) VALUE ZEROS.
+
+       01  DESPLIEGE-CTA.
+           03 CON-C               PIC X(25) VALUE SPACES.
+           03 F                   PIC X(01) VALUE SPACES.
+           03 PER-C               PIC 9(02) VALUE ZEROS.
+           03 F                   PIC X(01) VALUE "/".
+           03 ANO-C               PIC 9(02) VALUE ZEROS.
+           03 F                   PIC X(05) VALUE SPACES.
+           03 DDV-C               PIC 99    VALUE ZEROS.
+           03 F                   PIC X(01) VALUE "/".
+           03 MMV-C               PIC 99    VALUE ZEROS.
+           03 F                   PIC X(01) VALUE "/".
+           03 AAV-C               PIC 9999  VALUE ZEROS.
+           03 F                   PIC X(02) VALUE SPACES.
+           03 FEC-PAG-C.
+              05 DDP-C            PIC Z9.
+              05 F                PIC X     VALUE "/".
+              05 MMP-C            PIC Z9.
+              05 F                PIC X     VALUE "/".
+              05 AAP-C            PIC 9999.
+           03 FEC-PAG-C-R REDEFINES FEC-PAG-C
+                                  PIC X(10).
+           03 F                   PIC X(02) VALUE SPACES.
+           03 MONTO-C             PIC ZZZ,ZZZ,ZZ9.99.
+           03 F                   PIC X(02) VALUE SPACES.
+           03 SALDO-C             PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  DESPLIEGE-PROY.
+           03 MM-PROY             PIC 99.
+           03 F                   PIC X VALUE "/".
+           03 AA-PROY             PIC 9999.
+           03 F                   PIC X(14) VALUE SPACES.
+           03 MONTO-PROY          PIC ZZZ,ZZZ,ZZ9.99.
+
+       SCREEN SECTION.
+
+       01  PANTALLA-MENU.
+           03 LINE 08 COLUMN 22 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE "             MENU                ".
+           03 LINE 10 COLUMN 22
+              VALUE "1-VENCIMIENTOS POR FECHA".
+           03 LINE 11 COLUMN 22
+              VALUE "2-VENCIMIENTOS-LISTADO TOTAL".
+           03 LINE 12 COLUMN 22
+              VALUE "3-LISTADO DE TIPO DE VENCIMIENTOS".
+           03 LINE 13 COLUMN 22
+              VALUE "4-LISTADO TOTAL DE CLIENTES".
+           03 LINE 14 COLUMN 22
+              VALUE "5-LISTADO POR A#O".
+           03 LINE 15 COLUMN 22
+              VALUE "6-REGRESO MENU PRINCIPAL".
+           03 LINE 16 COLUMN 22
+              VALUE "7-VENCIMIENTOS PROXIMOS A VENCER".
+           03 LINE 17 COLUMN 22
+              VALUE "8-HISTORICO DE DEPURADOS".
+           03 LINE 18 COLUMN 22
+              VALUE "9-ESTADO DE CUENTA POR CLIENTE".
+           03 LINE 19 COLUMN 22
+              VALUE "10-LISTADO POR UBICACION".
+           03 LINE 20 COLUMN 22
+              VALUE "11-PROYECCION DE FLUJO DE CAJA".
+           03 LINE 21 COLUMN 22
+              VALUE "12-VENCIMIENTOS VENCIDOS".
+           03 LINE 22 COLUMN 22 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE "     INGRESE OPCION:             ".
+
+       01  PANTALLA-CONTRI.
+           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
+              VALUE "NRO DE CLIENTE :".
+
+       01  PANTALLA-SAL.
+           03 LINE 13 COLUMN 18 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE " PARA SALIR TIPEAR 0       ".
+
+       01  PANTALLA-ANO.
+           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
+              VALUE "A#O VEN. PAGADOS Y POR VENCER".
+
+       01  PANTALLA-TI.
+           03 LINE 07 COLUMN 10 FOREGROUND-COLOR 5
+              VALUE "NRO DE CLIENTE      ".
+           03 LINE 07 COLUMN  45 FOREGROUND-COLOR 5
+              VALUE "CUO/A#O".
+           03 LINE 07 COLUMN 55 FOREGROUND-COLOR 5
+              VALUE "FECHA DE VENCIMIENTO".
+           03 LINE 08 COLUMN 10 FOREGROUND-COLOR 5
+              VALUE "--- -- -------      ".
+           03 LINE 08 COLUMN 45 FOREGROUND-COLOR 5
+              VALUE "-------".
+           03 LINE 08 COLUMN 55 FOREGROUND-COLOR 5
+              VALUE "----- -- -----------".
+
+       01  PANTALLA-VENCI.
+           03 LINE 09 COLUMN 18 FOREGROUND-COLOR 5
+              VALUE "FECHA DE VENCIMIENTO:".
+           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
+              VALUE "ES CORRECTA LA FECHA  S/N".
+
+       01  I-TER.
+           03 LINE 22 COLUMN 03 FOREGROUND-COLOR 6
+              VALUE "SI DESEA IMPRIMIR LOS DATOS TIPEAR LA ".
+           03 LINE 22 COLUMN 41 FOREGROUND-COLOR 6
+              VALUE "TECLA PRINT-SCREEN, DE LO CONTRARIO".
+           03 LINE 23 COLUMN 03 FOREGROUND-COLOR 6
+              VALUE "DAR RETURN".
+
+       01  PANTALLA-IMP.
+           03 LINE 12 COLUMN 10 FOREGROUND-COLOR 2
+              VALUE "1=LISTA POR PANTALLA  2=LISTA POR IMPRESORA".
+           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 2
+              VALUE "3=LISTA A ARCHIVO DE TEXTO  4=CANCELA".
+
+       01  PANTALLA-IMP1.
+           03 LINE 12 COLUMN 10 FOREGROUND-COLOR 2
+              VALUE "1=LISTA POR NRO CLIENTE".
+           03 LINE 12 COLUMN 36 FOREGROUND-COLOR 2
+              VALUE "2-LISTA ALFABETICAMENTE".
+           03 LINE 12 COLUMN 62 FOREGROUND-COLOR 2
+              VALUE "3=CANCELA".
+
+       01  PANTALLA-IMP11.
+           03 LINE 12 COLUMN 10 FOREGROUND-COLOR 2
+              VALUE "1-LISTA POR NRO DE CLIENTE ".
+           03 LINE 12 COLUMN 38 FOREGROUND-COLOR 2
+              VALUE "2-LISTA ALFABETICAMENTE".
+           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 2
+              VALUE "3-LISTA LETRA INICIAL APELLIDO  4-CANCELA".
+
+       01  NO-LETRA.
+           03 LINE 14 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "LETRA INICIAL NO ENCONTRADA".
+
+       01  PANTALLA-HIST.
+           03 LINE 09 COLUMN 18 FOREGROUND-COLOR 5
+              VALUE "NUMERO DE CLIENTE A CONSULTAR:".
+           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
+              VALUE "PARA SALIR DEJAR EN BLANCO Y PULSAR RETURN".
+
+       01  PANTALLA-HI.
+           03 LINE 07 COLUMN 05 FOREGROUND-COLOR 5
+              VALUE "CLIENTE".
+           03 LINE 07 COLUMN 33 FOREGROUND-COLOR 5
+              VALUE "CUO/A#O".
+           03 LINE 07 COLUMN 45 FOREGROUND-COLOR 5
+              VALUE "TIPO".
+           03 LINE 07 COLUMN 55 FOREGROUND-COLOR 5
+              VALUE "FEC-VENCIMIENTO".
+           03 LINE 07 COLUMN 75 FOREGROUND-COLOR 5
+              VALUE "FEC-PAGO".
+           03 LINE 08 COLUMN 05 FOREGROUND-COLOR 5
+              VALUE "-------".
+
+       01  NO-HIST.
+           03 LINE 14 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "CLIENTE NO EXISTE EN EL HISTORICO DE DEPURADOS".
+
+       01  SIN-HIST.
+           03 LINE 14 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "CLIENTE SIN VENCIMIENTOS EN EL HISTORICO".
+
+       01  PANTALLA-CTA-H.
+           03 LINE 07 COLUMN 03 FOREGROUND-COLOR 5
+              VALUE "CLIENTE".
+           03 LINE 07 COLUMN 31 FOREGROUND-COLOR 5
+              VALUE "CUO/A#O".
+           03 LINE 07 COLUMN 41 FOREGROUND-COLOR 5
+              VALUE "FEC-VENCIMIENTO".
+           03 LINE 07 COLUMN 60 FOREGROUND-COLOR 5
+              VALUE "FEC-PAGO".
+           03 LINE 07 COLUMN 72 FOREGROUND-COLOR 5
+              VALUE "MONTO".
+           03 LINE 07 COLUMN 87 FOREGROUND-COLOR 5
+              VALUE "SALDO".
+           03 LINE 08 COLUMN 03 FOREGROUND-COLOR 5
+              VALUE "-------".
+
+       01  NO-CTA.
+           03 LINE 14 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "CLIENTE NO EXISTE".
+
+       01  SIN-CTA.
+           03 LINE 14 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "CLIENTE SIN VENCIMIENTOS REGISTRADOS".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O IMPU.
+           OPEN I-O CONTRI.
+           OPEN INPUT RDATOS.
+           READ RDATOS AT END.
+           MOVE NOMEMP TO S-NOMEMP.
+           MOVE CIUD TO S-CIUD.
+           MOVE DOM TO S-DOM.
+           MOVE TEL TO S-TEL.
+           MOVE CUIT TO S-CUIT.
+           CLOSE RDATOS.
+
+       ENCABEZA.
+           CALL "CALEN" USING B.
+           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
+
+       CAR.
+           DISPLAY PANTALLA-MENU.
+       L-PANT.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 2259.
+           IF OPC = "1" GO TO VENCI.
+           IF OPC = "2" GO TO VENCILT.
+           IF OPC = "3" GO TO TVEN.
+           IF OPC = "4" GO TO CONTRILT.
+           IF OPC = "5" GO TO LPANO.
+           IF OPC = "6" GO TO CIERRE.
+           IF OPC = "7" GO TO VENCIPROX.
+           IF OPC = "8" GO TO HISTOR.
+           IF OPC = "9" GO TO ESTCTA.
+           IF OPC = "10" GO TO UBILT.
+           IF OPC = "11" GO TO PROY.
+           IF OPC = "12" GO TO VENCIDOS.
+           GO TO L-PANT.
+
+       VENCI.
+           PERFORM ENCABEZA.
+           DISPLAY "FECHA DE VENCIMIENTO:" AT 0918.
+           DISPLAY "ES CORRECTA LA FECHA    S/N" AT 1118.
+           DISPLAY PANTALLA-SAL.
+
+       D7.
+           DISPLAY "   " AT 1147.
+           MOVE ZEROS TO FEC-VEN2.
+           DISPLAY "          " AT 0940.
+           ACCEPT FEC-VEN2 AT 0940 WITH PROMPT.
+           IF FEC-VEN2 = 0 GO TO ENCABEZA.
+           MOVE FEC-VEN2 TO FEC-VEN1.
+           DISPLAY DDV1 AT 0940.
+           DISPLAY "/"  AT 0942
+           DISPLAY MMV1 AT 0943.
+           DISPLAY "/"  AT 0945.
+           DISPLAY AAV1 AT 0946.
+           IF DDV1 = SPACES GO TO D7.
+           IF FEC-VEN1 = SPACES GO TO D7.
+           IF MMV1 = SPACES OR
+           AAV1 = ZEROS GO TO D7.
+           IF DDV1 < 0 OR DDV1 > 31 OR DDV1 = 00
+           DISPLAY "ERROR EN EL DIA" AT 0949
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 0965
+           DISPLAY "                           " AT 0949
+           GO TO D7.
+           IF MMV1 < 0 OR > 12 OR MMV1 = 00
+           DISPLAY "ERROR EN EL MES" AT 0949
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 0965
+           DISPLAY "                           " AT 0949
+           GO TO D7.
+           MOVE MMV1 TO MM-CHK.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AA-CHK.
+           PERFORM DIAS-MES THRU F-DIAS-MES.
+           IF DDV1 > MAX-DD
+           DISPLAY "ERROR EN EL DIA" AT 0949
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 0965
+           DISPLAY "                           " AT 0949
+           GO TO D7.
+
+       RES2.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1147.
+           IF OPC = "S" GO TO VEN-S.
+           IF OPC = "N" GO TO D7.
+           GO TO RES2.
+       VEN-S.
+           CLOSE IMPU.
+           OPEN I-O IMPU.
+           MOVE DDV1 TO DDV.
+           MOVE MMV1 TO MMV.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AAV.
+           START IMPU KEY IS EQUAL FEC-VEN
+           INVALID KEY
+           DISPLAY "FECHA-VENCIMIENTO INEXISTENTE" AT 1618
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1650
+           DISPLAY "                               "  AT 1618
+           GO TO D7.
+
+       INCOR-FI1.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-TI.
+           MOVE 8 TO LIN.
+           MOVE 3 TO CL.
+       RINCOR1.
+           READ IMPU NEXT RECORD AT END
+           PERFORM TER THRU F-TER GO TO ENCABEZA.
+           IF FEC-PAG NOT = ZEROS GO TO RINCOR1.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           IF DDV NOT = DDV1 OR MMV NOT = MMV1 OR AAV NOT = ANO-VENT
+               GO TO RINCOR1.
+           MOVE CONT TO CON-D.
+           MOVE P1 TO PER-D.
+           MOVE AA TO ANO-D.
+           MOVE DDV TO DD-D.
+           MOVE MMV TO MM-D.
+           MOVE AAV TO AA-D.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE AT LINCL.
+           MOVE NUM-CO1 TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY GO TO RINCOR1.
+           MOVE NOMBRE TO NOM-S.
+           MOVE UBICA  TO UBI-S.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE4 AT LINCL.
+           PERFORM MUESTRA-ORIG THRU F-MUESTRA-ORIG.
+           ADD 1 TO LIN.
+           IF LIN = 20 PERFORM TER THRU F-TER.
+           GO TO RINCOR1.
+
+       VENCIPROX.
+           PERFORM ENCABEZA.
+           DISPLAY "CANTIDAD DE DIAS:" AT 0918.
+           DISPLAY PANTALLA-SAL.
+       DPROX.
+           MOVE ZEROS TO CANT-DIAS.
+           ACCEPT CANT-DIAS AT 0936 WITH PROMPT.
+           IF CANT-DIAS = 0 GO TO ENCABEZA.
+           ACCEPT FECHA FROM DATE.
+           MOVE AAR TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           COMPUTE HOY-COMP = ANO-VENT * 10000 + MMR * 100 + DDR.
+           MOVE DDR TO DD-LIM.
+           MOVE MMR TO MM-LIM.
+           MOVE ANO-VENT TO AA-LIM.
+           MOVE 1 TO DIA-IND.
+           PERFORM SUMA-UN-DIA THRU F-SUMA-UN-DIA
+               VARYING DIA-IND FROM 1 BY 1 UNTIL DIA-IND > CANT-DIAS.
+           COMPUTE LIM-COMP = AA-LIM * 10000 + MM-LIM * 100 + DD-LIM.
+       INCOR-PROX.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-TI.
+           MOVE 8 TO LIN.
+           MOVE 3 TO CL.
+           CLOSE IMPU.
+           OPEN I-O IMPU.
+           MOVE ZEROS TO FEC-PAG.
+           START IMPU KEY IS EQUAL FEC-PAG
+           INVALID KEY
+           PERFORM TER THRU F-TER
+           GO TO ENCABEZA.
+       RPROX.
+           READ IMPU NEXT RECORD AT END
+           PERFORM TER THRU F-TER GO TO ENCABEZA.
+           IF FEC-PAG NOT = ZEROS GO TO RPROX.
+           COMPUTE VEN-COMP = AAV * 10000 + MMV * 100 + DDV.
+           IF VEN-COMP < HOY-COMP OR VEN-COMP > LIM-COMP GO TO RPROX.
+           MOVE CONT TO CON-D.
+           MOVE P1 TO PER-D.
+           MOVE AA TO ANO-D.
+           MOVE DDV TO DD-D.
+           MOVE MMV TO MM-D.
+           MOVE AAV TO AA-D.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE AT LINCL.
+           MOVE CONT TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY GO TO RPROX.
+           MOVE NOMBRE TO NOM-S.
+           MOVE UBICA  TO UBI-S.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE4 AT LINCL.
+           PERFORM MUESTRA-ORIG THRU F-MUESTRA-ORIG.
+           ADD 1 TO LIN.
+           IF LIN = 20 PERFORM TER THRU F-TER.
+           GO TO RPROX.
+
+       VENCILT.
+           PERFORM ENCABEZA.
+           MOVE ZEROS TO FEC-PAG.
+           START IMPU KEY IS EQUAL FEC-PAG
+           INVALID KEY
+           DISPLAY "NO EXISTEN VENCIMIENTOS" AT 1430
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1454
+           GO TO ENCABEZA.
+
+       VENCIDOS.
+           PERFORM ENCABEZA.
+           ACCEPT FECHA FROM DATE.
+           MOVE AAR TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           COMPUTE HOY-COMP = ANO-VENT * 10000 + MMR * 100 + DDR.
+           DISPLAY PANTALLA-TI.
+           MOVE 8 TO LIN.
+           MOVE 3 TO CL.
+           CLOSE IMPU.
+           OPEN I-O IMPU.
+           MOVE ZEROS TO FEC-PAG.
+           START IMPU KEY IS EQUAL FEC-PAG
+           INVALID KEY
+           PERFORM TER THRU F-TER
+           GO TO ENCABEZA.
+       RVENCIDOS.
+           READ IMPU NEXT RECORD AT END
+           PERFORM TER THRU F-TER GO TO ENCABEZA.
+           IF FEC-PAG NOT = ZEROS GO TO RVENCIDOS.
+           COMPUTE VEN-COMP = AAV * 10000 + MMV * 100 + DDV.
+           IF VEN-COMP NOT < HOY-COMP GO TO RVENCIDOS.
+           MOVE CONT TO CON-D.
+           MOVE P1 TO PER-D.
+           MOVE AA TO ANO-D.
+           MOVE DDV TO DD-D.
+           MOVE MMV TO MM-D.
+           MOVE AAV TO AA-D.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE AT LINCL.
+           MOVE CONT TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY GO TO RVENCIDOS.
+           MOVE NOMBRE TO NOM-S.
+           MOVE UBICA  TO UBI-S.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE4 AT LINCL.
+           PERFORM MUESTRA-ORIG THRU F-MUESTRA-ORIG.
+           ADD 1 TO LIN.
+           IF LIN = 20 PERFORM TER THRU F-TER.
+           GO TO RVENCIDOS.
+
+       INCOR-FI.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-IMP.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1266.
+           IF OPC = 1 GO TO INCOR-F11.
+           IF OPC = 2 MOVE "PRINTER" TO IMPRE-DEST GO TO INCOR-FI2.
+           IF OPC = 3 MOVE "LISTVEN.TXT" TO IMPRE-DEST GO TO INCOR-FI2.
+           IF OPC = 4 GO TO ENCABEZA.
+           GO TO INCOR-FI.
+
+       INCOR-F11.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-TI.
+           MOVE 8 TO LIN.
+           MOVE 3 TO CL.
+       RINCOR.
+           READ IMPU NEXT RECORD AT END
+           PERFORM TER THRU F-TER GO TO ENCABEZA.
+           IF FEC-PAG NOT = ZEROS GO TO RINCOR.
+           MOVE CONT TO CON-D.
+           MOVE P1 TO PER-D.
+           MOVE AA TO ANO-D.
+           MOVE DDV TO DD-D.
+           MOVE MMV TO MM-D.
+           MOVE AAV TO AA-D.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE AT LINCL.
+           MOVE CONT TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY GO TO RINCOR.
+           MOVE NOMBRE TO NOM-S.
+           MOVE UBICA  TO UBI-S.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE4 AT LINCL.
+           PERFORM MUESTRA-ORIG THRU F-MUESTRA-ORIG.
+           ADD 1 TO LIN.
+           IF LIN = 20 PERFORM TER THRU F-TER
+           GO TO INCOR-F11.
+           GO TO RINCOR.
+
+       INCOR-FI2.
+           OPEN OUTPUT IMPRE.
+           PERFORM REGRESE1.
+       IT.
+           PERFORM IMPRIME3.
+           WRITE RENGLON FROM DESPLIEGE7 AFTER 1.
+           WRITE RENGLON FROM DESPLIEGE8 AFTER 1.
+           ADD 2 TO CON-LI.
+       IT1.
+           READ IMPU NEXT RECORD AT END
+           MOVE CON-RE TO RE-TOT
+           WRITE RENGLON FROM TOT-RE AFTER 2
+           CLOSE IMPRE
+           GO TO ENCABEZA.
+           MOVE CONT TO CON-D.
+           IF FEC-PAG NOT = ZEROS GO TO IT1.
+           MOVE P1 TO PER-D.
+           MOVE AA TO ANO-D.
+           MOVE DDV TO DD-D.
+           MOVE MMV TO MM-D.
+           MOVE AAV TO AA-D.
+           WRITE RENGLON FROM DESPLIEGE AFTER 2.
+           MOVE CONT TO NUM-CO.
+           READ CONTRI KEY NUM-CO
+           INVALID KEY GO TO RINCOR.
+           MOVE NOMBRE TO NOM-S.
+           MOVE UBICA TO UBI-S.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           WRITE RENGLON FROM DESPLIEGE4 AFTER 1.
+           PERFORM IMPRIME-ORIG THRU F-IMPRIME-ORIG.
+           ADD 1 TO CON-RE.
+           ADD 3 TO CON-LI.
+           IF CON-LI = 59 MOVE ZEROS TO CON-LI GO TO IT.
+           GO TO IT1.
+
+       TER.
+           DISPLAY I-TER.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 2314.
+           DISPLAY "                           " AT 2203.
+           DISPLAY "                              " AT 2228.
+           DISPLAY "                               " AT 2303.
+           PERFORM ENCABEZA.
+           MOVE 7 TO LIN.
+       F-TER.
+           EXIT.
+
+       CUENTA-TIPO-USO.
+           MOVE ZEROS TO CANT-AB-COD CANT-PG-COD.
+           MOVE N-CODI TO TIP-VEN.
+           START IMPU KEY IS EQUAL TIP-VEN
+           INVALID KEY GO TO F-CUENTA-TIPO-USO.
+       CTU-LOOP.
+           READ IMPU NEXT RECORD AT END GO TO F-CUENTA-TIPO-USO.
+           IF TIP-VEN NOT = N-CODI GO TO F-CUENTA-TIPO-USO.
+           IF FEC-PAG = ZEROS
+               ADD 1 TO CANT-AB-COD
+           ELSE
+               ADD 1 TO CANT-PG-COD
+           END-IF.
+           GO TO CTU-LOOP.
+       F-CUENTA-TIPO-USO.
+           EXIT.
+
+       TVEN.
+           OPEN I-O CODI.
+           PERFORM ENCABEZA.
+       PCONT.
+           DISPLAY PANTALLA-IMP.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1266.
+           IF OPC = 1 GO TO PCONT1.
+           IF OPC = 2 MOVE "PRINTER" TO IMPRE-DEST GO TO PCONT2.
+           IF OPC = 3 MOVE "LISTTIP.TXT" TO IMPRE-DEST GO TO PCONT2.
+           IF OPC = 4 CLOSE CODI GO TO ENCABEZA.
+           GO TO PCONT.
+
+       PCONT1.
+           PERFORM ENCABEZA.
+           MOVE 7 TO LIN.
+           MOVE 3 TO CL.
+       RINCOR3.
+           READ CODI NEXT RECORD AT END
+           PERFORM TER THRU F-TER CLOSE CODI
+           GO TO ENCABEZA.
+           IF N-CODI = 0 GO TO RINCOR3.
+       RINCOR11.
+           MOVE N-CODI TO SN1-COD.
+           MOVE B-CODI TO SB1-COD.
+           PERFORM CUENTA-TIPO-USO THRU F-CUENTA-TIPO-USO.
+           MOVE CANT-AB-COD TO CANT-AB-S.
+           MOVE CANT-PG-COD TO CANT-PG-S.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE9 AT LINCL
+           IF LIN = 20 ADD 39 TO CL
+                    MOVE 7 TO LIN.
+           IF CL = 81 PERFORM TER THRU F-TER
+           GO TO PCONT1.
+           GO TO RINCOR3.
+
+       PCONT2.
+           OPEN OUTPUT IMPRE.
+           ACCEPT FECHA FROM DATE.
+           MOVE DDR TO DDI.
+           MOVE MMR TO MMI.
+           MOVE AAR TO AAI.
+           MOVE 0 TO CON-LI CON-RE CON-HO.
+       IMPRIME3.
+           ADD 1 TO CON-HO.
+           MOVE CON-HO TO HO.
+           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
+           ELSE
+           WRITE RENGLON FROM T1 AFTER PAGE.
+           WRITE RENGLON FROM T3 AFTER 1.
+           WRITE RENGLON FROM T31 AFTER 1.
+           WRITE RENGLON FROM T32 AFTER 1.
+           WRITE RENGLON FROM T33 AFTER 1.
+           WRITE RENGLON FROM T4 AFTER 1.
+           WRITE RENGLON FROM T1 AFTER 1.
+           WRITE RENGLON FROM T2 AFTER 1.
+           MOVE 6 TO CON-LI.
+       RINCOR31.
+           READ CODI NEXT RECORD AT END GO TO CONCLU.
+           IF N-CODI = 0 GO TO RINCOR31.
+           MOVE N-CODI TO SN2-COD.
+           MOVE B-CODI TO SB2-COD.
+           PERFORM CUENTA-TIPO-USO THRU F-CUENTA-TIPO-USO.
+           MOVE CANT-AB-COD TO CANT-AB-S2.
+           MOVE CANT-PG-COD TO CANT-PG-S2.
+           WRITE RENGLON FROM DESPLIEGE10 AFTER 1.
+           COMPUTE CON-RE = CON-RE + 1.
+           IF CON-LI = 66 MOVE ZEROS TO CON-LI GO TO IMPRIME3.
+           COMPUTE CON-LI = CON-LI + 1.
+           GO TO RINCOR31.
+       CONCLU.
+           MOVE CON-RE TO RE-TOT.
+           WRITE RENGLON FROM TOT-RE AFTER 2.
+           CLOSE IMPRE CODI.
+           GO TO ENCABEZA.
+
+       CONTRILT.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+       L.
+           PERFORM ENCABEZA.
+           MOVE 7 TO LIN.
+           MOVE 3 TO CL.
+           DISPLAY PANTALLA-IMP.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1265 WITH PROMPT.
+           IF OPC = 1 GO TO L-1.
+           IF OPC = 2 MOVE "PRINTER" TO IMPRE-DEST GO TO L-2.
+           IF OPC = 3 MOVE "LISTCLI.TXT" TO IMPRE-DEST GO TO L-2.
+           IF OPC = 4 GO TO ENCABEZA.
+           GO TO L.
+       L-1.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-IMP11.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1357 WITH PROMPT.
+           IF OPC = 1 PERFORM ENCABEZA GO TO L-3N.
+           IF OPC = 2 GO TO L-4.
+           IF OPC = 3 GO TO L-5.
+           IF OPC = 4 GO TO ENCABEZA.
+           GO TO L-1.
+
+       L-3.
+           READ CONTRI NEXT RECORD AT END
+           PERFORM TER THRU F-TER GO TO ENCABEZA.
+           IF NOMBRE = "A" GO TO L-3.
+           IF B-NOM-LEN NOT = ZEROS
+               AND NOMBRE (1:B-NOM-LEN) NOT = B-NOM (1:B-NOM-LEN)
+               GO TO ENCABEZA.
+           MOVE NUM-CO TO CONTRI-D.
+           MOVE NOMBRE TO NOM-SA.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE2 AT LINCL.
+           MOVE UBICA  TO UBI-SA.
+           MOVE TELEFONO TO TEL-SA.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE21 AT LINCL.
+           ADD 1 TO LIN.
+           IF LIN = 19 PERFORM TER THRU F-TER.
+           GO TO L-3.
+
+       L-3N.
+           SORT WORK-SORT
+               ON ASCENDING KEY S-CLI-KEY
+               INPUT PROCEDURE IS CARGA-SORT-CLI THRU F-CARGA-SORT-CLI
+               OUTPUT PROCEDURE IS IMPRIME-SORT-CLI THRU
+                   F-IMPRIME-SORT-CLI.
+           GO TO ENCABEZA.
+
+       CARGA-SORT-CLI.
+           READ CONTRI NEXT RECORD AT END GO TO F-CARGA-SORT-CLI.
+       CSC-CHECK.
+           IF NOMBRE = "A" GO TO CSC-NEXT.
+           MOVE NUM-CO TO S-CLI-CO.
+           MOVE SPACES TO S-CLI-KEY.
+           IF NUM-CO (1:11) IS NUMERIC AND NUM-CO (12:14) = SPACES
+               MOVE NUM-CO (1:11) TO S-CLI-KEY-N
+           ELSE
+               MOVE NUM-CO TO S-CLI-KEY.
+           RELEASE SORT-REC.
+       CSC-NEXT.
+           READ CONTRI NEXT RECORD AT END GO TO F-CARGA-SORT-CLI.
+           GO TO CSC-CHECK.
+       F-CARGA-SORT-CLI.
+           EXIT.
+
+       IMPRIME-SORT-CLI.
+       ISC-LOOP.
+           RETURN WORK-SORT AT END GO TO F-IMPRIME-SORT-CLI.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           MOVE S-CLI-CO TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO INVALID KEY GO TO ISC-LOOP.
+           MOVE NUM-CO TO CONTRI-D.
+           MOVE NOMBRE TO NOM-SA.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE2 AT LINCL.
+           MOVE UBICA TO UBI-SA.
+           MOVE TELEFONO TO TEL-SA.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE21 AT LINCL.
+           ADD 1 TO LIN.
+           IF LIN = 19 PERFORM TER THRU F-TER.
+           GO TO ISC-LOOP.
+       F-IMPRIME-SORT-CLI.
+           EXIT.
+
+       L-4.
+           MOVE ZEROS TO B-NOM-LEN.
+           MOVE SPACES TO NOMBRE.
+           MOVE "A" TO NOMBRE.
+           START CONTRI KEY IS NOT LESS THAN NOMBRE
+           INVALID KEY GO TO L-1.
+           PERFORM ENCABEZA.
+           GO TO L-3.
+
+       L-5.
+           PERFORM ENCABEZA.
+           MOVE SPACES TO B-NOM.
+           DISPLAY "APELLIDO O INICIO DE APELLIDO" AT 1210
+           WITH FOREGROUND-COLOR 6.
+           ACCEPT B-NOM AT 1233 WITH PROMPT.
+           IF B-NOM = SPACES GO TO ENCABEZA.
+           PERFORM LARGO-B-NOM THRU F-LARGO-B-NOM.
+           MOVE B-NOM TO NOMBRE.
+           START CONTRI KEY IS NOT LESS THAN NOMBRE
+           INVALID KEY DISPLAY NO-LETRA
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1440 WITH PROMPT
+           DISPLAY "                                           " AT 1440.
+           GO TO L-5.
+           PERFORM ENCABEZA.
+           GO TO L-3.
+
+       L-2.
+           PERFORM ENCABEZA.
+           OPEN OUTPUT IMPRE.
+           MOVE 0 TO CON-LI CON-RE CON-HO.
+           DISPLAY PANTALLA-IMP11.
+       L-21.
+           MOVE SPACES TO OPC.
+           MOVE ZEROS TO CON-RE.
+           ACCEPT OPC AT 1357 WITH PROMPT.
+           IF OPC = 1 GO TO L-6.
+           IF OPC = 2 GO TO L-7.
+           IF OPC = 3 GO TO L-8.
+           IF OPC = 4 CLOSE IMPRE
+           GO TO ENCABEZA.
+           GO TO L-21.
+       L-6.
+           ACCEPT FECHA FROM DATE.
+           MOVE DDR TO DDI.
+           MOVE MMR TO MMI.
+           MOVE AAR TO AAI.
+           PERFORM IMPRIME3.
+           GO TO L-9.
+       L-7.
+           MOVE ZEROS TO B-NOM-LEN.
+           MOVE "A" TO NOMBRE.
+           START CONTRI KEY IS NOT LESS THAN NOMBRE
+           INVALID KEY GO TO L-1.
+           GO TO L-6.
+       L-8.
+           PERFORM ENCABEZA.
+           MOVE SPACES TO B-NOM.
+           DISPLAY "APELLIDO O INICIO DE APELLIDO" AT 1210
+           WITH FOREGROUND-COLOR 6.
+           ACCEPT B-NOM AT 1233 WITH PROMPT.
+           IF B-NOM = SPACES GO TO ENCABEZA.
+           PERFORM LARGO-B-NOM THRU F-LARGO-B-NOM.
+           MOVE B-NOM TO NOMBRE.
+           START CONTRI KEY IS NOT LESS THAN NOMBRE
+           INVALID KEY DISPLAY NO-LETRA
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1440 WITH PROMPT
+           DISPLAY "                        " AT 1440
+           GO TO L-8.
+           GO TO L-6.
+       L-9.
+           READ CONTRI NEXT RECORD AT END GO TO CONCLU1.
+           IF NUM-CO = 0 GO TO L-9.
+           IF NOMBRE = "A" GO TO L-9.
+           IF B-NOM-LEN NOT = ZEROS
+               AND NOMBRE (1:B-NOM-LEN) NOT = B-NOM (1:B-NOM-LEN)
+               GO TO CONCLU1.
+           MOVE NUM-CO TO CONTRI-D1.
+           MOVE NOMBRE TO NOM-SA1.
+           ADD 1 TO CON-LI.
+           WRITE RENGLON FROM DESPLIEGE211 AFTER 2.
+           MOVE UBICA TO UBI-SA1.
+           MOVE TELEFONO TO TEL-SA1.
+           ADD 2 TO CON-LI.
+           WRITE RENGLON FROM DESPLIEGE2111 AFTER 1.
+           COMPUTE CON-RE = CON-RE + 1.
+           IF CON-LI = 66 MOVE ZEROS TO CON-LI GO TO L-6.
+           COMPUTE CON-LI = CON-LI + 1.
+           GO TO L-9.
+       CONCLU1.
+           MOVE CON-RE TO RE-TOT.
+           WRITE RENGLON FROM TOT-RE AFTER 2.
+           CLOSE IMPRE.
+           GO TO ENCABEZA.
+
+       LPANO.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-ANO.
+           DISPLAY PANTALLA-SAL.
+       REGRE.
+           CLOSE IMPU.
+           OPEN I-O IMPU.
+           MOVE SPACES TO ANO-P.
+           ACCEPT ANO-P AT 1148 WITH PROMPT.
+           IF ANO-P = 0 GO TO ENCABEZA.
+           IF ANO-P = SPACES GO TO REGRE.
+           MOVE ANO-P TO ANO-P-N.
+           MOVE ANO-P-N TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO ANO.
+           MOVE ANO-VENT TO ANO-SEL.
+           START IMPU KEY IS EQUAL ANO
+           INVALID KEY
+           DISPLAY "A#O NO ENCONTRADO"  AT 1155
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1174
+           DISPLAY "                  " AT 1155
+           GO TO REGRE.
+           OPEN OUTPUT IMPRE.
+       REGRESE1.
+           MOVE ZEROS TO CON-LI.
+           MOVE ZEROS TO CON-RE.
+           MOVE ZEROS TO CON-HO.
+           MOVE ZEROS TO SUB-MONTO.
+           MOVE ZEROS TO GRAN-MONTO.
+           MOVE SPACES TO BRK-CONT.
+           ACCEPT FECHA FROM DATE.
+           MOVE DDR TO DDI.
+           MOVE MMR TO MMI.
+           MOVE AAR TO AAI.
+           SORT WORK-SORT
+               ON ASCENDING KEY S-CONT
+               ON ASCENDING KEY S-P1
+               INPUT PROCEDURE IS CARGA-SORT THRU F-CARGA-SORT
+               OUTPUT PROCEDURE IS IMPRIME2 THRU F-IMPRIME2.
+           GO TO FIN.
+
+       CARGA-SORT.
+           READ IMPU NEXT RECORD AT END GO TO F-CARGA-SORT.
+       CS-CHECK.
+           IF ANO NOT = ANO-SEL GO TO F-CARGA-SORT.
+           MOVE CONT TO S-CONT.
+           MOVE P1 TO S-P1.
+           MOVE AA TO S-AA.
+           MOVE TIP-VEN TO S-TIP-VEN.
+           MOVE DDV TO S-DDV.
+           MOVE MMV TO S-MMV.
+           MOVE AAV TO S-AAV.
+           MOVE DDP TO S-DDP.
+           MOVE MMP TO S-MMP.
+           MOVE AAP TO S-AAP.
+           MOVE MONTO TO S-MONTO.
+           RELEASE SORT-REC.
+           READ IMPU NEXT RECORD AT END GO TO F-CARGA-SORT.
+           GO TO CS-CHECK.
+       F-CARGA-SORT.
+           EXIT.
+
+       IMPRIME1.
+           ADD 1 TO CON-HO.
+           MOVE CON-HO TO HO.
+           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
+           ELSE
+           WRITE RENGLON FROM T1 AFTER PAGE.
+           WRITE RENGLON FROM T3 AFTER 1.
+           WRITE RENGLON FROM T31 AFTER 1.
+           WRITE RENGLON FROM T32 AFTER 1.
+           WRITE RENGLON FROM T33 AFTER 1.
+           WRITE RENGLON FROM T4 AFTER 1.
+           WRITE RENGLON FROM T1 AFTER 1.
+           WRITE RENGLON FROM T5 AFTER 2.
+           WRITE RENGLON FROM T6 AFTER 1.
+           MOVE 8 TO CON-LI.
+       F-IMPRIME1.
+           EXIT.
+
+       IMPRIME2.
+           PERFORM IMPRIME1 THRU F-IMPRIME1.
+       IM2-LOOP.
+           RETURN WORK-SORT AT END GO TO IM2-FLUSH.
+           IF BRK-CONT NOT = SPACES AND S-CONT NOT = BRK-CONT
+               PERFORM IMPRIME-SUBTOTAL THRU F-IMPRIME-SUBTOTAL
+           END-IF.
+           MOVE S-CONT TO BRK-CONT.
+           MOVE S-CONT TO CON-S.
+           MOVE S-P1 TO PER-S.
+           MOVE S-AA TO ANO-S.
+           MOVE S-TIP-VEN TO TI-S.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           MOVE S-CONT TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY GO TO IM2-FLUSH.
+           MOVE NOMBRE TO NOM1-S.
+           MOVE UBICA  TO UBI1-S.
+           MOVE S-DDV TO DD-S.
+           MOVE S-MMV TO MM-S.
+           MOVE S-AAV TO AA-S.
+           MOVE S-DDP TO DD-S1.
+           MOVE S-MMP TO MM-S1.
+           MOVE S-AAP TO AA-S1.
+           MOVE S-MONTO TO MONTO-S.
+           WRITE RENGLON FROM DESPLIEGE3 AFTER 2.
+           WRITE RENGLON FROM DESPLIEGE5 AFTER 1.
+           COMPUTE CON-RE = CON-RE + 1.
+           ADD S-MONTO TO SUB-MONTO.
+           ADD S-MONTO TO GRAN-MONTO.
+           IF CON-LI = 59
+               MOVE ZEROS TO CON-LI
+               PERFORM IMPRIME1 THRU F-IMPRIME1
+           END-IF.
+           COMPUTE CON-LI = CON-LI + 3.
+           GO TO IM2-LOOP.
+       IM2-FLUSH.
+           IF BRK-CONT NOT = SPACES
+               PERFORM IMPRIME-SUBTOTAL THRU F-IMPRIME-SUBTOTAL
+           END-IF.
+       F-IMPRIME2.
+           EXIT.
+
+       IMPRIME-SUBTOTAL.
+           MOVE SUB-MONTO TO SUBTOT-ED.
+           WRITE RENGLON FROM SUBTOT-LINE AFTER 1.
+           MOVE SUB-MONTO TO QTY.
+           CALL "NUMLE" USING PARAM1, PARAM2.
+           WRITE RENGLON FROM LETRA-1 AFTER 1.
+           WRITE RENGLON FROM LETRA-2 AFTER 1.
+           MOVE ZEROS TO SUB-MONTO.
+           MOVE SPACES TO BRK-CONT.
+           ADD 1 TO CON-LI.
+       F-IMPRIME-SUBTOTAL.
+           EXIT.
+
+       FIN.
+           MOVE CON-RE TO RE-TOT.
+           WRITE RENGLON FROM TOT-RE AFTER 2.
+           MOVE GRAN-MONTO TO GRANTOT-ED.
+           WRITE RENGLON FROM GRANTOT-LINE AFTER 1.
+           MOVE GRAN-MONTO TO QTY.
+           CALL "NUMLE" USING PARAM1, PARAM2.
+           WRITE RENGLON FROM LETRA-1 AFTER 2.
+           WRITE RENGLON FROM LETRA-2 AFTER 1.
+           CLOSE IMPRE.
+           GO TO ENCABEZA.
+
+       LARGO-B-NOM.
+           MOVE ZEROS TO B-NOM-LEN.
+           INSPECT B-NOM TALLYING B-NOM-LEN FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+       F-LARGO-B-NOM.
+           EXIT.
+
+       VENTANA-ANO.
+           IF AA-VENT < 80
+               COMPUTE ANO-VENT = 2000 + AA-VENT
+           ELSE
+               COMPUTE ANO-VENT = 1900 + AA-VENT.
+       F-VENTANA-ANO.
+           EXIT.
+
+       DIAS-MES.
+           IF MM-CHK = 4 OR MM-CHK = 6 OR MM-CHK = 9 OR MM-CHK = 11
+               MOVE 30 TO MAX-DD
+           ELSE
+           IF MM-CHK = 2
+               DIVIDE AA-CHK BY 4 GIVING Q-CHK REMAINDER R4-CHK
+               IF R4-CHK NOT = 0
+                   MOVE 28 TO MAX-DD
+               ELSE
+                   DIVIDE AA-CHK BY 100 GIVING Q-CHK
+                       REMAINDER R100-CHK
+                   IF R100-CHK NOT = 0
+                       MOVE 29 TO MAX-DD
+                   ELSE
+                       DIVIDE AA-CHK BY 400 GIVING Q-CHK
+                           REMAINDER R400-CHK
+                       IF R400-CHK = 0
+                           MOVE 29 TO MAX-DD
+                       ELSE
+                           MOVE 28 TO MAX-DD
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 31 TO MAX-DD.
+       F-DIAS-MES.
+           EXIT.
+
+       SUMA-UN-DIA.
+           MOVE MM-LIM TO MM-CHK.
+           MOVE AA-LIM TO AA-CHK.
+           PERFORM DIAS-MES THRU F-DIAS-MES.
+           IF DD-LIM < MAX-DD
+               ADD 1 TO DD-LIM
+           ELSE
+               MOVE 1 TO DD-LIM
+               IF MM-LIM < 12
+                   ADD 1 TO MM-LIM
+               ELSE
+                   MOVE 1 TO MM-LIM
+                   ADD 1 TO AA-LIM
+               END-IF
+           END-IF.
+       F-SUMA-UN-DIA.
+           EXIT.
+
+       MUESTRA-ORIG.
+           IF ORIG-VEN NOT = ZEROS
+               MOVE DDO TO DDO-D
+               MOVE MMO TO MMO-D
+               MOVE AAO TO AAO-D
+               ADD 1 TO LIN
+               DISPLAY DESPLIEGE11 AT LINCL
+           END-IF.
+       F-MUESTRA-ORIG.
+           EXIT.
+
+       IMPRIME-ORIG.
+           IF ORIG-VEN NOT = ZEROS
+               MOVE DDO TO DDO-D
+               MOVE MMO TO MMO-D
+               MOVE AAO TO AAO-D
+               WRITE RENGLON FROM DESPLIEGE11 AFTER 1
+               ADD 1 TO CON-LI
+           END-IF.
+       F-IMPRIME-ORIG.
+           EXIT.
+
+       HISTOR.
+           OPEN I-O DECO DEIM DECOD.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-HIST.
+       HIST-CLI.
+           MOVE SPACES TO B-CLI.
+           DISPLAY "                         " AT 0949.
+           ACCEPT B-CLI AT 0949 WITH PROMPT.
+           IF B-CLI = SPACES
+               CLOSE DECO DEIM DECOD
+               GO TO ENCABEZA.
+           MOVE B-CLI TO NUM-COD.
+           READ DECO KEY IS NUM-COD
+           INVALID KEY
+           DISPLAY NO-HIST
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1458 WITH PROMPT
+           DISPLAY "                                               "
+               AT 1410
+           GO TO HIST-CLI.
+           PERFORM ENCABEZA.
+           DISPLAY "CLIENTE:" AT 0905 WITH FOREGROUND-COLOR 5.
+           DISPLAY NOMBRED AT 0914.
+           DISPLAY DOMICILIO AT 0942.
+           MOVE B-CLI TO CONTD.
+           MOVE ZEROS TO PERID.
+           START DEIM KEY IS NOT LESS THAN NUM-CO1D
+           INVALID KEY
+           DISPLAY SIN-HIST
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1458 WITH PROMPT
+           DISPLAY "                                           "
+               AT 1410
+           GO TO HIST-CLI.
+           DISPLAY PANTALLA-HI.
+           MOVE 9 TO LIN.
+           MOVE 3 TO CL.
+       HIST-R.
+           READ DEIM NEXT RECORD AT END
+           PERFORM TER THRU F-TER CLOSE DECO DEIM DECOD
+           GO TO ENCABEZA.
+           IF CONTD NOT = B-CLI
+               CLOSE DECO DEIM DECOD
+               GO TO ENCABEZA.
+           MOVE CONTD TO CON-E.
+           MOVE P1D TO PER-E.
+           MOVE AAD TO ANO-E.
+           MOVE TIP-IMPD TO TIP-E.
+           MOVE DDVD TO DDV-E.
+           MOVE MMVD TO MMV-E.
+           MOVE AAVD TO AAV-E.
+           MOVE DDPD TO DDP-E.
+           MOVE MMPD TO MMP-E.
+           MOVE AAPD TO AAP-E.
+           MOVE MONTOD TO MONTO-E.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE1 AT LINCL.
+           ADD 1 TO LIN.
+           IF LIN = 20 PERFORM TER THRU F-TER.
+           GO TO HIST-R.
+
+       ESTCTA.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-HIST.
+       ESTCTA-CLI.
+           MOVE SPACES TO B-CLI.
+           DISPLAY "                         " AT 0949.
+           ACCEPT B-CLI AT 0949 WITH PROMPT.
+           IF B-CLI = SPACES
+               GO TO ENCABEZA.
+           MOVE B-CLI TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY
+               DISPLAY NO-CTA
+               MOVE SPACES TO OPC
+               ACCEPT OPC AT 1458 WITH PROMPT
+               DISPLAY "                                               "
+                   AT 1410
+               GO TO ESTCTA-CLI.
+           PERFORM ENCABEZA.
+           DISPLAY "CLIENTE:" AT 0905 WITH FOREGROUND-COLOR 5.
+           DISPLAY NOMBRE AT 0914.
+           DISPLAY UBICA AT 0942.
+           MOVE ZEROS TO SALDO-CTA.
+           MOVE B-CLI TO CONT.
+           MOVE ZEROS TO PERI.
+           CLOSE IMPU.
+           OPEN I-O IMPU.
+           START IMPU KEY IS NOT LESS THAN NUM-CO1
+           INVALID KEY
+               DISPLAY SIN-CTA
+               MOVE SPACES TO OPC
+               ACCEPT OPC AT 1458 WITH PROMPT
+               DISPLAY "                                           "
+                   AT 1410
+               GO TO ESTCTA-CLI.
+           DISPLAY PANTALLA-CTA-H.
+           MOVE 9 TO LIN.
+           MOVE 3 TO CL.
+       ESTCTA-R.
+           READ IMPU NEXT RECORD AT END
+               PERFORM TER THRU F-TER
+               GO TO ENCABEZA.
+           IF CONT NOT = B-CLI
+               PERFORM TER THRU F-TER
+               GO TO ENCABEZA.
+           MOVE CONT TO CON-C.
+           MOVE P1 TO PER-C.
+           MOVE AA TO ANO-C.
+           MOVE DDV TO DDV-C.
+           MOVE MMV TO MMV-C.
+           MOVE AAV TO AAV-C.
+           IF FEC-PAG = ZEROS
+               MOVE "PENDIENTE " TO FEC-PAG-C-R
+           ELSE
+               MOVE DDP TO DDP-C
+               MOVE MMP TO MMP-C
+               MOVE AAP TO AAP-C.
+           MOVE MONTO TO MONTO-C.
+           COMPUTE SALDO-CTA = SALDO-CTA + MONTO - PAGADO.
+           MOVE SALDO-CTA TO SALDO-C.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE-CTA AT LINCL.
+           ADD 1 TO LIN.
+           IF LIN = 20 PERFORM TER THRU F-TER.
+           GO TO ESTCTA-R.
+
+       UBILT.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-IMP.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1266 WITH PROMPT.
+           IF OPC = 1 GO TO UBI-1.
+           IF OPC = 2 MOVE "PRINTER" TO IMPRE-DEST GO TO UBI-2.
+           IF OPC = 3 MOVE "LISTUBI.TXT" TO IMPRE-DEST GO TO UBI-2.
+           IF OPC = 4 GO TO ENCABEZA.
+           GO TO UBILT.
+
+       UBI-1.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           PERFORM ENCABEZA.
+           MOVE 7 TO LIN.
+           MOVE 3 TO CL.
+           SORT WORK-SORT
+               ON ASCENDING KEY S-UBICA
+               INPUT PROCEDURE IS CARGA-SORT-UBI THRU F-CARGA-SORT-UBI
+               OUTPUT PROCEDURE IS IMPRIME-SORT-UBI THRU
+                   F-IMPRIME-SORT-UBI.
+           GO TO ENCABEZA.
+
+       UBI-2.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           OPEN OUTPUT IMPRE.
+           ACCEPT FECHA FROM DATE.
+           MOVE DDR TO DDI.
+           MOVE MMR TO MMI.
+           MOVE AAR TO AAI.
+           MOVE 0 TO CON-LI CON-RE CON-HO.
+           PERFORM IMPRIME3.
+           SORT WORK-SORT
+               ON ASCENDING KEY S-UBICA
+               INPUT PROCEDURE IS CARGA-SORT-UBI THRU F-CARGA-SORT-UBI
+               OUTPUT PROCEDURE IS IMPRIME-SORT-UBI-P THRU
+                   F-IMPRIME-SORT-UBI-P.
+           MOVE CON-RE TO RE-TOT.
+           WRITE RENGLON FROM TOT-RE AFTER 2.
+           CLOSE IMPRE.
+           GO TO ENCABEZA.
+
+       CARGA-SORT-UBI.
+           READ CONTRI NEXT RECORD AT END GO TO F-CARGA-SORT-UBI.
+       CSU-CHECK.
+           IF NOMBRE = "A" GO TO CSU-NEXT.
+           MOVE UBICA TO S-UBICA.
+           MOVE NUM-CO TO S-CLI-CO.
+           RELEASE SORT-REC.
+       CSU-NEXT.
+           READ CONTRI NEXT RECORD AT END GO TO F-CARGA-SORT-UBI.
+           GO TO CSU-CHECK.
+       F-CARGA-SORT-UBI.
+           EXIT.
+
+       IMPRIME-SORT-UBI.
+       ISU-LOOP.
+           RETURN WORK-SORT AT END GO TO F-IMPRIME-SORT-UBI.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           MOVE S-CLI-CO TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO INVALID KEY GO TO ISU-LOOP.
+           MOVE UBICA TO UBI-SA.
+           MOVE TELEFONO TO TEL-SA.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE21 AT LINCL.
+           MOVE NUM-CO TO CONTRI-D.
+           MOVE NOMBRE TO NOM-SA.
+           ADD 1 TO LIN.
+           DISPLAY DESPLIEGE2 AT LINCL.
+           ADD 1 TO LIN.
+           IF LIN = 19 PERFORM TER THRU F-TER.
+           GO TO ISU-LOOP.
+       F-IMPRIME-SORT-UBI.
+           EXIT.
+
+       IMPRIME-SORT-UBI-P.
+       ISUP-LOOP.
+           RETURN WORK-SORT AT END GO TO F-IMPRIME-SORT-UBI-P.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           MOVE S-CLI-CO TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO INVALID KEY GO TO ISUP-LOOP.
+           MOVE UBICA TO UBI-SA1.
+           MOVE TELEFONO TO TEL-SA1.
+           ADD 1 TO CON-LI.
+           WRITE RENGLON FROM DESPLIEGE2111 AFTER 2.
+           MOVE NUM-CO TO CONTRI-D1.
+           MOVE NOMBRE TO NOM-SA1.
+           ADD 2 TO CON-LI.
+           WRITE RENGLON FROM DESPLIEGE211 AFTER 1.
+           COMPUTE CON-RE = CON-RE + 1.
+           IF CON-LI = 66
+               MOVE ZEROS TO CON-LI
+               PERFORM IMPRIME3
+           END-IF.
+           GO TO ISUP-LOOP.
+       F-IMPRIME-SORT-UBI-P.
+           EXIT.
+
+       PROY.
+           PERFORM ENCABEZA.
+           CLOSE IMPU.
+           OPEN I-O IMPU.
+           OPEN OUTPUT IMPRE.
+           MOVE ZEROS TO CON-LI CON-RE CON-HO.
+           MOVE ZEROS TO SUB-MONTO GRAN-MONTO.
+           MOVE ZEROS TO BRK-AAV-P BRK-MMV-P.
+           ACCEPT FECHA FROM DATE.
+           MOVE DDR TO DDI.
+           MOVE MMR TO MMI.
+           MOVE AAR TO AAI.
+           SORT WORK-SORT
+               ON ASCENDING KEY S-AAV
+               ON ASCENDING KEY S-MMV
+               INPUT PROCEDURE IS CARGA-SORT-PROY THRU F-CARGA-SORT-PROY
+               OUTPUT PROCEDURE IS IMPRIME-PROY THRU F-IMPRIME-PROY.
+           MOVE CON-RE TO RE-TOT.
+           WRITE RENGLON FROM TOT-RE AFTER 2.
+           MOVE GRAN-MONTO TO GRANTOT-ED.
+           WRITE RENGLON FROM GRANTOT-LINE AFTER 1.
+           CLOSE IMPRE.
+           GO TO ENCABEZA.
+
+       CARGA-SORT-PROY.
+           MOVE ZEROS TO FEC-PAG.
+           START IMPU KEY IS EQUAL FEC-PAG
+           INVALID KEY GO TO F-CARGA-SORT-PROY.
+       CSP-LOOP.
+           READ IMPU NEXT RECORD AT END GO TO F-CARGA-SORT-PROY.
+           IF FEC-PAG NOT = ZEROS GO TO CSP-LOOP.
+           MOVE AAV TO S-AAV.
+           MOVE MMV TO S-MMV.
+           MOVE MONTO TO S-MONTO.
+           RELEASE SORT-REC.
+           GO TO CSP-LOOP.
+       F-CARGA-SORT-PROY.
+           EXIT.
+
+       IMPRIME-PROY-ENC.
+           ADD 1 TO CON-HO.
+           MOVE CON-HO TO HO.
+           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
+           ELSE
+           WRITE RENGLON FROM T1 AFTER PAGE.
+           WRITE RENGLON FROM T3 AFTER 1.
+           WRITE RENGLON FROM T31 AFTER 1.
+           WRITE RENGLON FROM T32 AFTER 1.
+           WRITE RENGLON FROM T33 AFTER 1.
+           WRITE RENGLON FROM T4 AFTER 1.
+           WRITE RENGLON FROM T1 AFTER 1.
+           WRITE RENGLON FROM T7 AFTER 2.
+           WRITE RENGLON FROM T8 AFTER 1.
+           MOVE 8 TO CON-LI.
+       F-IMPRIME-PROY-ENC.
+           EXIT.
+
+       IMPRIME-PROY.
+           PERFORM IMPRIME-PROY-ENC THRU F-IMPRIME-PROY-ENC.
+       IP-LOOP.
+           RETURN WORK-SORT AT END GO TO IP-FLUSH.
+           IF BRK-AAV-P NOT = ZEROS
+               AND (S-AAV NOT = BRK-AAV-P OR S-MMV NOT = BRK-MMV-P)
+               PERFORM IMPRIME-PROY-SUB THRU F-IMPRIME-PROY-SUB
+           END-IF.
+           MOVE S-AAV TO BRK-AAV-P.
+           MOVE S-MMV TO BRK-MMV-P.
+           ADD S-MONTO TO SUB-MONTO.
+           ADD S-MONTO TO GRAN-MONTO.
+           GO TO IP-LOOP.
+       IP-FLUSH.
+           IF BRK-AAV-P NOT = ZEROS
+               PERFORM IMPRIME-PROY-SUB THRU F-IMPRIME-PROY-SUB
+           END-IF.
+       F-IMPRIME-PROY.
+           EXIT.
+
+       IMPRIME-PROY-SUB.
+           MOVE BRK-MMV-P TO MM-PROY.
+           MOVE BRK-AAV-P TO AA-PROY.
+           MOVE SUB-MONTO TO MONTO-PROY.
+           WRITE RENGLON FROM DESPLIEGE-PROY AFTER 1.
+           ADD 1 TO CON-RE.
+           MOVE ZEROS TO SUB-MONTO.
+           ADD 1 TO CON-LI.
+           IF CON-LI = 59
+               MOVE ZEROS TO CON-LI
+               PERFORM IMPRIME-PROY-ENC THRU F-IMPRIME-PROY-ENC
+           END-IF.
+       F-IMPRIME-PROY-SUB.
+           EXIT.
+
+       CIERRE.
+           CLOSE IMPU CONTRI.
+           CHAIN "MENU".
+           STOP RUN.
