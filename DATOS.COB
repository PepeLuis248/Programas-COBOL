@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DATOS.
+      ******************************
+      * SISTEMA DE VENCIMIENTOS    *
+      * AUTOR: JOSE LUIS PLANES    *
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARDATOS ASSIGN TO DISK
+                  FILE STATUS IS AD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARDATOS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARDATOS"
+           DATA RECORD IS REG-DATOS.
+
+       01  REG-DATOS.
+           03 REG-NOMEMP          PIC X(40).
+           03 REG-CIUD            PIC X(40).
+           03 REG-DOM             PIC X(40).
+           03 REG-TEL             PIC X(15).
+           03 REG-CUIT            PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       77  OPC                   PIC 9 VALUE ZERO.
+       77  B                     PIC 9 VALUE ZERO.
+       77  AD-STATUS             PIC XX VALUE SPACES.
+       77  GUION                 PIC X(77) VALUE ALL "-".
+
+       SCREEN SECTION.
+
+       01  L-PANTALLA.
+           03 BLANK SCREEN.
+
+       01  L-GUION.
+           03 LINE 6 COLUMN 3 FOREGROUND-COLOR 3 PIC X(77)
+              USING GUION.
+
+       01  PANTALLA-DATOS.
+           03 LINE 9 COLUMN 25 FOREGROUND-COLOR 4 REVERSE-VIDEO
+              VALUE "   DATOS DE LA EMPRESA   ".
+           03 LINE 12 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "1-NOMBRE DE LA EMPRESA:".
+           03 LINE 14 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "2-CIUDAD..............:".
+           03 LINE 16 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "3-DOMICILIO...........:".
+           03 LINE 18 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "4-TELEFONO............:".
+           03 LINE 20 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "5-CUIT................:".
+
+       01  PANTALLA-RES.
+           03 LINE 22 COLUMN 10 FOREGROUND-COLOR 6 REVERSE-VIDEO
+              VALUE "1=GRABA          2=ANULA".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           CALL "CALEN" USING B.
+           DISPLAY L-GUION.
+           PERFORM LEER THRU F-LEER.
+
+       ENTRADA.
+           DISPLAY L-PANTALLA.
+           DISPLAY PANTALLA-DATOS.
+           DISPLAY (12, 35) REG-NOMEMP.
+           DISPLAY (14, 35) REG-CIUD.
+           DISPLAY (16, 35) REG-DOM.
+           DISPLAY (18, 35) REG-TEL.
+           DISPLAY (20, 35) REG-CUIT.
+           ACCEPT (12, 35) REG-NOMEMP WITH PROMPT.
+           ACCEPT (14, 35) REG-CIUD WITH PROMPT.
+           ACCEPT (16, 35) REG-DOM WITH PROMPT.
+           ACCEPT (18, 35) REG-TEL WITH PROMPT.
+           ACCEPT (20, 35) REG-CUIT WITH PROMPT.
+           DISPLAY PANTALLA-RES.
+           MOVE ZERO TO OPC.
+       RESP.
+           ACCEPT (22, 36) OPC WITH PROMPT.
+           IF OPC = 1 GO TO GRABA.
+           IF OPC = 2 GO TO CIERRE.
+           GO TO RESP.
+
+       GRABA.
+           OPEN OUTPUT ARDATOS.
+           WRITE REG-DATOS.
+           CLOSE ARDATOS.
+
+       CIERRE.
+           CHAIN "MENU".
+           STOP RUN.
+
+       LEER.
+           MOVE SPACES TO REG-DATOS.
+           OPEN INPUT ARDATOS.
+           IF AD-STATUS NOT = "00" GO TO F-LEER.
+           READ ARDATOS AT END MOVE SPACES TO REG-DATOS.
+           CLOSE ARDATOS.
+       F-LEER.
+           EXIT.
