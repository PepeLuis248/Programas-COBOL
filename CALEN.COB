@@ -16,8 +16,12 @@
        01  REG-DATOS.
            03 REG-NOMEMP          PIC X(40).
            03 REG-CIUD            PIC X(40).
+           03 REG-DOM             PIC X(40).
+           03 REG-TEL             PIC X(15).
+           03 REG-CUIT            PIC X(13).
 
        WORKING-STORAGE SECTION.
+       77  DIBUJADO          PIC X VALUE "N".
        01  FECHA.
            03 AA             PIC XX.
            03 MM             PIC XX.
@@ -117,15 +121,18 @@
 
        PROCEDURE DIVISION USING A.
        ABRIR.
+           DISPLAY L-PANTALLA.
+           DISPLAY RECUADRO.
+           IF DIBUJADO = "Y" GO TO F-CALEN.
            OPEN INPUT RDATOS.
            READ RDATOS AT END.
        ENCABEZA.
-           DISPLAY L-PANTALLA.
-           DISPLAY RECUADRO.
            ACCEPT FECHA FROM DATE.
            MOVE DD TO DD1.
            MOVE MM TO MM1.
            MOVE AA TO AA1.
            DISPLAY TITULOS.
            CLOSE RDATOS.
+           MOVE "Y" TO DIBUJADO.
+       F-CALEN.
            EXIT PROGRAM.
