@@ -18,6 +18,9 @@
          
            SELECT DEPU ASSIGN TO DISK.
 
+           SELECT OPERA ASSIGN TO DISK
+                  FILE STATUS IS OP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -51,10 +54,39 @@
 
        01  R-DEPU                PIC 9.
 
+       FD  OPERA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "AROPERA"
+           DATA RECORD IS REG-OPERA.
+
+       01  REG-OPERA.
+           03 OPERADOR            PIC X(10).
+
        WORKING-STORAGE SECTION.
        77  OPC                      PIC 99 VALUE ZEROS.
+       77  OP-STATUS                PIC XX VALUE SPACES.
        77  B                        PIC 9 VALUE ZERO.
        77  GUION                    PIC X(77) VALUE ALL "-".
+       01  BK-FECHA                 PIC 9(6) VALUE ZEROS.
+       01  BK-FECHA-R REDEFINES BK-FECHA.
+           03 BK-AA                 PIC 99.
+           03 BK-MM                 PIC 99.
+           03 BK-DD                 PIC 99.
+       77  BK-DEST                  PIC X(20) VALUE SPACES.
+       77  BK-RC                    PIC 9(9) COMP-5 VALUE ZERO.
+       77  BK-DIAS                  PIC 99 VALUE ZERO.
+       77  BK-Q                     PIC 99 VALUE ZERO.
+       77  BK-R                     PIC 99 VALUE ZERO.
+       01  BK-INFO.
+           03 BK-INFO-SIZE          PIC X(8).
+           03 BK-INFO-FECHA         PIC X(8).
+           03 BK-INFO-HORA          PIC X(8).
+       01  RS-FECHA1                PIC 9(6) VALUE ZEROS.
+       01  RS-FECHA1-R REDEFINES RS-FECHA1.
+           03 RS-DD                 PIC 99.
+           03 RS-MM                 PIC 99.
+           03 RS-AA                 PIC 99.
+       01  TAB-DIAS-MES VALUE "312831303130313130313031".
+           03 DIAS-MES              PIC 99 OCCURS 12 TIMES.
 
        SCREEN SECTION.
 
@@ -87,10 +119,30 @@
            03 LINE 18 COLUMN 25
               VALUE "  9-RECUPERACION          ".
            03 LINE 19 COLUMN 25
-              VALUE "  10-SALIDA DEL SISTEMA   ".
+              VALUE "  10-DATOS DE LA EMPRESA  ".
+           03 LINE 20 COLUMN 25
+              VALUE "  11-SALIDA DEL SISTEMA   ".
            03 LINE 21 COLUMN 25 FOREGROUND-COLOR 4 REVERSE-VIDEO
               VALUE "    INGRESE OPCION          ".
 
+       01  PANTALLA-OPERADOR.
+           03 LINE 10 COLUMN 25 FOREGROUND-COLOR 4 REVERSE-VIDEO
+              VALUE "   IDENTIFICACION DE OPERADOR   ".
+           03 LINE 12 COLUMN 25
+              VALUE "CODIGO DE OPERADOR:".
+
+       01  PANTALLA-RESTAR.
+           03 LINE 10 COLUMN 25 FOREGROUND-COLOR 4 REVERSE-VIDEO
+              VALUE "   RESTAURACION DE BACKUP   ".
+           03 LINE 12 COLUMN 25
+              VALUE "INGRESE FECHA DEL BACKUP (DDMMAA):".
+
+       01  PANTALLA-RECUPE.
+           03 LINE 10 COLUMN 25 FOREGROUND-COLOR 4 REVERSE-VIDEO
+              VALUE "  RECUPERACION DE EMERGENCIA  ".
+           03 LINE 12 COLUMN 25
+              VALUE "BUSCANDO EL ULTIMO BACKUP DISPONIBLE...".
+
        01  PANTALLA-ADVER.
            03 LINE 14 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
               VALUE "REALICE EL BACKUP TODOS LOS DIAS,".
@@ -103,8 +155,23 @@
        INICIO.
            CALL "CALEN" USING B.
            DISPLAY L-GUION.
+           PERFORM LOGIN THRU F-LOGIN.
+           DISPLAY L-PANTALLA.
+           DISPLAY L-GUION.
            DISPLAY PANTALLA-MENU.
 
+       LOGIN.
+           DISPLAY PANTALLA-OPERADOR.
+           MOVE SPACES TO OPERADOR.
+       LOGIN1.
+           ACCEPT OPERADOR AT 1245 WITH PROMPT.
+           IF OPERADOR = SPACES GO TO LOGIN1.
+           OPEN OUTPUT OPERA.
+           WRITE REG-OPERA.
+           CLOSE OPERA.
+       F-LOGIN.
+           EXIT.
+
        PREG.
            MOVE ZEROS TO OPC.
            ACCEPT (21, 55) OPC WITH PROMPT.
@@ -117,21 +184,109 @@
            IF OPC = 7 GO TO DEPUR.
            IF OPC = 8 GO TO RESTAR.
            IF OPC = 9 GO TO RECUPE.
-           IF OPC = 10 GO TO TER.
+           IF OPC = 10 CHAIN "DATOS".
+           IF OPC = 11 GO TO TER.
            GO TO PREG.
 
        RESTAR.
+           DISPLAY L-PANTALLA.
+           DISPLAY PANTALLA-RESTAR.
+           MOVE ZEROS TO RS-FECHA1.
+           ACCEPT RS-FECHA1 AT 1260 WITH PROMPT.
+           MOVE RS-DD TO BK-DD.
+           MOVE RS-MM TO BK-MM.
+           MOVE RS-AA TO BK-AA.
+           PERFORM COPIA-DESDE-BACKUP.
+           IF BK-RC NOT = ZERO
+               DISPLAY (16, 25) "NO EXISTE BACKUP PARA ESA FECHA"
+               GO TO FIN.
+           DISPLAY (16, 25) "RESTAURACION FINALIZADA".
            OPEN OUTPUT RESTAURA.
            WRITE REG-RES.
            CLOSE RESTAURA.
            GO TO FIN.
 
        RECUPE.
+           DISPLAY L-PANTALLA.
+           DISPLAY PANTALLA-RECUPE.
+           ACCEPT BK-FECHA FROM DATE.
+           MOVE ZERO TO BK-DIAS.
+       RECUPE-BUSCA.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARCONT.B" BK-FECHA DELIMITED BY SIZE INTO BK-DEST.
+           CALL "CBL_CHECK_FILE_EXIST" USING BK-DEST, BK-INFO
+               RETURNING BK-RC.
+           IF BK-RC = ZERO GO TO RECUPE-ENCONTRADO.
+           ADD 1 TO BK-DIAS.
+           IF BK-DIAS > 31 GO TO RECUPE-NOHAY.
+           PERFORM RECUPE-RETROCEDE.
+           GO TO RECUPE-BUSCA.
+
+       RECUPE-ENCONTRADO.
+           PERFORM COPIA-DESDE-BACKUP.
+           DISPLAY (16, 25) "SE RECUPERO EL BACKUP DEL "
+           DISPLAY (16, 52) BK-DD.
+           DISPLAY (16, 54) "/".
+           DISPLAY (16, 55) BK-MM.
+           DISPLAY (16, 57) "/".
+           DISPLAY (16, 58) BK-AA.
            OPEN OUTPUT RECUPERA.
            WRITE REG-REC.
            CLOSE RECUPERA.
            GO TO FIN.
 
+       RECUPE-NOHAY.
+           DISPLAY (16, 25) "NO SE ENCONTRO NINGUN BACKUP RECIENTE".
+           GO TO FIN.
+
+       RECUPE-RETROCEDE.
+           IF BK-DD > 1
+               SUBTRACT 1 FROM BK-DD
+               GO TO F-RECUPE-RETROCEDE.
+           IF BK-MM > 1
+               SUBTRACT 1 FROM BK-MM
+               MOVE DIAS-MES (BK-MM) TO BK-DD
+               IF BK-MM = 2
+                   DIVIDE BK-AA BY 4 GIVING BK-Q REMAINDER BK-R
+                   IF BK-R = ZERO MOVE 29 TO BK-DD
+               END-IF
+               GO TO F-RECUPE-RETROCEDE.
+           MOVE 12 TO BK-MM.
+           MOVE 31 TO BK-DD.
+           IF BK-AA > 0 SUBTRACT 1 FROM BK-AA.
+       F-RECUPE-RETROCEDE.
+           EXIT.
+
+       COPIA-DESDE-BACKUP.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARCONT.B" BK-AA BK-MM BK-DD DELIMITED BY SIZE
+               INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING BK-DEST, "ARCONT"
+               RETURNING BK-RC.
+           IF BK-RC NOT = ZERO GO TO F-COPIA-DESDE-BACKUP.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARCODI.B" BK-AA BK-MM BK-DD DELIMITED BY SIZE
+               INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING BK-DEST, "ARCODI"
+               RETURNING BK-RC.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARIMPU.B" BK-AA BK-MM BK-DD DELIMITED BY SIZE
+               INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING BK-DEST, "ARIMPU"
+               RETURNING BK-RC.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARPAGOS.B" BK-AA BK-MM BK-DD DELIMITED BY SIZE
+               INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING BK-DEST, "ARPAGOS"
+               RETURNING BK-RC.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARDATOS.B" BK-AA BK-MM BK-DD DELIMITED BY SIZE
+               INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING BK-DEST, "ARDATOS"
+               RETURNING BK-RC.
+       F-COPIA-DESDE-BACKUP.
+           EXIT.
+
        TER.
            DISPLAY L-PANTALLA.
            CALL "CALEN" USING B.
@@ -148,6 +303,27 @@
 
        SIBA.
            DISPLAY L-PANTALLA.
+           ACCEPT BK-FECHA FROM DATE.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARCONT.B" BK-FECHA DELIMITED BY SIZE INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING "ARCONT", BK-DEST
+               RETURNING BK-RC.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARCODI.B" BK-FECHA DELIMITED BY SIZE INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING "ARCODI", BK-DEST
+               RETURNING BK-RC.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARIMPU.B" BK-FECHA DELIMITED BY SIZE INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING "ARIMPU", BK-DEST
+               RETURNING BK-RC.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARPAGOS.B" BK-FECHA DELIMITED BY SIZE INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING "ARPAGOS", BK-DEST
+               RETURNING BK-RC.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARDATOS.B" BK-FECHA DELIMITED BY SIZE INTO BK-DEST.
+           CALL "CBL_COPY_FILE" USING "ARDATOS", BK-DEST
+               RETURNING BK-RC.
            OPEN OUTPUT SBACKUP.
            WRITE R-SBA.
            CLOSE SBACKUP.
@@ -164,6 +340,7 @@
            OPEN OUTPUT DEPU.
            WRITE R-DEPU.
            CLOSE DEPU.
+           CHAIN "DEPURAR".
 
        FIN.
            STOP RUN.
