@@ -1,573 +1,1024 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    DEPURAR.
-      ******************************
-      * SISTEMA DE VENCIMIENTOS    *
-      * AUTOR: JOSE LUIS PLANES    *
-      ******************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT CONTRI ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-CO
-                  ALTERNATE RECORD IS NOMBRE
-                  WITH DUPLICATES.
-
-           SELECT IMPU ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-CO1
-                  ALTERNATE RECORD IS TIP-IMP
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-VEN
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-PAG
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS ANO
-                  WITH DUPLICATES.
-
-           SELECT CODI ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS N-CODI.
-
-           SELECT DECO ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-COD
-                  ALTERNATE RECORD IS NOMBRED
-                  WITH DUPLICATES.
-
-           SELECT DEIM ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-CO1D
-                  ALTERNATE RECORD IS TIP-IMPD
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-VEND
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-PAGD
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS ANOD
-                  WITH DUPLICATES.
-
-           SELECT DECOD ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS N-CODID.
-
-           SELECT IMPRE ASSIGN TO PRINTER.
-
-           SELECT BORRE ASSIGN TO DISK.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  CONTRI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCONT"
-           DATA RECORD IS REG-CON.
-
-       01  REG-CON.
-           03 NUM-CO                  PIC X(25).
-           03 NOMBRE                  PIC X(25).
-           03 UBICA                   PIC X(25).
-
-       FD  IMPU LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARIMPU"
-           DATA RECORD IS REG-IMP.
-
-       01  REG-IMP.
-           03 NUM-CO1.
-              05 CONT            PIC X(25).
-              05 PERI.
-                 07 AA           PIC 99.
-                 07 P1           PIC 99.
-           03 TIP-IMP            PIC 99.
-           03 FEC-VEN.
-              05 DDV             PIC 99.
-              05 MMV             PIC 99.
-              05 AAV             PIC 99.
-           03 FEC-PAG.
-              05 DDP             PIC 99.
-              05 MMP             PIC 99.
-              05 AAP             PIC 99.
-           03 MONTO              PIC 9(11)V99.
-           03 ANO                PIC 99.
-
-       FD  CODI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCODI"
-           DATA RECORD IS REG-CODI.
-
-       01  REG-CODI.
-           03 N-CODI             PIC 99.
-           03 B-CODI             PIC X(15).
-
-       FD  DECO LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARDECO"
-           DATA RECORD IS REG-COND.
-
-       01  REG-COND.
-           03 NUM-COD            PIC X(25).
-           03 NOMBRED            PIC X(25).
-           03 DOMICILIO          PIC X(25).
-
-       FD  DEIM LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARDEIM"
-           DATA RECORD IS REG-IMPD.
-
-       01  REG-IMPD.
-           03 NUM-CO1D.
-              05 CONTD           PIC X(25).
-              05 PERID.
-                 07 AAD          PIC 99.
-                 07 P1D          PIC 99.
-           03 TIP-IMPD           PIC 99.
-           03 FEC-VEND.
-              05 DDVD            PIC XX.
-              05 MMVD            PIC XX.
-              05 AAVD            PIC XX.
-           03 FEC-PAGD.
-              05 DDPD            PIC XX.
-              05 MMPD            PIC XX.
-              05 AAPD            PIC XX.
-           03 MONTOD             PIC 9(11)V99.
-           03 ANOD               PIC 99.
-
-       FD  DECOD LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARDECOD"
-           DATA RECORD IS REG-CODD.
-
-       01  REG-CODD.
-           03 N-CODID            PIC 99.
-           03 B-CODID            PIC X(15).
-
-       FD  IMPRE LABEL RECORD IS OMITTED.
-
-       01  RENGLON               PIC X(132).
-
-       FD  BORRE LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "BORRE"
-           DATA RECORD IS R-BORRE.
-
-       01  R-BORRE               PIC 9.
-
-       WORKING-STORAGE SECTION.
-       77  OPC                   PIC XX VALUE SPACES.
-       77  GUION                 PIC X(76) VALUE ALL "-".
-       77  CAM                   PIC 9 VALUE ZERO.
-       77  B                     PIC 9 VALUE ZERO.
-       77  SEN                   PIC 9 VALUE ZERO.
-       77  CON-LI                PIC 999 VALUE ZEROS.
-       77  CON-HO                PIC 9999 VALUE ZEROS.
-       77  CON-RE                PIC 9999 VALUE ZEROS.
-       77  BAND                  PIC 9 VALUE ZERO.
-       77  NUM-CO2               PIC X(25) VALUE SPACES.
-       77  ANO1                  PIC XX VALUE SPACES.
-
-       01  FECHA.
-           03 AAR                PIC 99.
-           03 MMR                PIC 99.
-           03 DDR                PIC 99.
-
-       01  T1.
-           03 F                  PIC X(80) VALUE ALL "*".
-
-       01  T2.
-           03 F                  PIC X VALUE "*".
-           03 F                  PIC X(78) VALUE SPACES.
-           03 F                  PIC X VALUE "*".
-
-       01  T3.
-           03 F  PIC X(35) VALUE "* SISTEMA DE VENCIMIENTOS          ".
-           03 F  PIC X(35) VALUE "                            FECHA: ".
-           03 DDI PIC 99.
-           03 F   PIC X VALUE "/".
-           03 MMI PIC 99.
-           03 F   PIC X VALUE "/".
-           03 AAI PIC 99.
-           03 F   PIC XX VALUE " *".
-
-       01  T4.
-           03 F  PIC X(35) VALUE "* LISTADO POR CLIENTE              ".
-           03 F  PIC X(35) VALUE "                              HOJA ".
-           03 F  PIC X(04) VALUE "NRO:".
-           03 HO PIC ZZZ9.
-           03 F  PIC XX    VALUE " *".
-
-       01  T41.
-           03 F  PIC X(35) VALUE "* LISTADO POR A#O                  ".
-           03 F  PIC X(35) VALUE "                              HOJA ".
-           03 F  PIC X(04) VALUE "NRO:".
-           03 HO1 PIC ZZZ9.
-           03 F  PIC XX    VALUE " *".
-
-       01  T5.
-           03 F  PIC X(35) VALUE "NRO DE CLIENTE          CUO/A#O  TI".
-           03 F  PIC X(35) VALUE "P-V   FEC-VEN    FEC-PAG          M".
-           03 F  PIC X(10) VALUE "ONTO      ".
-
-       01  T6.
-           03 F  PIC X(35) VALUE "--- -- -------          -------  --".
-           03 F  PIC X(35) VALUE "--    -------    -------          -".
-           03 F  PIC X(10) VALUE "----      ".
-
-       01  DESPLIEGE3.
-           03 CON-S              PIC X(24).
-           03 PER-S              PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 ANO-S              PIC 99.
-           03 F                  PIC X(05) VALUE SPACES.
-           03 TI-S               PIC 99.
-           03 F                  PIC X(05) VALUE SPACES.
-           03 DD-S               PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 MM-S               PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 AA-S               PIC 99.
-           03 F                  PIC XXX VALUE SPACES.
-           03 DD-S1              PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 MM-S1              PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 AA-S1              PIC 99.
-           03 MONTO-S            PIC ZZZ,ZZZ,ZZ9.99.
-
-       01  DESPLIEGE5.
-           03 NOM1-S             PIC X(25).
-           03 F                  PIC X(03) VALUE SPACES.
-           03 UBI1-S              PIC X(25).
-
-       01  TOT-RE.
-           03 F       PIC X(19)  VALUE "TOTAL DE REGISTROS:".
-           03 RE-TOT  PIC ZZZ9.
-
-
-       SCREEN SECTION.
-
-       01  PANTALLA-MENU.
-           03 LINE 08 COLUMN 24 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE "          MENU               ".
-           03 LINE 10 COLUMN 24
-              VALUE "1-DEPURACION POR NRO CLIENTE.".
-           03 LINE 12 COLUMN 24
-              VALUE "2-DEPURACION POR BAJAS".
-           03 LINE 14 COLUMN 24
-              VALUE "3-DEPURACION POR A#O".
-           03 LINE 16 COLUMN 24
-              VALUE "4-REGRESO MENU PRINCIPAL".
-           03 LINE 18 COLUMN 24 REVERSE-VIDEO  FOREGROUND-COLOR 4
-              VALUE "INGRESE OPCION:              ".
-
-       01  PANTALLA-CONTRI.
-           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
-              VALUE "NRO DE CLIENTE......:".
-       01  PANTALLA-SAL.
-           03 LINE 13 COLUMN 18 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE " PARA SALIR TIPEAR 0       ".
-
-       01  PANTALLA-A.
-           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
-              VALUE "A#O..:".
-
-       01  PANTALLA-PREVIA.
-           03 LINE 10 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
-              VALUE "HAY QUE TENER CUIDADO CON ESTA OPCION,".
-           03 LINE 12 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
-              VALUE "PUESTO QUE, UNA VEZ REALIZADA UNA DE  ".
-           03 LINE 14 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
-              VALUE "LAS SUB-OPCIONES NO SE PODRA REALIZAR-".
-           03 LINE 16 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
-              VALUE "SE NUEVAMENTE. SI SURGIERE UN ERROR SE".
-           03 LINE 18 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
-              VALUE "DEBERA RESTAURAR LOS ARCHIVOS Y REALI-".
-           03 LINE 20 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
-              VALUE "ZAR LA OPCION OTRA VEZ.".
-
-       PROCEDURE DIVISION.
-       INICIO.
-           OPEN I-O IMPU.
-           OPEN I-O CONTRI.
-           OPEN I-O CODI.
-           MOVE 0 TO BAND.
-           CALL "CALEN" USING B.
-           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-PREVIA.
-           ACCEPT OPC AT 2225 WITH PROMPT.
-       ENCABEZA.
-           CALL "CALEN" USING B.
-           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
-
-       L-PANT.
-           DISPLAY PANTALLA-MENU.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1855 WITH PROMPT.
-           IF OPC = "1" GO TO D-CONT.
-           IF OPC = "2" GO TO D-BAJAS.
-           IF OPC = "3" GO TO D-ANO.
-           IF OPC = "4" GO TO CIERRE.
-           GO TO L-PANT.
-
-       D-CONT.
-           IF BAND = 1
-           PERFORM ENCABEZA
-           DISPLAY "YA SE REALIZO LA DEPURACION" AT 1110
-           WITH FOREGROUND-COLOR 6
-           DISPLAY "DEBE SALIR PARA ACTUALIZAR" AT 1210
-           WITH FOREGROUND-COLOR 6
-           DISPLAY "LOS ARCHIVOS (RETURN)" AT 1310
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1349 WITH PROMPT
-           GO TO ENCABEZA.
-           PERFORM ENCABEZA.
-           DISPLAY PANTALLA-CONTRI.
-           DISPLAY PANTALLA-SAL.
-       D-CONT1.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           MOVE SPACES TO NUM-CO2.
-           ACCEPT NUM-CO2 WITH PROMPT AT 1140.
-           IF NUM-CO2 = "0" GO TO ENCABEZA.
-           MOVE NUM-CO2 TO NUM-CO.
-           START CONTRI KEY IS EQUAL NUM-CO
-           INVALID KEY
-           DISPLAY "CLIENTE INCORRECTO" AT 1160
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1180
-           DISPLAY "                   " AT 1160
-           GO TO D-CONT1.
-
-       D-CONT-D.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           OPEN OUTPUT DECO.
-           OPEN OUTPUT DEIM.
-           MOVE 1 TO BAND.
-           PERFORM ENCABEZA.
-           DISPLAY "DEPURANDO POR NRO DE CLIENTE" AT 1110
-           WITH FOREGROUND-COLOR 1.
-       LCONT.
-           READ CONTRI NEXT RECORD AT END GO TO LIMPU.
-           IF NUM-CO = NUM-CO2 GO TO LCONT.
-           MOVE REG-CON TO REG-COND.
-           WRITE REG-COND.
-           GO TO LCONT.
-
-       LIMPU.
-           MOVE 0 TO CON-HO.
-           MOVE 0 TO CON-RE.
-           MOVE 0 TO CON-LI.
-           MOVE 0 TO SEN.
-           OPEN OUTPUT IMPRE.
-           ACCEPT FECHA FROM DATE
-           MOVE DDR TO DDI.
-           MOVE MMR TO MMI.
-           MOVE AAR TO AAI.
-
-       IMPRIME1.
-           ADD 1 TO CON-HO.
-           MOVE CON-HO TO HO.
-           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
-           ELSE
-           WRITE RENGLON FROM T1 AFTER PAGE.
-           WRITE RENGLON FROM T3 AFTER 1.
-           WRITE RENGLON FROM T2 AFTER 1.
-           WRITE RENGLON FROM T4 AFTER 1.
-           WRITE RENGLON FROM T1 AFTER 1.
-           WRITE RENGLON FROM T5 AFTER 2.
-           WRITE RENGLON FROM T6 AFTER 1.
-
-       IMPRIME2.
-           READ IMPU NEXT RECORD AT END GO TO FINALIZA.
-           IF CONT = NUM-CO2 GO TO C.
-           MOVE REG-IMP TO REG-IMPD.
-           WRITE REG-IMPD.
-           GO TO IMPRIME2.
-       C.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           MOVE CONT TO NUM-CO.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY CLOSE IMPRE GO TO ENCABEZA.
-           MOVE NOMBRE TO NOM1-S.
-           MOVE UBICA  TO UBI1-S.
-           MOVE CONT TO CON-S.
-           MOVE P1 TO PER-S.
-           MOVE AA TO ANO-S.
-           MOVE TIP-IMP TO TI-S.
-           MOVE DDV TO DD-S.
-           MOVE MMV TO MM-S.
-           MOVE AAV TO AA-S.
-           MOVE DDP TO DD-S1.
-           MOVE MMP TO MM-S1.
-           MOVE AAP TO AA-S1.
-           MOVE MONTO TO MONTO-S.
-           WRITE RENGLON FROM DESPLIEGE3 AFTER 2.
-           WRITE RENGLON FROM DESPLIEGE5 AFTER 1.
-           COMPUTE CON-RE = CON-RE + 1.
-           COMPUTE CON-LI = CON-LI + 3.
-           IF CON-LI = 72 MOVE ZEROS TO CON-LI
-           GO TO IMPRIME1.
-           GO TO IMPRIME2.
-
-       FINALIZA.
-           MOVE CON-RE TO RE-TOT.
-           WRITE RENGLON FROM TOT-RE AFTER 2.
-           CLOSE IMPRE DECO DEIM.
-           GO TO ENCABEZA.
-
-       D-BAJAS.
-           IF BAND = 1
-           PERFORM ENCABEZA
-           DISPLAY "YA SE REALIZO LA DEPURACION" AT 1110
-           WITH FOREGROUND-COLOR 6
-           DISPLAY "DEBE SALIR PARA ACTUALIZAR" AT 1210
-           WITH FOREGROUND-COLOR 6
-           DISPLAY "LOS ARCHIVOS (RETURN)" AT 1310
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1349
-           GO TO ENCABEZA.
-       D-BAJAS1.
-           OPEN OUTPUT DECO.
-           OPEN OUTPUT DEIM.
-           OPEN OUTPUT DECOD.
-           PERFORM ENCABEZA.
-           MOVE 1 TO BAND.
-           DISPLAY "DEPURANDO POR BAJAS" AT 1110
-           WITH FOREGROUND-COLOR 1.
-       D-CONTR.
-           READ CONTRI NEXT RECORD AT END GO TO D-IMP.
-           MOVE REG-CON TO REG-COND.
-           WRITE REG-COND.
-           GO TO D-CONTR.
-
-       D-IMP.
-           READ IMPU NEXT RECORD AT END GO TO D-CODI.
-           MOVE REG-IMP TO REG-IMPD.
-           WRITE REG-IMPD.
-           GO TO D-IMP.
-
-       D-CODI.
-           READ CODI NEXT RECORD AT END CLOSE DECO DEIM DECOD
-           GO TO ENCABEZA.
-           MOVE REG-CODI TO REG-CODD.
-           WRITE REG-CODD.
-           GO TO D-CODI.
-
-       D-ANO.
-           IF BAND = 1
-           PERFORM ENCABEZA
-           DISPLAY "YA SE REALIZO LA DEPURACION" AT 1110
-           WITH FOREGROUND-COLOR 6
-           DISPLAY "DEBE SALIR PARA ACTUALIZAR" AT 1210
-           WITH FOREGROUND-COLOR 6
-           DISPLAY "LOS ARCHIVOS (RETURN)" AT 1310
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1349 WITH PROMPT
-           GO TO ENCABEZA.
-           PERFORM ENCABEZA.
-           DISPLAY PANTALLA-A.
-           DISPLAY PANTALLA-SAL.
-       D-A.
-           CLOSE IMPU.
-           OPEN I-O IMPU.
-           MOVE SPACES TO ANO1.
-           ACCEPT ANO1 WITH PROMPT AT 1125.
-           IF ANO1 = "0" GO TO ENCABEZA.
-           MOVE ANO1 TO ANO.
-           START IMPU KEY IS EQUAL ANO
-           INVALID KEY
-           DISPLAY "A#O INCORRECTO" AT 1145
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1160
-           DISPLAY "               " AT 1145
-           GO TO D-A.
-
-       D-AD.
-           CLOSE IMPU CONTRI.
-           OPEN I-O IMPU.
-           OPEN I-O CONTRI.
-           OPEN OUTPUT DEIM.
-           MOVE 1 TO BAND.
-           PERFORM ENCABEZA.
-           DISPLAY "DEPURANDO POR A#O" AT 1110
-           WITH FOREGROUND-COLOR 1.
-
-       D-AD2.
-           MOVE REG-IMP TO REG-IMPD.
-           WRITE REG-IMPD.
-
-       D-AD3.
-           MOVE 0 TO CON-HO.
-           MOVE 0 TO CON-RE.
-           MOVE 0 TO CON-LI.
-           MOVE 0 TO SEN.
-           OPEN OUTPUT IMPRE.
-           ACCEPT FECHA FROM DATE.
-           MOVE DDR TO DDI.
-           MOVE MMR TO MMI.
-           MOVE AAR TO AAI.
-       IMPRIME11.
-           ADD 1 TO CON-HO.
-           MOVE CON-HO TO HO1.
-           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
-           ELSE
-           WRITE RENGLON FROM T1 AFTER PAGE.
-           WRITE RENGLON FROM T3 AFTER 1.
-           WRITE RENGLON FROM T2 AFTER 1.
-           WRITE RENGLON FROM T41 AFTER 1.
-           WRITE RENGLON FROM T1 AFTER 1.
-           WRITE RENGLON FROM T5 AFTER 2.
-           WRITE RENGLON FROM T6 AFTER 1.
-       IMPRIME21.
-           READ IMPU NEXT RECORD AT END GO TO FINALIZA1.
-           IF CONT = SPACES GO TO IMPRIME21.
-           IF ANO = ANO1 AND FEC-PAG = 000000 PERFORM D-AD2
-           GO TO IMPRIME21.
-           IF ANO NOT = ANO1 PERFORM D-AD2 GO TO IMPRIME21.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           MOVE CONT TO NUM-CO.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY CLOSE IMPRE GO TO ENCABEZA.
-           MOVE NOMBRE TO NOM1-S.
-           MOVE UBICA TO UBI1-S.
-           MOVE CONT TO CON-S.
-           MOVE P1 TO PER-S.
-           MOVE AA TO ANO-S.
-           MOVE TIP-IMP TO TI-S.
-           MOVE DDV TO DD-S.
-           MOVE MMV TO MM-S.
-           MOVE AAV TO AA-S.
-           MOVE DDP TO DD-S1.
-           MOVE MMP TO MM-S1.
-           MOVE AAP TO AA-S1.
-           MOVE MONTO TO MONTO-S.
-           WRITE RENGLON FROM DESPLIEGE3 AFTER 2.
-           WRITE RENGLON FROM DESPLIEGE5 AFTER 1.
-           COMPUTE CON-RE = CON-RE + 1.
-           COMPUTE CON-LI = CON-LI + 3.
-           IF CON-LI = 72 MOVE ZEROS TO CON-LI
-           GO TO IMPRIME11.
-           GO TO IMPRIME21.
-
-       FINALIZA1.
-           MOVE CON-RE TO RE-TOT.
-           WRITE RENGLON FROM TOT-RE AFTER 2.
-           CLOSE IMPRE DEIM.
-           GO TO ENCABEZA.
-
-       CIERRE.
-           CLOSE IMPU CONTRI CODI.
-           IF BAND = 1 GO TO CIERRE1.
-           OPEN OUTPUT BORRE.
-           WRITE R-BORRE.
-           CLOSE BORRE.
-
-       CIERRE1.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DEPURAR.
+      ******************************
+      * SISTEMA DE VENCIMIENTOS    *
+      * AUTOR: JOSE LUIS PLANES    *
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONTRI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO
+                  ALTERNATE RECORD IS NOMBRE
+                  WITH DUPLICATES.
+
+           SELECT IMPU ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO1
+                  ALTERNATE RECORD IS TIP-IMP
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-VEN
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-PAG
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS ANO
+                  WITH DUPLICATES.
+
+           SELECT CODI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS N-CODI.
+
+           SELECT DECO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-COD
+                  ALTERNATE RECORD IS NOMBRED
+                  WITH DUPLICATES.
+
+           SELECT DEIM ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO1D
+                  ALTERNATE RECORD IS TIP-IMPD
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-VEND
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-PAGD
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS ANOD
+                  WITH DUPLICATES.
+
+           SELECT DECOD ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS N-CODID.
+
+           SELECT HDECO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-COH
+                  ALTERNATE RECORD IS NOMBREH
+                  WITH DUPLICATES.
+
+           SELECT HDEIM ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO1H
+                  ALTERNATE RECORD IS TIP-IMPH
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-VENH
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-PAGH
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS ANOH
+                  WITH DUPLICATES.
+
+           SELECT HDECOD ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS N-CODIH.
+
+           SELECT IMPRE ASSIGN TO IMPRE-DEST.
+
+           SELECT BORRE ASSIGN TO DISK.
+
+           SELECT RESU ASSIGN TO DISK
+                  FILE STATUS IS RS-STATUS.
+
+           SELECT DEPLOG ASSIGN TO DISK
+                  FILE STATUS IS DL-STATUS.
+
+           SELECT OPERA ASSIGN TO DISK
+                  FILE STATUS IS OP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTRI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCONT"
+           DATA RECORD IS REG-CON.
+
+       01  REG-CON.
+           03 NUM-CO                  PIC X(25).
+           03 NOMBRE                  PIC X(25).
+           03 UBICA                   PIC X(25).
+           03 TELEFONO                PIC X(15).
+
+       FD  IMPU LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARIMPU"
+           DATA RECORD IS REG-IMP.
+
+       01  REG-IMP.
+           03 NUM-CO1.
+              05 CONT            PIC X(25).
+              05 PERI.
+                 07 AA           PIC 99.
+                 07 P1           PIC 99.
+           03 TIP-IMP            PIC 99.
+           03 FEC-VEN.
+              05 DDV             PIC 99.
+              05 MMV             PIC 99.
+              05 AAV             PIC 9999.
+           03 FEC-PAG.
+              05 DDP             PIC 99.
+              05 MMP             PIC 99.
+              05 AAP             PIC 9999.
+           03 MONTO              PIC 9(11)V99.
+           03 ANO                PIC 9999.
+           03 PAGADO             PIC 9(11)V99.
+           03 ORIG-VEN.
+              05 DDO             PIC 99.
+              05 MMO             PIC 99.
+              05 AAO             PIC 9999.
+
+       FD  CODI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCODI"
+           DATA RECORD IS REG-CODI.
+
+       01  REG-CODI.
+           03 N-CODI             PIC 99.
+           03 B-CODI             PIC X(40).
+           03 B-MONTO            PIC 9(11)V99.
+           03 B-FREC             PIC 9.
+
+       FD  DECO LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARDECO"
+           DATA RECORD IS REG-COND.
+
+       01  REG-COND.
+           03 NUM-COD            PIC X(25).
+           03 NOMBRED            PIC X(25).
+           03 DOMICILIO          PIC X(25).
+
+       FD  DEIM LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARDEIM"
+           DATA RECORD IS REG-IMPD.
+
+       01  REG-IMPD.
+           03 NUM-CO1D.
+              05 CONTD           PIC X(25).
+              05 PERID.
+                 07 AAD          PIC 99.
+                 07 P1D          PIC 99.
+           03 TIP-IMPD           PIC 99.
+           03 FEC-VEND.
+              05 DDVD            PIC XX.
+              05 MMVD            PIC XX.
+              05 AAVD            PIC XXXX.
+           03 FEC-PAGD.
+              05 DDPD            PIC XX.
+              05 MMPD            PIC XX.
+              05 AAPD            PIC XXXX.
+           03 MONTOD             PIC 9(11)V99.
+           03 ANOD               PIC 9999.
+           03 PAGADOD            PIC 9(11)V99.
+           03 ORIG-VEND.
+              05 DDOD            PIC XX.
+              05 MMOD            PIC XX.
+              05 AAOD            PIC XXXX.
+
+       FD  DECOD LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARDECOD"
+           DATA RECORD IS REG-CODD.
+
+       01  REG-CODD.
+           03 N-CODID            PIC 99.
+           03 B-CODID            PIC X(40).
+
+       FD  HDECO LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARHDECO"
+           DATA RECORD IS REG-HCON.
+
+       01  REG-HCON.
+           03 NUM-COH            PIC X(25).
+           03 NOMBREH            PIC X(25).
+           03 DOMICILIOH         PIC X(25).
+
+       FD  HDEIM LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARHDEIM"
+           DATA RECORD IS REG-HIMP.
+
+       01  REG-HIMP.
+           03 NUM-CO1H.
+              05 CONTH           PIC X(25).
+              05 PERIH.
+                 07 AAH          PIC 99.
+                 07 P1H          PIC 99.
+           03 TIP-IMPH           PIC 99.
+           03 FEC-VENH.
+              05 DDVH            PIC XX.
+              05 MMVH            PIC XX.
+              05 AAVH            PIC XXXX.
+           03 FEC-PAGH.
+              05 DDPH            PIC XX.
+              05 MMPH            PIC XX.
+              05 AAPH            PIC XXXX.
+           03 MONTOH             PIC 9(11)V99.
+           03 ANOH               PIC 9999.
+           03 PAGADOH            PIC 9(11)V99.
+           03 ORIG-VENH.
+              05 DDOH            PIC XX.
+              05 MMOH            PIC XX.
+              05 AAOH            PIC XXXX.
+
+       FD  HDECOD LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARHDECOD"
+           DATA RECORD IS REG-HCOD.
+
+       01  REG-HCOD.
+           03 N-CODIH            PIC 99.
+           03 B-CODIH            PIC X(40).
+
+       FD  IMPRE LABEL RECORD IS OMITTED.
+
+       01  RENGLON               PIC X(132).
+
+       FD  BORRE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "BORRE"
+           DATA RECORD IS R-BORRE.
+
+       01  R-BORRE               PIC 9.
+
+       FD  RESU LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARRESU"
+           DATA RECORD IS REG-RESU.
+
+       01  REG-RESU.
+           03 RS-FECHA.
+              05 RS-DD           PIC 99.
+              05 RS-MM           PIC 99.
+              05 RS-AA           PIC 99.
+           03 RS-ANO             PIC 9999.
+           03 RS-CLIENTES        PIC 9999.
+           03 RS-COBRADO         PIC 9(11)V99.
+           03 RS-PENDIENTE       PIC 9(11)V99.
+
+       FD  DEPLOG LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARDEPU"
+           DATA RECORD IS REG-DEPLOG.
+
+       01  REG-DEPLOG.
+           03 DL-FECHA.
+              05 DL-DD           PIC 99.
+              05 DL-MM           PIC 99.
+              05 DL-AA           PIC 9999.
+           03 DL-HORA            PIC 9(8).
+           03 DL-MODO            PIC X(10).
+           03 DL-FILTRO          PIC X(25).
+           03 DL-REGISTROS       PIC 9(5).
+           03 DL-OPERADOR        PIC X(10).
+
+       FD  OPERA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "AROPERA"
+           DATA RECORD IS REG-OPERA.
+
+       01  REG-OPERA.
+           03 OPERADOR            PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  OPC                   PIC XX VALUE SPACES.
+       77  IMPRE-DEST            PIC X(20) VALUE "PRINTER".
+       77  GUION                 PIC X(76) VALUE ALL "-".
+       77  CAM                   PIC 9 VALUE ZERO.
+       77  B                     PIC 9 VALUE ZERO.
+       77  SEN                   PIC 9 VALUE ZERO.
+       77  CON-LI                PIC 999 VALUE ZEROS.
+       77  CON-HO                PIC 9999 VALUE ZEROS.
+       77  CON-RE                PIC 9999 VALUE ZEROS.
+       77  GRAN-MONTO            PIC 9(11)V99 VALUE ZEROS.
+       77  BAND                  PIC 9 VALUE ZERO.
+       77  BAND-C                PIC 9 VALUE ZERO.
+       77  BAND-I                PIC 9 VALUE ZERO.
+       77  BAND-D                PIC 9 VALUE ZERO.
+       77  REN-RC                PIC 9(9) COMP-5 VALUE ZERO.
+       77  NUM-CO2               PIC X(25) VALUE SPACES.
+       77  ANO1                  PIC XX VALUE SPACES.
+       77  ANO1-N                PIC 99 VALUE ZEROS.
+       77  RS-STATUS             PIC XX VALUE SPACES.
+       77  RS-BRK-CONT           PIC X(25) VALUE SPACES.
+       77  AA-VENT               PIC 99 VALUE ZEROS.
+       77  ANO-VENT              PIC 9999 VALUE ZEROS.
+       77  BK-RC                 PIC 9(9) COMP-5 VALUE ZERO.
+       77  BK-DEST               PIC X(20) VALUE SPACES.
+       77  BACKUP-SW             PIC X VALUE "N".
+       77  DL-STATUS             PIC XX VALUE SPACES.
+       77  OP-STATUS             PIC XX VALUE SPACES.
+       01  BK-FECHA              PIC 9(6) VALUE ZEROS.
+       01  BK-FECHA-R REDEFINES BK-FECHA.
+           03 BK-AA              PIC 99.
+           03 BK-MM              PIC 99.
+           03 BK-DD              PIC 99.
+       01  BK-INFO.
+           03 BK-INFO-SIZE       PIC X(8).
+           03 BK-INFO-FECHA      PIC X(8).
+           03 BK-INFO-HORA       PIC X(8).
+
+       01  FECHA.
+           03 AAR                PIC 99.
+           03 MMR                PIC 99.
+           03 DDR                PIC 99.
+
+       01  T1.
+           03 F                  PIC X(80) VALUE ALL "*".
+
+       01  T2.
+           03 F                  PIC X VALUE "*".
+           03 F                  PIC X(78) VALUE SPACES.
+           03 F                  PIC X VALUE "*".
+
+       01  T3.
+           03 F  PIC X(35) VALUE "* SISTEMA DE VENCIMIENTOS          ".
+           03 F  PIC X(35) VALUE "                            FECHA: ".
+           03 DDI PIC 99.
+           03 F   PIC X VALUE "/".
+           03 MMI PIC 99.
+           03 F   PIC X VALUE "/".
+           03 AAI PIC 99.
+           03 F   PIC XX VALUE " *".
+
+       01  T4.
+           03 F  PIC X(35) VALUE "* LISTADO POR CLIENTE              ".
+           03 F  PIC X(35) VALUE "                              HOJA ".
+           03 F  PIC X(04) VALUE "NRO:".
+           03 HO PIC ZZZ9.
+           03 F  PIC XX    VALUE " *".
+
+       01  T41.
+           03 F  PIC X(35) VALUE "* LISTADO POR A#O                  ".
+           03 F  PIC X(35) VALUE "                              HOJA ".
+           03 F  PIC X(04) VALUE "NRO:".
+           03 HO1 PIC ZZZ9.
+           03 F  PIC XX    VALUE " *".
+
+       01  T5.
+           03 F  PIC X(35) VALUE "NRO DE CLIENTE          CUO/A#O  TI".
+           03 F  PIC X(35) VALUE "P-V   FEC-VEN    FEC-PAG          M".
+           03 F  PIC X(10) VALUE "ONTO      ".
+
+       01  T6.
+           03 F  PIC X(35) VALUE "--- -- -------          -------  --".
+           03 F  PIC X(35) VALUE "--    -------    -------          -".
+           03 F  PIC X(10) VALUE "----      ".
+
+       01  DESPLIEGE3.
+           03 CON-S              PIC X(24).
+           03 PER-S              PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 ANO-S              PIC 99.
+           03 F                  PIC X(05) VALUE SPACES.
+           03 TI-S               PIC 99.
+           03 F                  PIC X(05) VALUE SPACES.
+           03 DD-S               PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 MM-S               PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 AA-S               PIC 99.
+           03 F                  PIC XXX VALUE SPACES.
+           03 DD-S1              PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 MM-S1              PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 AA-S1              PIC 99.
+           03 MONTO-S            PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  DESPLIEGE5.
+           03 NOM1-S             PIC X(25).
+           03 F                  PIC X(03) VALUE SPACES.
+           03 UBI1-S              PIC X(25).
+
+       01  TOT-RE.
+           03 F       PIC X(19)  VALUE "TOTAL DE REGISTROS:".
+           03 RE-TOT  PIC ZZZ9.
+
+       01  GRANTOT-LINE.
+           03 F          PIC X(20) VALUE "TOTAL GENERAL......:".
+           03 GRANTOT-ED PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  PARAM1.
+           03 QTY                PIC 9(11)V99.
+           03 MAX                PIC 9(3) VALUE 80.
+           03 SKP                PIC 9(2) VALUE 00.
+           03 SWA                PIC X    VALUE "1".
+           03 SWB                PIC X    VALUE "1".
+
+       01  PARAM2.
+           03 LETRA-1            PIC X(80).
+           03 LETRA-2            PIC X(80).
+
+       01  VRT1.
+           03 F  PIC X(35) VALUE "* RESUMENES DE DEPURACION POR A#O  ".
+           03 F  PIC X(35) VALUE "                              HOJA ".
+           03 F  PIC X(04) VALUE "NRO:".
+           03 HO2 PIC ZZZ9.
+           03 F  PIC XX    VALUE " *".
+
+       01  VRT2.
+           03 F  PIC X(10) VALUE "A#O  FECHA".
+           03 F  PIC X(14) VALUE "    CLIENTES  ".
+           03 F  PIC X(22) VALUE "   TOTAL COBRADO      ".
+           03 F  PIC X(22) VALUE "  TOTAL PENDIENTE     ".
+
+       01  VRT3.
+           03 VR-ANO-ED    PIC 9999.
+           03 F            PIC X(02) VALUE SPACES.
+           03 VR-DD        PIC 99.
+           03 F            PIC X VALUE "/".
+           03 VR-MM        PIC 99.
+           03 F            PIC X VALUE "/".
+           03 VR-AA        PIC 99.
+           03 F            PIC X(05) VALUE SPACES.
+           03 VR-CLI-ED    PIC ZZZ9.
+           03 F            PIC X(09) VALUE SPACES.
+           03 VR-COB-ED    PIC ZZZ,ZZZ,ZZ9.99.
+           03 F            PIC X(05) VALUE SPACES.
+           03 VR-PEN-ED    PIC ZZZ,ZZZ,ZZ9.99.
+
+
+       SCREEN SECTION.
+
+       01  PANTALLA-MENU.
+           03 LINE 08 COLUMN 24 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE "          MENU               ".
+           03 LINE 10 COLUMN 24
+              VALUE "1-DEPURACION POR NRO CLIENTE.".
+           03 LINE 12 COLUMN 24
+              VALUE "2-DEPURACION POR BAJAS".
+           03 LINE 14 COLUMN 24
+              VALUE "3-DEPURACION POR A#O".
+           03 LINE 16 COLUMN 24
+              VALUE "4-VER RESUMENES DE A#O".
+           03 LINE 18 COLUMN 24
+              VALUE "5-REGRESO MENU PRINCIPAL".
+           03 LINE 20 COLUMN 24 REVERSE-VIDEO  FOREGROUND-COLOR 4
+              VALUE "INGRESE OPCION:              ".
+
+       01  PANTALLA-CONTRI.
+           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
+              VALUE "NRO DE CLIENTE......:".
+       01  PANTALLA-SAL.
+           03 LINE 13 COLUMN 18 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE " PARA SALIR TIPEAR 0       ".
+
+       01  PANTALLA-A.
+           03 LINE 11 COLUMN 18 FOREGROUND-COLOR 5
+              VALUE "A#O..:".
+
+       01  PANTALLA-DEST.
+           03 LINE 13 COLUMN 18 FOREGROUND-COLOR 4
+              VALUE "1=LISTADO POR IMPRESORA  2=ARCHIVO DE TEXTO".
+
+       01  PANTALLA-SINBACKUP.
+           03 LINE 10 COLUMN 25 FOREGROUND-COLOR 5 HIGHLIGHT
+              VALUE "NO SE REALIZO UN BACKUP HOY,".
+           03 LINE 12 COLUMN 25 FOREGROUND-COLOR 5 HIGHLIGHT
+              VALUE "SALGA DEL SISTEMA REALIZANDO EL BACKUP".
+           03 LINE 14 COLUMN 25 FOREGROUND-COLOR 5 HIGHLIGHT
+              VALUE "ANTES DE DEPURAR LOS ARCHIVOS.".
+
+       01  PANTALLA-PREVIA.
+           03 LINE 10 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
+              VALUE "HAY QUE TENER CUIDADO CON ESTA OPCION,".
+           03 LINE 12 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
+              VALUE "PUESTO QUE, UNA VEZ REALIZADA UNA DE  ".
+           03 LINE 14 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
+              VALUE "LAS SUB-OPCIONES NO SE PODRA REALIZAR-".
+           03 LINE 16 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
+              VALUE "SE NUEVAMENTE. SI SURGIERE UN ERROR SE".
+           03 LINE 18 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
+              VALUE "DEBERA RESTAURAR LOS ARCHIVOS Y REALI-".
+           03 LINE 20 COLUMN 25 FOREGROUND-COLOR 6 HIGHLIGHT
+              VALUE "ZAR LA OPCION OTRA VEZ.".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O IMPU.
+           OPEN I-O CONTRI.
+           OPEN I-O CODI.
+           MOVE 0 TO BAND.
+           PERFORM LEER-OPERADOR THRU F-LEER-OPERADOR.
+           PERFORM VERIFICA-BACKUP THRU F-VERIFICA-BACKUP.
+           CALL "CALEN" USING B.
+           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-PREVIA.
+           ACCEPT OPC AT 2225 WITH PROMPT.
+       ENCABEZA.
+           CALL "CALEN" USING B.
+           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
+
+       L-PANT.
+           DISPLAY PANTALLA-MENU.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 2055 WITH PROMPT.
+           IF (OPC = "1" OR OPC = "2" OR OPC = "3")
+               AND BACKUP-SW NOT = "S"
+               DISPLAY PANTALLA-SINBACKUP
+               MOVE SPACES TO OPC
+               ACCEPT OPC AT 2225 WITH PROMPT
+               PERFORM ENCABEZA
+               GO TO L-PANT.
+           IF OPC = "1" GO TO D-CONT.
+           IF OPC = "2" GO TO D-BAJAS.
+           IF OPC = "3" GO TO D-ANO.
+           IF OPC = "4" GO TO V-RES.
+           IF OPC = "5" GO TO CIERRE.
+           GO TO L-PANT.
+
+       D-CONT.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-CONTRI.
+           DISPLAY PANTALLA-SAL.
+       D-CONT1.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           MOVE SPACES TO NUM-CO2.
+           ACCEPT NUM-CO2 WITH PROMPT AT 1140.
+           IF NUM-CO2 = "0" GO TO ENCABEZA.
+           MOVE NUM-CO2 TO NUM-CO.
+           START CONTRI KEY IS EQUAL NUM-CO
+           INVALID KEY
+           DISPLAY "CLIENTE INCORRECTO" AT 1160
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1180
+           DISPLAY "                   " AT 1160
+           GO TO D-CONT1.
+
+       D-CONT-D.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           OPEN OUTPUT DECO.
+           OPEN OUTPUT DEIM.
+           MOVE 1 TO BAND.
+           DISPLAY PANTALLA-DEST.
+       DEST1.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1364 WITH PROMPT.
+           IF OPC = "1" MOVE "PRINTER" TO IMPRE-DEST GO TO D-CONT-D1.
+           IF OPC = "2" MOVE "DEPCONT.TXT" TO IMPRE-DEST
+               GO TO D-CONT-D1.
+           GO TO DEST1.
+       D-CONT-D1.
+           PERFORM ENCABEZA.
+           DISPLAY "DEPURANDO POR NRO DE CLIENTE" AT 1110
+           WITH FOREGROUND-COLOR 1.
+       LCONT.
+           READ CONTRI NEXT RECORD AT END GO TO LIMPU.
+           IF NUM-CO = NUM-CO2 GO TO LCONT.
+           MOVE REG-CON TO REG-COND.
+           WRITE REG-COND.
+           GO TO LCONT.
+
+       LIMPU.
+           MOVE 0 TO CON-HO.
+           MOVE 0 TO CON-RE.
+           MOVE 0 TO CON-LI.
+           MOVE 0 TO SEN.
+           MOVE ZEROS TO GRAN-MONTO.
+           OPEN OUTPUT IMPRE.
+           ACCEPT FECHA FROM DATE
+           MOVE DDR TO DDI.
+           MOVE MMR TO MMI.
+           MOVE AAR TO AAI.
+
+       IMPRIME1.
+           ADD 1 TO CON-HO.
+           MOVE CON-HO TO HO.
+           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
+           ELSE
+           WRITE RENGLON FROM T1 AFTER PAGE.
+           WRITE RENGLON FROM T3 AFTER 1.
+           WRITE RENGLON FROM T2 AFTER 1.
+           WRITE RENGLON FROM T4 AFTER 1.
+           WRITE RENGLON FROM T1 AFTER 1.
+           WRITE RENGLON FROM T5 AFTER 2.
+           WRITE RENGLON FROM T6 AFTER 1.
+
+       IMPRIME2.
+           READ IMPU NEXT RECORD AT END GO TO FINALIZA.
+           IF CONT = NUM-CO2 GO TO C.
+           MOVE REG-IMP TO REG-IMPD.
+           WRITE REG-IMPD.
+           GO TO IMPRIME2.
+       C.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           MOVE CONT TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY CLOSE IMPRE GO TO ENCABEZA.
+           MOVE NOMBRE TO NOM1-S.
+           MOVE UBICA  TO UBI1-S.
+           MOVE CONT TO CON-S.
+           MOVE P1 TO PER-S.
+           MOVE AA TO ANO-S.
+           MOVE TIP-IMP TO TI-S.
+           MOVE DDV TO DD-S.
+           MOVE MMV TO MM-S.
+           MOVE AAV TO AA-S.
+           MOVE DDP TO DD-S1.
+           MOVE MMP TO MM-S1.
+           MOVE AAP TO AA-S1.
+           MOVE MONTO TO MONTO-S.
+           WRITE RENGLON FROM DESPLIEGE3 AFTER 2.
+           WRITE RENGLON FROM DESPLIEGE5 AFTER 1.
+           COMPUTE CON-RE = CON-RE + 1.
+           ADD MONTO TO GRAN-MONTO.
+           COMPUTE CON-LI = CON-LI + 3.
+           IF CON-LI = 72 MOVE ZEROS TO CON-LI
+           GO TO IMPRIME1.
+           GO TO IMPRIME2.
+
+       FINALIZA.
+           MOVE CON-RE TO RE-TOT.
+           WRITE RENGLON FROM TOT-RE AFTER 2.
+           MOVE GRAN-MONTO TO GRANTOT-ED.
+           WRITE RENGLON FROM GRANTOT-LINE AFTER 1.
+           MOVE GRAN-MONTO TO QTY.
+           CALL "NUMLE" USING PARAM1, PARAM2.
+           WRITE RENGLON FROM LETRA-1 AFTER 2.
+           WRITE RENGLON FROM LETRA-2 AFTER 1.
+           CLOSE IMPRE DECO DEIM.
+           MOVE 1 TO BAND.
+           MOVE 1 TO BAND-C.
+           MOVE 1 TO BAND-I.
+           MOVE "CLIENTE" TO DL-MODO.
+           MOVE NUM-CO2 TO DL-FILTRO.
+           MOVE CON-RE TO DL-REGISTROS.
+           PERFORM GRABAR-DEPLOG THRU F-GRABAR-DEPLOG.
+           PERFORM ACTUALIZA THRU F-ACTUALIZA.
+           GO TO ENCABEZA.
+
+       D-BAJAS.
+           PERFORM ENCABEZA.
+       D-BAJAS1.
+           OPEN OUTPUT DECO.
+           OPEN OUTPUT DEIM.
+           OPEN OUTPUT DECOD.
+           MOVE 1 TO BAND.
+           MOVE ZEROS TO CON-RE.
+           DISPLAY "DEPURANDO POR BAJAS" AT 1110
+           WITH FOREGROUND-COLOR 1.
+       D-CONTR.
+           READ CONTRI NEXT RECORD AT END GO TO D-IMP.
+           MOVE REG-CON TO REG-COND.
+           WRITE REG-COND.
+           ADD 1 TO CON-RE.
+           GO TO D-CONTR.
+
+       D-IMP.
+           READ IMPU NEXT RECORD AT END GO TO D-CODI.
+           MOVE REG-IMP TO REG-IMPD.
+           WRITE REG-IMPD.
+           GO TO D-IMP.
+
+       D-CODI.
+           READ CODI NEXT RECORD AT END
+               CLOSE DECO DEIM DECOD
+               MOVE 1 TO BAND
+               MOVE 1 TO BAND-C
+               MOVE 1 TO BAND-I
+               MOVE 1 TO BAND-D
+               MOVE "BAJAS" TO DL-MODO
+               MOVE "TODOS" TO DL-FILTRO
+               MOVE CON-RE TO DL-REGISTROS
+               PERFORM GRABAR-DEPLOG THRU F-GRABAR-DEPLOG
+               PERFORM ACTUALIZA THRU F-ACTUALIZA
+               GO TO ENCABEZA.
+           MOVE REG-CODI TO REG-CODD.
+           WRITE REG-CODD.
+           GO TO D-CODI.
+
+       D-ANO.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-A.
+           DISPLAY PANTALLA-SAL.
+       D-A.
+           CLOSE IMPU.
+           OPEN I-O IMPU.
+           MOVE SPACES TO ANO1.
+           ACCEPT ANO1 WITH PROMPT AT 1125.
+           IF ANO1 = "0" GO TO ENCABEZA.
+           MOVE ANO1 TO ANO1-N.
+           MOVE ANO1-N TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO ANO.
+           START IMPU KEY IS EQUAL ANO
+           INVALID KEY
+           DISPLAY "A#O INCORRECTO" AT 1145
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1160
+           DISPLAY "               " AT 1145
+           GO TO D-A.
+
+       D-AD.
+           CLOSE IMPU CONTRI.
+           OPEN I-O IMPU.
+           OPEN I-O CONTRI.
+           OPEN OUTPUT DEIM.
+           MOVE 1 TO BAND.
+           DISPLAY PANTALLA-DEST.
+       DEST2.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1364 WITH PROMPT.
+           IF OPC = "1" MOVE "PRINTER" TO IMPRE-DEST GO TO D-AD1.
+           IF OPC = "2" MOVE "DEPANO.TXT" TO IMPRE-DEST GO TO D-AD1.
+           GO TO DEST2.
+       D-AD1.
+           PERFORM ENCABEZA.
+           DISPLAY "DEPURANDO POR A#O" AT 1110
+           WITH FOREGROUND-COLOR 1.
+
+       D-AD2.
+           MOVE REG-IMP TO REG-IMPD.
+           WRITE REG-IMPD.
+
+       D-AD3.
+           MOVE 0 TO CON-HO.
+           MOVE 0 TO CON-RE.
+           MOVE 0 TO CON-LI.
+           MOVE 0 TO SEN.
+           MOVE ZEROS TO GRAN-MONTO.
+           MOVE SPACES TO RS-BRK-CONT.
+           MOVE ZEROS TO RS-CLIENTES.
+           MOVE ZEROS TO RS-COBRADO.
+           MOVE ZEROS TO RS-PENDIENTE.
+           OPEN EXTEND RESU.
+           IF RS-STATUS NOT = "00"
+               OPEN OUTPUT RESU
+               CLOSE RESU
+               OPEN EXTEND RESU.
+           OPEN OUTPUT IMPRE.
+           ACCEPT FECHA FROM DATE.
+           MOVE DDR TO DDI.
+           MOVE MMR TO MMI.
+           MOVE AAR TO AAI.
+       IMPRIME11.
+           ADD 1 TO CON-HO.
+           MOVE CON-HO TO HO1.
+           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
+           ELSE
+           WRITE RENGLON FROM T1 AFTER PAGE.
+           WRITE RENGLON FROM T3 AFTER 1.
+           WRITE RENGLON FROM T2 AFTER 1.
+           WRITE RENGLON FROM T41 AFTER 1.
+           WRITE RENGLON FROM T1 AFTER 1.
+           WRITE RENGLON FROM T5 AFTER 2.
+           WRITE RENGLON FROM T6 AFTER 1.
+       IMPRIME21.
+           READ IMPU NEXT RECORD AT END GO TO FINALIZA1.
+           IF CONT = SPACES GO TO IMPRIME21.
+           IF ANO = ANO-VENT AND FEC-PAG = ZEROS
+               COMPUTE RS-PENDIENTE = RS-PENDIENTE + MONTO - PAGADO
+               PERFORM RS-CUENTA THRU F-RS-CUENTA
+               PERFORM D-AD2
+               GO TO IMPRIME21.
+           IF ANO NOT = ANO-VENT PERFORM D-AD2 GO TO IMPRIME21.
+           PERFORM RS-CUENTA THRU F-RS-CUENTA.
+           ADD PAGADO TO RS-COBRADO.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           MOVE CONT TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY CLOSE IMPRE GO TO ENCABEZA.
+           MOVE NOMBRE TO NOM1-S.
+           MOVE UBICA TO UBI1-S.
+           MOVE CONT TO CON-S.
+           MOVE P1 TO PER-S.
+           MOVE AA TO ANO-S.
+           MOVE TIP-IMP TO TI-S.
+           MOVE DDV TO DD-S.
+           MOVE MMV TO MM-S.
+           MOVE AAV TO AA-S.
+           MOVE DDP TO DD-S1.
+           MOVE MMP TO MM-S1.
+           MOVE AAP TO AA-S1.
+           MOVE MONTO TO MONTO-S.
+           WRITE RENGLON FROM DESPLIEGE3 AFTER 2.
+           WRITE RENGLON FROM DESPLIEGE5 AFTER 1.
+           COMPUTE CON-RE = CON-RE + 1.
+           ADD MONTO TO GRAN-MONTO.
+           COMPUTE CON-LI = CON-LI + 3.
+           IF CON-LI = 72 MOVE ZEROS TO CON-LI
+           GO TO IMPRIME11.
+           GO TO IMPRIME21.
+
+       FINALIZA1.
+           MOVE CON-RE TO RE-TOT.
+           WRITE RENGLON FROM TOT-RE AFTER 2.
+           MOVE GRAN-MONTO TO GRANTOT-ED.
+           WRITE RENGLON FROM GRANTOT-LINE AFTER 1.
+           MOVE GRAN-MONTO TO QTY.
+           CALL "NUMLE" USING PARAM1, PARAM2.
+           WRITE RENGLON FROM LETRA-1 AFTER 2.
+           WRITE RENGLON FROM LETRA-2 AFTER 1.
+           MOVE DDR TO RS-DD.
+           MOVE MMR TO RS-MM.
+           MOVE AAR TO RS-AA.
+           MOVE ANO-VENT TO RS-ANO.
+           WRITE REG-RESU.
+           CLOSE IMPRE DEIM RESU.
+           MOVE 1 TO BAND.
+           MOVE 1 TO BAND-I.
+           MOVE "ANIO" TO DL-MODO.
+           MOVE ANO1 TO DL-FILTRO.
+           MOVE CON-RE TO DL-REGISTROS.
+           PERFORM GRABAR-DEPLOG THRU F-GRABAR-DEPLOG.
+           PERFORM ACTUALIZA THRU F-ACTUALIZA.
+           GO TO ENCABEZA.
+
+       RS-CUENTA.
+           IF CONT NOT = RS-BRK-CONT
+               ADD 1 TO RS-CLIENTES
+               MOVE CONT TO RS-BRK-CONT.
+       F-RS-CUENTA.
+           EXIT.
+
+       ACTUALIZA.
+           CLOSE CONTRI IMPU CODI.
+           IF BAND-C = 1
+               PERFORM COPIA-HIST-CON THRU F-COPIA-HIST-CON
+               CALL "CBL_RENAME_FILE" USING "ARDECO", "ARCONT"
+                   RETURNING REN-RC.
+           IF BAND-I = 1
+               PERFORM COPIA-HIST-IMP THRU F-COPIA-HIST-IMP
+               CALL "CBL_RENAME_FILE" USING "ARDEIM", "ARIMPU"
+                   RETURNING REN-RC.
+           IF BAND-D = 1
+               PERFORM COPIA-HIST-COD THRU F-COPIA-HIST-COD
+               CALL "CBL_RENAME_FILE" USING "ARDECOD", "ARCODI"
+                   RETURNING REN-RC.
+           MOVE 0 TO BAND-C.
+           MOVE 0 TO BAND-I.
+           MOVE 0 TO BAND-D.
+           OPEN I-O CONTRI.
+           OPEN I-O IMPU.
+           OPEN I-O CODI.
+       F-ACTUALIZA.
+           EXIT.
+
+      * PRESERVA UNA COPIA DEL ARCHIVO DEPURADO BAJO UN NOMBRE FIJO
+      * ANTES DE VOLCARLO SOBRE EL ARCHIVO VIVO, PARA QUE CONSUL PUEDA
+      * SEGUIR CONSULTANDO EL HISTORICO DESPUES DEL SWAP.
+       COPIA-HIST-CON.
+           OPEN INPUT DECO.
+           OPEN OUTPUT HDECO.
+       CH-CON-1.
+           READ DECO NEXT RECORD AT END GO TO CH-CON-F.
+           MOVE NUM-COD TO NUM-COH.
+           MOVE NOMBRED TO NOMBREH.
+           MOVE DOMICILIO TO DOMICILIOH.
+           WRITE REG-HCON.
+           GO TO CH-CON-1.
+       CH-CON-F.
+           CLOSE DECO HDECO.
+       F-COPIA-HIST-CON.
+           EXIT.
+
+       COPIA-HIST-IMP.
+           OPEN INPUT DEIM.
+           OPEN OUTPUT HDEIM.
+       CH-IMP-1.
+           READ DEIM NEXT RECORD AT END GO TO CH-IMP-F.
+           MOVE CONTD TO CONTH.
+           MOVE AAD TO AAH.
+           MOVE P1D TO P1H.
+           MOVE TIP-IMPD TO TIP-IMPH.
+           MOVE DDVD TO DDVH.
+           MOVE MMVD TO MMVH.
+           MOVE AAVD TO AAVH.
+           MOVE DDPD TO DDPH.
+           MOVE MMPD TO MMPH.
+           MOVE AAPD TO AAPH.
+           MOVE MONTOD TO MONTOH.
+           MOVE ANOD TO ANOH.
+           MOVE PAGADOD TO PAGADOH.
+           MOVE DDOD TO DDOH.
+           MOVE MMOD TO MMOH.
+           MOVE AAOD TO AAOH.
+           WRITE REG-HIMP.
+           GO TO CH-IMP-1.
+       CH-IMP-F.
+           CLOSE DEIM HDEIM.
+       F-COPIA-HIST-IMP.
+           EXIT.
+
+       COPIA-HIST-COD.
+           OPEN INPUT DECOD.
+           OPEN OUTPUT HDECOD.
+       CH-COD-1.
+           READ DECOD NEXT RECORD AT END GO TO CH-COD-F.
+           MOVE N-CODID TO N-CODIH.
+           MOVE B-CODID TO B-CODIH.
+           WRITE REG-HCOD.
+           GO TO CH-COD-1.
+       CH-COD-F.
+           CLOSE DECOD HDECOD.
+       F-COPIA-HIST-COD.
+           EXIT.
+
+       V-RES.
+           PERFORM ENCABEZA.
+           DISPLAY PANTALLA-DEST.
+       VR-DEST.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1364 WITH PROMPT.
+           IF OPC = "1" MOVE "PRINTER" TO IMPRE-DEST GO TO V-RES1.
+           IF OPC = "2" MOVE "RESANO.TXT" TO IMPRE-DEST GO TO V-RES1.
+           GO TO VR-DEST.
+       V-RES1.
+           OPEN INPUT RESU.
+           IF RS-STATUS NOT = "00"
+               DISPLAY "NO HAY RESUMENES GRABADOS" AT 1110
+                   WITH FOREGROUND-COLOR 1
+               MOVE SPACES TO OPC
+               ACCEPT OPC AT 1360 WITH PROMPT
+               GO TO ENCABEZA.
+           MOVE 0 TO CON-HO.
+           MOVE 0 TO CON-LI.
+           OPEN OUTPUT IMPRE.
+       V-RES2.
+           ADD 1 TO CON-HO.
+           MOVE CON-HO TO HO2.
+           IF CON-HO = 1 WRITE RENGLON FROM T1 AFTER 1
+           ELSE
+           WRITE RENGLON FROM T1 AFTER PAGE.
+           WRITE RENGLON FROM VRT1 AFTER 1.
+           WRITE RENGLON FROM T1 AFTER 1.
+           WRITE RENGLON FROM VRT2 AFTER 2.
+       V-RES3.
+           READ RESU NEXT RECORD AT END GO TO V-RES4.
+           MOVE RS-ANO TO VR-ANO-ED.
+           MOVE RS-DD TO VR-DD.
+           MOVE RS-MM TO VR-MM.
+           MOVE RS-AA TO VR-AA.
+           MOVE RS-CLIENTES TO VR-CLI-ED.
+           MOVE RS-COBRADO TO VR-COB-ED.
+           MOVE RS-PENDIENTE TO VR-PEN-ED.
+           WRITE RENGLON FROM VRT3 AFTER 2.
+           COMPUTE CON-LI = CON-LI + 1.
+           IF CON-LI = 50 MOVE ZEROS TO CON-LI GO TO V-RES2.
+           GO TO V-RES3.
+       V-RES4.
+           CLOSE IMPRE RESU.
+           GO TO ENCABEZA.
+
+       VERIFICA-BACKUP.
+           MOVE "N" TO BACKUP-SW.
+           ACCEPT BK-FECHA FROM DATE.
+           MOVE SPACES TO BK-DEST.
+           STRING "ARCONT.B" BK-FECHA DELIMITED BY SIZE INTO BK-DEST.
+           CALL "CBL_CHECK_FILE_EXIST" USING BK-DEST, BK-INFO
+               RETURNING BK-RC.
+           IF BK-RC = ZERO MOVE "S" TO BACKUP-SW.
+       F-VERIFICA-BACKUP.
+           EXIT.
+
+       VENTANA-ANO.
+           IF AA-VENT < 80
+               COMPUTE ANO-VENT = 2000 + AA-VENT
+           ELSE
+               COMPUTE ANO-VENT = 1900 + AA-VENT.
+       F-VENTANA-ANO.
+           EXIT.
+
+       LEER-OPERADOR.
+           MOVE SPACES TO REG-OPERA.
+           OPEN INPUT OPERA.
+           IF OP-STATUS NOT = "00" GO TO F-LEER-OPERADOR.
+           READ OPERA AT END MOVE SPACES TO REG-OPERA.
+           CLOSE OPERA.
+       F-LEER-OPERADOR.
+           EXIT.
+
+       GRABAR-DEPLOG.
+           OPEN EXTEND DEPLOG.
+           IF DL-STATUS NOT = "00"
+               OPEN OUTPUT DEPLOG
+               CLOSE DEPLOG
+               OPEN EXTEND DEPLOG.
+           ACCEPT FECHA FROM DATE.
+           MOVE DDR TO DL-DD.
+           MOVE MMR TO DL-MM.
+           MOVE AAR TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO DL-AA.
+           ACCEPT DL-HORA FROM TIME.
+           MOVE OPERADOR TO DL-OPERADOR.
+           WRITE REG-DEPLOG.
+           CLOSE DEPLOG.
+       F-GRABAR-DEPLOG.
+           EXIT.
+
+       CIERRE.
+           CLOSE IMPU CONTRI CODI.
+           IF BAND = 1 GO TO CIERRE1.
+           OPEN OUTPUT BORRE.
+           WRITE R-BORRE.
+           CLOSE BORRE.
+
+       CIERRE1.
+           STOP RUN.
