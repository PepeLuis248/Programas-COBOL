@@ -1,651 +1,1025 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    MOFBA.
-      ******************************
-      * SISTEMA DE VENCIMIENTOS    *
-      * AUTOR: JOSE LUIS PLANES    *
-      ******************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CONTRI ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-CO
-                  ALTERNATE RECORD IS NOMBRE
-                  WITH DUPLICATES.
-
-           SELECT IMPU ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-CO1
-                  ALTERNATE RECORD IS TIP-IMP
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-VEN
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-PAG
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS ANO
-                  WITH DUPLICATES.
-
-           SELECT CODI ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS N-CODI.
-
-           SELECT RPAGOS ASSIGN TO DISK.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  CONTRI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCONT"
-           DATA RECORD IS REG-CON.
-
-       01  REG-CON.
-           03 NUM-CO          PIC X(25).
-           03 NOMBRE          PIC X(25).
-           03 DOMICILIO       PIC X(25).
-
-       FD  CODI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCODI"
-           DATA RECORD IS REG-CODI.
-
-       01  REG-CODI.
-           03 N-CODI          PIC 99.
-           03 B-CODI          PIC X(15).
-
-       FD  IMPU LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARIMPU"
-           DATA RECORD IS REG-IMP.
-
-       01  REG-IMP.
-           03 NUM-CO1.
-              05 CONT            PIC X(25).
-              05 PERI.
-                 07 AA           PIC 99.
-                 07 P1           PIC 99.
-           03 TIP-IMP            PIC 99.
-           03 FEC-VEN.
-              05 DDV             PIC 99.
-              05 MMV             PIC 99.
-              05 AAV             PIC 99.
-           03 FEC-PAG.
-              05 DDP             PIC 99.
-              05 MMP             PIC 99.
-              05 AAP             PIC 99.
-           03 MONTO              PIC 9(11)V99.
-           03 ANO                PIC 99.
-
-       FD  RPAGOS LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARPAGOS"
-           DATA RECORD IS REG-PAG.
-
-       01  REG-PAG.
-           03 REG-CIM            PIC X(25).
-           03 REG-MPO            PIC 9(11)V99.
-           03 REG-FEC.
-              05 RFED            PIC 99.
-              05 RFM             PIC 99.
-              05 RFA             PIC 99.
-           03 REG-GM             PIC 99.
-
-       WORKING-STORAGE SECTION.
-       77  OPC                   PIC XX VALUE SPACES.
-       77  GUION                 PIC X(76) VALUE ALL "-".
-       77  CAM                   PIC 9 VALUE ZERO.
-       77  B                     PIC 9 VALUE ZERO.
-       77  CONT1                 PIC X(25) VALUE SPACES.
-       77  BAND                  PIC 9 VALUE ZERO.
-       77  LIN                   PIC 99 VALUE ZEROS.
-       77  CO                    PIC 99 VALUE ZEROS.
-       77  FEC-VEN1              PIC 9(06) VALUE ZEROS.
-       77  FEC-PAG1              PIC 9(06) VALUE ZEROS.
-       77  AA1                   PIC 99 VALUE ZEROS.
-       77  P11                   PIC 99 VALUE ZEROS.
-       77  TIP-IMP1              PIC 99 VALUE ZEROS.
-       77  MONTO1                PIC Z(11).ZZ VALUE ZEROS.
-
-       01  LICL.
-           03 LI                 PIC 99.
-           03 CL                 PIC 99.
-
-       01  S-CODI.
-           03 SN-CODI            PIC Z9.
-           03 F                  PIC X VALUE "-".
-           03 SB-CODI            PIC X(15) VALUE SPACES.
-
-       SCREEN SECTION.
-
-       01  MENU-CARGA.
-           03 LINE 09 COLUMN 28 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE "MOD./BAJA DEL SISTEMA".
-           03 LINE 11 COLUMN 28
-              VALUE "1-MOD/BAJA DE CLIENTES     ".
-           03 LINE 13 COLUMN 28
-              VALUE "2-MOD/BAJA MOVIMIENTOS     ".
-           03 LINE 15 COLUMN 28
-              VALUE "3-MOD/BAJA TIP. DE VTOS    ".
-           03 LINE 17 COLUMN 28
-              VALUE "4-REGRESO MENU PRINCIPAL   ".
-           03 LINE 19 COLUMN 28 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE "INGRESE OPCION:      ".
-
-       01  PANTALLA-CONTR.
-           03 LINE 07 COLUMN 10 FOREGROUND-COLOR 5
-              VALUE "1-NRO DE CLIENTE......:".
-           03 LINE 09 COLUMN 10 FOREGROUND-COLOR 5
-              VALUE "2-APELLIDO Y NOMBRE...:".
-           03 LINE 11 COLUMN 10 FOREGROUND-COLOR 5
-              VALUE "3-DOMICILIO...........:".
-
-       01  PANTALLA-CODI.
-           03 LINE 11 COLUMN 10 FOREGROUND-COLOR 5
-              VALUE "1-NRO DE VENCIMIENTOS:".
-           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 5
-              VALUE "2-NOMBRE VENCIMIENTOS:".
-
-       01  PANTALLA-CARGA.
-           03 LINE 7 COLUMN 3 FOREGROUND-COLOR 5
-              VALUE "  NRO CLIENTE......:".
-           03 LINE 9 COLUMN 3 FOREGROUND-COLOR 5
-              VALUE "  APELLIDO Y NOMBRE:".
-           03 LINE 11 COLUMN 3 FOREGROUND-COLOR 5
-              VALUE "  DOMICILIO........:".
-           03 LINE 13 COLUMN 3 FOREGROUND-COLOR 5
-              VALUE "1-FECHA VENCIMIENTO:".
-           03 LINE 14 COLUMN 3 FOREGROUND-COLOR 5
-              VALUE "2-FECHA DE PAGO....:".
-           03 LINE 15 COLUMN 3 FOREGROUND-COLOR 5
-              VALUE "3-TIPO DE VENC.....:".
-           03 LINE 16 COLUMN 3 FOREGROUND-COLOR 5
-              VALUE "4-CUOTA............:".
-           03 LINE 17 COLUMN 3 FOREGROUND-COLOR 5
-              VALUE "5-A#O DE LA CUOTA..:".
-           03 LINE 18 COLUMN 3 FOREGROUND-COLOR 5
-              VALUE "6-MONTO............:".
-
-       01  PANTALLA-RES.
-           03 LINE 17 COLUMN 25 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE "1=GRABA  2=ANULA  3=MODIFICA  4=BAJA".
-
-       01  PANTALLA-MODI.
-           03 LINE 18 COLUMN 5 FOREGROUND-COLOR 4
-              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
-
-       01  PANTALLA-RES1.
-           03 LINE 21 COLUMN 03 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE "1=GRABA  2=ANULA  3=MODIFICA  4=BAJA".
-
-       01  PANTALLA-MODI1.
-           03 LINE 22 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
-
-       01  PANTALLA-SAL.
-           03 LINE 23 COLUMN 03 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE "   PARA SALIR TIPEAR 0      ".
-
-       01  PANTALLA-SAL1.
-           03 LINE 19 COLUMN 25 REVERSE-VIDEO FOREGROUND-COLOR 4
-              VALUE "   PARA SALIR TIPEAR 0      ".
-
-       01  PANTALLA-BORRA.
-           03 LINE 7 COLUMN 24
-              VALUE "                              ".
-           03 LINE 9 COLUMN 24
-              VALUE "                              ".
-           03 LINE 11 COLUMN 24
-              VALUE "                              ".
-           03 LINE 13 COLUMN 24
-              VALUE "                              ".
-           03 LINE 14 COLUMN 24
-              VALUE "                              ".
-           03 LINE 15 COLUMN 24
-              VALUE "                              ".
-           03 LINE 16 COLUMN 24
-              VALUE "                              ".
-           03 LINE 17 COLUMN 24
-              VALUE "                              ".
-           03 LINE 18 COLUMN 24
-              VALUE "                              ".
-           03 LINE 21 COLUMN 42
-              VALUE "     ".
-
-       01  PANTALLA-BORRA1.
-           03 LINE 09 COLUMN 34
-              VALUE "                               ".
-           03 LINE 11 COLUMN 34
-              VALUE "                                  ".
-           03 LINE 13 COLUMN 34
-              VALUE "   ".
-           03 LINE 17 COLUMN 62
-              VALUE "      ".
-
-       01  PANTALLA-BORRA2.
-           03 LINE 11 COLUMN 32
-              VALUE "     ".
-           03 LINE 13 COLUMN 32
-              VALUE "                      ".
-           03 LINE 17 COLUMN 62
-              VALUE "       ".
-
-       PROCEDURE DIVISION.
-       INICIO.
-           OPEN I-O CONTRI.
-           OPEN I-O IMPU.
-           OPEN I-O CODI.
-           OPEN I-O RPAGOS.
-       ENCABEZA.
-           CALL "CALEN" USING B.
-           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
-       MENU.
-           DISPLAY MENU-CARGA.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1952 WITH PROMPT.
-           IF OPC = "1" GO TO CON.
-           IF OPC = "2" GO TO CAR.
-           IF OPC = "3" GO TO COD.
-           IF OPC = "4" GO TO CIERRE.
-           GO TO MENU.
-
-       CON.
-           PERFORM ENCABEZA.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-CONTR.
-           DISPLAY PANTALLA-RES.
-           DISPLAY PANTALLA-SAL1.
-       CON-D.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-BORRA1.
-           MOVE SPACES TO NUM-CO.
-       D1.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           ACCEPT NUM-CO AT 0734 WITH PROMPT.
-           IF NUM-CO = 0 GO TO ENCABEZA.
-           IF NUM-CO = SPACES GO TO D1.
-       D111.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY
-           DISPLAY "CLIENTE NO INCORPORADO" AT 0838
-           WITH FOREGROUND-COLOR 3
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 0862 WITH PROMPT
-           DISPLAY "                        " AT 0838
-           GO TO CON-D.
-           DISPLAY NOMBRE AT 0934.
-           DISPLAY DOMICILIO AT 1134.
-           GO TO RES1.
-       D2.
-           MOVE SPACES TO NOMBRE.
-           ACCEPT NOMBRE WITH PROMPT AT 0934.
-       D4.
-           MOVE SPACES TO DOMICILIO.
-           ACCEPT DOMICILIO WITH PROMPT AT 1134.
-       RES1.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1762 WITH PROMPT.
-           IF OPC = "1" GO TO GRABA.
-           IF OPC = "2" GO TO CON-D.
-           IF OPC = "3" GO TO MODIF.
-           IF OPC = "4" GO TO BAJA.
-           GO TO RES1.
-       GRABA.
-           CLOSE CONTRI.
-           OPEN I-O CONTRI.
-           REWRITE REG-CON.
-           GO TO CON-D.
-       MODIF.
-           DISPLAY PANTALLA-MODI.
-           MOVE ZERO TO CAM.
-           ACCEPT CAM AT 1840 WITH PROMPT.
-           IF CAM < 1 OR CAM > 4 GO TO MODIF.
-           IF CAM = SPACES GO TO MODIF.
-           IF CAM = 1 DISPLAY "NO SE PUEDE MODIFICAR" AT 0749
-           WITH FOREGROUND-COLOR 2
-           DISPLAY "EL CAMPO, DAR DE BAJA" AT 0849
-           WITH FOREGROUND-COLOR 2
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 0870 WITH PROMPT
-           DISPLAY "                     " AT 0749
-           DISPLAY "                     "  AT 0849
-           GO TO F-MODI
-           ELSE
-           IF CAM = 2 PERFORM D2
-           ELSE
-           IF CAM = 3 PERFORM D4.
-       F-MODI.
-           DISPLAY "                                     " AT 1805.
-           MOVE ZERO TO CAM.
-           GO TO RES1.
-
-       BAJA.
-           DELETE CONTRI INVALID KEY GO TO CON-D.
-           DISPLAY "REGISTRO DADO DE BAJA" AT 1825
-           WITH FOREGROUND-COLOR 4.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1847.
-           DISPLAY "                      " AT 1825.
-           GO TO CON-D.
-
-       CAR.
-           PERFORM ENCABEZA
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-CARGA.
-           DISPLAY PANTALLA-SAL.
-           DISPLAY PANTALLA-RES1.
-           DISPLAY  "TIPO DE VENCIMIENTOS" AT 0858
-           WITH FOREGROUND-COLOR 6.
-       CAR-C.
-           MOVE 9 TO LI.
-           MOVE 59 TO CL.
-       CAR-C1.
-           READ CODI NEXT RECORD AT END GO TO CON-D1.
-           IF N-CODI = 0 GO TO CAR-C1.
-           MOVE N-CODI TO SN-CODI.
-           MOVE B-CODI TO SB-CODI.
-           DISPLAY S-CODI AT LICL.
-           ADD 1 TO LI.
-           IF LI = 21
-           DISPLAY "P/CONTINUAR ENTER" AT 2261
-           WITH FOREGROUND-COLOR 6
-           ACCEPT OPC AT 2278 WITH PROMPT
-           DISPLAY "                  " AT 2261
-           PERFORM BL THRU BL-F
-           MOVE 9 TO LI.
-           GO TO CAR-C1.
-       CON-D1.
-           MOVE SPACES TO OPC.
-       D3.
-           DISPLAY PANTALLA-BORRA.
-           MOVE SPACES TO CONT1.
-           ACCEPT CONT1 AT 0724 WITH PROMPT.
-           IF CONT1 = 0 GO TO ENCABEZA.
-           IF CONT1 = SPACES GO TO D3.
-           CLOSE IMPU RPAGOS CONTRI CODI.
-           OPEN I-O IMPU.
-           OPEN I-O RPAGOS.
-           OPEN I-O CONTRI.
-           OPEN I-O CODI.
-           MOVE CONT1 TO NUM-CO.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY
-           DISPLAY "CLIENTE NO ENCONTRADO" AT 0756
-           WITH FOREGROUND-COLOR 5
-           ACCEPT OPC AT 0777 WITH PROMPT
-           DISPLAY "                      " AT 0756
-           GO TO D3.
-           DISPLAY NOMBRE AT 0924.
-           DISPLAY DOMICILIO AT 1124.
-           DISPLAY "         " AT 1324.
-       D3I.
-           MOVE ZEROS TO FEC-VEN1.
-           ACCEPT FEC-VEN1 AT 1324 WITH PROMPT.
-           MOVE FEC-VEN1 TO FEC-VEN.
-           DISPLAY DDV AT 1324.
-           DISPLAY "/" AT 1326.
-           DISPLAY MMV AT 1327.
-           DISPLAY "/" AT 1329.
-           DISPLAY AAV AT 1330.
-           MOVE CONT1 TO CONT.
-           START IMPU KEY IS EQUAL CONT
-           INVALID KEY
-           DISPLAY "CLIENTE NO ENCONTRADO  " AT 1333
-           WITH FOREGROUND-COLOR 5
-           ACCEPT OPC AT 1361 WITH PROMPT
-           DISPLAY "                         " AT 1333
-           GO TO CON-D1.
-
-       D3R.
-           READ IMPU NEXT RECORD AT END GO TO D3.
-           IF FEC-VEN = FEC-VEN1 GO TO L-P.
-           GO TO D3R.
-       L-P.
-           READ RPAGOS AT END MOVE 1 TO BAND
-           GO TO PRESENTAR.
-           IF REG-CIM = CONT1 MOVE 0 TO BAND
-           GO TO PRESENTAR.
-           GO TO L-P.
-       PRESENTAR.
-           DISPLAY DDP AT 1424.
-           DISPLAY "/" AT 1426.
-           DISPLAY MMP AT 1427.
-           DISPLAY "/" AT 1429.
-           DISPLAY AAP AT 1430.
-           DISPLAY TIP-IMP AT 1524.
-           DISPLAY P1 AT 1624.
-           DISPLAY AA AT 1724.
-           MOVE MONTO TO MONTO1.
-           DISPLAY MONTO1 AT 1824.
-           GO TO RES2.
-
-       D7M.
-           DISPLAY "          " AT 1324.
-           MOVE ZEROS TO FEC-VEN1.
-           ACCEPT FEC-VEN1 AT 1324 WITH PROMPT.
-           MOVE FEC-VEN1 TO FEC-VEN.
-           DISPLAY DDV AT 1324.
-           DISPLAY "/" AT 1326.
-           DISPLAY MMV AT 1327.
-           DISPLAY "/" AT 1329.
-           DISPLAY AAV AT 1330.
-           IF FEC-VEN = 0 GO TO D7M.
-           IF FEC-VEN = SPACES GO TO D7M.
-           IF MMV = SPACES OR AAV = SPACES GO TO D7M.
-           IF DDV < 0 OR DDV > 31 OR DDV = 00
-           DISPLAY "ERROR EN EL DIA" AT 1332
-           WITH FOREGROUND-COLOR 5
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1348 WITH PROMPT
-           DISPLAY "                           " AT 1322
-           GO TO D7M.
-           IF MMV < 0 OR > 12 OR MMV = 00
-           DISPLAY "ERROR EN EL MES" AT 1332
-           WITH FOREGROUND-COLOR 5
-           ACCEPT OPC AT 1348 WITH PROMPT
-           DISPLAY "                           " AT 1322
-           GO TO D7M.
-
-       D8M.
-           DISPLAY "          " AT 1424.
-           MOVE ZEROS TO FEC-PAG1.
-           ACCEPT FEC-PAG1 AT 1424 WITH PROMPT.
-           DISPLAY DDP AT 1424.
-           DISPLAY "/" AT 1426.
-           DISPLAY MMP AT 1427.
-           DISPLAY "/" AT 1429.
-           DISPLAY AAP AT 1430.
-           IF FEC-PAG = SPACES GO TO D8M.
-           IF MMP = SPACES OR AAP = SPACES GO TO D8M.
-           IF DDP < 0 OR DDP > 31 OR DDP = 00
-           DISPLAY "ERROR EN EL DIA" AT 1432
-           WITH FOREGROUND-COLOR 5
-           ACCEPT OPC AT 1448 WITH PROMPT
-           DISPLAY "                           " AT 1422
-           GO TO D8M.
-           IF MMP < 0 OR MMP > 12
-           DISPLAY "ERROR EN EL MES" AT 1432
-           WITH FOREGROUND-COLOR 5
-           ACCEPT OPC AT 1448 WITH PROMPT
-           DISPLAY "                            " AT 1422
-           GO TO D8M.
-           MOVE FEC-PAG1 TO FEC-PAG.
-
-       D81M.
-           MOVE ZEROS TO TIP-IMP1.
-           ACCEPT TIP-IMP1 AT 1524 WITH PROMPT.
-           MOVE TIP-IMP1 TO TIP-IMP.
-
-       D82M.
-           MOVE ZEROS TO P11.
-           ACCEPT P11 AT 1624 WITH PROMPT.
-           IF P11 < 1 OR P11 > 12 GO TO D82M.
-           MOVE P11 TO P1.
-
-       D83M.
-           MOVE ZEROS TO AA1.
-           ACCEPT AA1 AT 1724 WITH PROMPT.
-           MOVE AA1 TO AA ANO.
-       D9M.
-           MOVE ZEROS TO MONTO1.
-           ACCEPT MONTO1 AT 1824 WITH PROMPT.
-           MOVE MONTO1 TO MONTO.
-           IF MONTO = 00000000000.00
-           MOVE ZEROS TO FEC-PAG1
-           MOVE FEC-PAG1 TO FEC-PAG
-           DISPLAY "          " AT 1424
-           DISPLAY DDP AT 1424
-           DISPLAY "/" AT 1426
-           DISPLAY MMP AT 1427
-           DISPLAY "/" AT 1429
-           DISPLAY AAP AT 1430.
-
-       RES2.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 2142 WITH PROMPT.
-           IF OPC = "1" GO TO GRABA1.
-           IF OPC = "2" GO TO CON-D1.
-           IF OPC = "3" GO TO MODIF1.
-           IF OPC = "4" GO TO BAJA1.
-           GO TO RES2.
-       GRABA1.
-           REWRITE REG-IMP.
-           IF BAND = 1 GO TO GRABA2.
-           MOVE FEC-PAG TO REG-FEC.
-           MOVE TIP-IMP TO REG-GM.
-           MOVE MONTO TO REG-MPO.
-           REWRITE REG-PAG.
-       GRABA2.
-           MOVE SPACES TO OPC.
-           GO TO CON-D1.
-       MODIF1.
-           DISPLAY PANTALLA-MODI1.
-           MOVE ZERO TO CAM.
-           ACCEPT CAM AT 2239 WITH PROMPT.
-           IF CAM < 1 OR CAM > 6 GO TO MODIF.
-           IF CAM = SPACES GO TO MODIF1.
-           IF CAM = 1 PERFORM D7M
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 2 PERFORM D8M
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 3 PERFORM D81M
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 4 PERFORM TEL THRU F-TEL
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 5 PERFORM TEL THRU F-TEL
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 6 PERFORM D9M.
-       F-MODI1.
-           DISPLAY "                                        " AT 2203.
-           MOVE ZERO TO CAM.
-           GO TO RES2.
-
-       TEL.
-           DISPLAY "NO SE PUEDE MODIFICAR" AT 1627
-           WITH FOREGROUND-COLOR 2
-           DISPLAY "EL CAMPO,DAR DE BAJA" AT 1727
-           WITH FOREGROUND-COLOR 2
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1749
-           DISPLAY "                      " AT 1627
-           DISPLAY "                      " AT 1727.
-       F-TEL.
-           EXIT.
-
-       BAJA1.
-           DELETE IMPU INVALID KEY GO TO CON-D1.
-           DISPLAY "REGISTRO DADO DE BAJA" AT 2225
-           WITH FOREGROUND-COLOR 4.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 2247 WITH PROMPT.
-           DISPLAY "                      " AT 2225.
-           IF BAND = 1 GO TO BAJA6.
-           MOVE ZEROS TO REG-FEC.
-           REWRITE REG-PAG.
-       BAJA6.
-           GO TO CON-D1.
-
-       BL.
-           MOVE 9 TO LI.
-           MOVE 59 TO CL.
-       BL1.
-           DISPLAY "                     " AT LICL.
-           ADD 1 TO LI.
-           IF LI = 21 GO TO BL-F.
-           GO TO BL1.
-       BL-F.
-
-       COD.
-           PERFORM ENCABEZA.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-CODI.
-           DISPLAY PANTALLA-RES.
-           DISPLAY PANTALLA-SAL1.
-       COD-D.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-BORRA2.
-       H1.
-           MOVE ZEROS TO N-CODI.
-           ACCEPT N-CODI AT 1134 WITH PROMPT.
-           IF N-CODI = 0 GO TO ENCABEZA.
-       H111.
-           READ CODI KEY IS N-CODI
-           INVALID KEY
-           DISPLAY "CODIGO NO ENCONTRADO" AT 1138
-           WITH FOREGROUND-COLOR 5
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1160 WITH PROMPT
-           DISPLAY "                    " AT 1138
-           GO TO H1.
-
-       H2.
-           DISPLAY B-CODI AT 1334.
-       HRES.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1764 WITH PROMPT.
-           IF OPC = "1" GO TO HGRABA.
-           IF OPC = "2" GO TO COD-D.
-           IF OPC = "3" GO TO HMODIF.
-           IF OPC = "4" GO TO HBAJA.
-           GO TO HRES.
-       HGRABA.
-           REWRITE REG-CODI.
-           GO TO COD-D.
-       HMODIF.
-           DISPLAY PANTALLA-MODI.
-           MOVE ZERO TO CAM.
-           ACCEPT CAM AT 1840 WITH PROMPT.
-           IF CAM < 1 OR CAM > 2 GO TO HMODIF.
-           IF CAM = SPACES GO TO HMODIF.
-           IF CAM = 1
-           DISPLAY "NO SE PUEDE MODIFICAR" AT 1149
-           WITH FOREGROUND-COLOR 3
-           DISPLAY "EL CAMPO, DAR DE BAJA" AT 1249
-           WITH FOREGROUND-COLOR 3
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1272 WITH PROMPT
-           DISPLAY "                     " AT 1149
-           DISPLAY "                          " AT 1249
-           ELSE
-           IF CAM = 2 ACCEPT B-CODI AT 1334 WITH PROMPT.
-       F-HMODIF.
-           DISPLAY "                                    " AT 1805.
-           MOVE ZERO TO CAM.
-           GO TO HRES.
-       HBAJA.
-           DELETE CODI INVALID KEY GO TO CON-D.
-           DISPLAY "REGISTRO DADO DE BAJA" AT 1825
-           WITH FOREGROUND-COLOR 3.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1847 WITH PROMPT.
-           DISPLAY "                      " AT 1825.
-           GO TO COD-D.
-
-       CIERRE.
-           CLOSE CONTRI IMPU.
-           CHAIN "MENU".
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MOFBA.
+      ******************************
+      * SISTEMA DE VENCIMIENTOS    *
+      * AUTOR: JOSE LUIS PLANES    *
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO
+                  ALTERNATE RECORD IS NOMBRE
+                  WITH DUPLICATES.
+
+           SELECT IMPU ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO1
+                  ALTERNATE RECORD IS TIP-IMP
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-VEN
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-PAG
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS ANO
+                  WITH DUPLICATES.
+
+           SELECT CODI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS N-CODI.
+
+           SELECT RPAGOS ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS REG-CLAVE
+                  FILE STATUS IS RP-STATUS.
+
+           SELECT BITA ASSIGN TO DISK
+                  FILE STATUS IS BT-STATUS.
+
+           SELECT OPERA ASSIGN TO DISK
+                  FILE STATUS IS OP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTRI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCONT"
+           DATA RECORD IS REG-CON.
+
+       01  REG-CON.
+           03 NUM-CO          PIC X(25).
+           03 NOMBRE          PIC X(25).
+           03 DOMICILIO       PIC X(25).
+           03 TELEFONO        PIC X(15).
+
+       FD  CODI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCODI"
+           DATA RECORD IS REG-CODI.
+
+       01  REG-CODI.
+           03 N-CODI          PIC 99.
+           03 B-CODI          PIC X(40).
+           03 B-MONTO         PIC 9(11)V99.
+           03 B-FREC          PIC 9 VALUE 1.
+              88 FREC-MENSUAL        VALUE 1.
+              88 FREC-BIMESTRAL      VALUE 2.
+              88 FREC-TRIMESTRAL     VALUE 3.
+              88 FREC-ANUAL          VALUE 4.
+
+       FD  IMPU LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARIMPU"
+           DATA RECORD IS REG-IMP.
+
+       01  REG-IMP.
+           03 NUM-CO1.
+              05 CONT            PIC X(25).
+              05 PERI.
+                 07 AA           PIC 99.
+                 07 P1           PIC 99.
+           03 TIP-IMP            PIC 99.
+           03 FEC-VEN.
+              05 DDV             PIC 99.
+              05 MMV             PIC 99.
+              05 AAV             PIC 9999.
+           03 FEC-PAG.
+              05 DDP             PIC 99.
+              05 MMP             PIC 99.
+              05 AAP             PIC 9999.
+           03 MONTO              PIC 9(11)V99.
+           03 ANO                PIC 9999.
+           03 PAGADO             PIC 9(11)V99.
+           03 ORIG-VEN.
+              05 DDO             PIC 99.
+              05 MMO             PIC 99.
+              05 AAO             PIC 9999.
+
+       FD  RPAGOS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARPAGOS"
+           DATA RECORD IS REG-PAG.
+
+       01  REG-PAG.
+           03 REG-CLAVE.
+              05 REG-CIM         PIC X(25).
+              05 REG-FEC.
+                 07 RFED         PIC 99.
+                 07 RFM          PIC 99.
+                 07 RFA          PIC 9999.
+              05 REG-SEC         PIC 99.
+           03 REG-MPO            PIC 9(11)V99.
+           03 REG-GM             PIC 99.
+
+       FD  BITA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARBITA"
+           DATA RECORD IS REG-BITA.
+
+       01  REG-BITA.
+           03 BT-FECHA.
+              05 BT-DD           PIC 99.
+              05 BT-MM           PIC 99.
+              05 BT-AA           PIC 9999.
+           03 BT-HORA            PIC 9(8).
+           03 BT-ARCHIVO         PIC X(8).
+           03 BT-ACCION          PIC X(5).
+           03 BT-CLAVE           PIC X(25).
+           03 BT-ANTES           PIC X(80).
+           03 BT-DESPUES         PIC X(80).
+           03 BT-OPERADOR        PIC X(10).
+
+       FD  OPERA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "AROPERA"
+           DATA RECORD IS REG-OPERA.
+
+       01  REG-OPERA.
+           03 OPERADOR            PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  OPC                   PIC XX VALUE SPACES.
+       77  GUION                 PIC X(76) VALUE ALL "-".
+       77  CAM                   PIC 9 VALUE ZERO.
+       77  B                     PIC 9 VALUE ZERO.
+       77  CONT1                 PIC X(25) VALUE SPACES.
+       77  BAND                  PIC 9 VALUE ZERO.
+       77  RP-STATUS             PIC XX VALUE SPACES.
+       77  LIN                   PIC 99 VALUE ZEROS.
+       77  CO                    PIC 99 VALUE ZEROS.
+       77  BUSCA-UBI             PIC X(25) VALUE SPACES.
+       77  BUSCA-UBI-LEN         PIC 99 VALUE ZEROS.
+       77  BUSCA-POS             PIC 99 VALUE ZEROS.
+       01  FEC-VEN1              PIC 9(06) VALUE ZEROS.
+       01  FEC-VEN1-G REDEFINES FEC-VEN1.
+           03 DDV1                PIC 99.
+           03 MMV1                PIC 99.
+           03 AAV1                PIC 99.
+       01  FEC-PAG1              PIC 9(06) VALUE ZEROS.
+       01  FEC-PAG1-G REDEFINES FEC-PAG1.
+           03 DDP1                PIC 99.
+           03 MMP1                PIC 99.
+           03 AAP1                PIC 99.
+       77  AA-VENT                PIC 99 VALUE ZEROS.
+       77  ANO-VENT                PIC 9999 VALUE ZEROS.
+       77  MM-CHK                PIC 99 VALUE ZEROS.
+       77  AA-CHK                PIC 9999 VALUE ZEROS.
+       77  MAX-DD                PIC 99 VALUE ZEROS.
+       77  Q-CHK                 PIC 9999 VALUE ZEROS.
+       77  R4-CHK                PIC 99 VALUE ZEROS.
+       77  R100-CHK              PIC 999 VALUE ZEROS.
+       77  R400-CHK              PIC 9999 VALUE ZEROS.
+       77  CUIT-IND              PIC 99 VALUE ZEROS.
+       77  CUIT-SUMA             PIC 999 VALUE ZEROS.
+       77  CUIT-COC              PIC 99 VALUE ZEROS.
+       77  CUIT-RESTO            PIC 99 VALUE ZEROS.
+       77  CUIT-CALC             PIC 9 VALUE ZERO.
+       01  CUIT-CHK.
+           03 CUIT-D             PIC 9 OCCURS 10.
+           03 CUIT-DV            PIC 9.
+       01  CUIT-PESOS.
+           03 FILLER             PIC 9 VALUE 5.
+           03 FILLER             PIC 9 VALUE 4.
+           03 FILLER             PIC 9 VALUE 3.
+           03 FILLER             PIC 9 VALUE 2.
+           03 FILLER             PIC 9 VALUE 7.
+           03 FILLER             PIC 9 VALUE 6.
+           03 FILLER             PIC 9 VALUE 5.
+           03 FILLER             PIC 9 VALUE 4.
+           03 FILLER             PIC 9 VALUE 3.
+           03 FILLER             PIC 9 VALUE 2.
+       01  CUIT-PESOS-R REDEFINES CUIT-PESOS.
+           03 CUIT-PESO          PIC 9 OCCURS 10.
+       77  AA1                   PIC 99 VALUE ZEROS.
+       77  P11                   PIC 99 VALUE ZEROS.
+       77  TIP-IMP1              PIC 99 VALUE ZEROS.
+       77  MONTO1                PIC Z(11).ZZ VALUE ZEROS.
+       77  BT-STATUS             PIC XX VALUE SPACES.
+       77  OP-STATUS             PIC XX VALUE SPACES.
+       77  SNAP-CON              PIC X(80) VALUE SPACES.
+       77  SNAP-IMP              PIC X(80) VALUE SPACES.
+       77  SNAP-CODI             PIC X(80) VALUE SPACES.
+       01  FECHA-BITA.
+           03 AA-BITA             PIC 99.
+           03 MM-BITA             PIC 99.
+           03 DD-BITA             PIC 99.
+
+       01  LICL.
+           03 LI                 PIC 99.
+           03 CL                 PIC 99.
+
+       01  S-CODI.
+           03 SN-CODI            PIC Z9.
+           03 F                  PIC X VALUE "-".
+           03 SB-CODI            PIC X(15) VALUE SPACES.
+
+       01  S-BUSCA.
+           03 NUM-CO-B           PIC X(25).
+           03 F                  PIC X VALUE SPACES.
+           03 NOMBRE-B           PIC X(25).
+           03 F                  PIC X VALUE SPACES.
+           03 DOMICILIO-B        PIC X(25).
+
+       SCREEN SECTION.
+
+       01  MENU-CARGA.
+           03 LINE 09 COLUMN 28 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE "MOD./BAJA DEL SISTEMA".
+           03 LINE 11 COLUMN 28
+              VALUE "1-MOD/BAJA DE CLIENTES     ".
+           03 LINE 13 COLUMN 28
+              VALUE "2-MOD/BAJA MOVIMIENTOS     ".
+           03 LINE 15 COLUMN 28
+              VALUE "3-MOD/BAJA TIP. DE VTOS    ".
+           03 LINE 17 COLUMN 28
+              VALUE "4-REGRESO MENU PRINCIPAL   ".
+           03 LINE 19 COLUMN 28 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE "INGRESE OPCION:      ".
+
+       01  PANTALLA-CONTR.
+           03 LINE 07 COLUMN 10 FOREGROUND-COLOR 5
+              VALUE "1-NRO DE CLIENTE......:".
+           03 LINE 09 COLUMN 10 FOREGROUND-COLOR 5
+              VALUE "2-APELLIDO Y NOMBRE...:".
+           03 LINE 11 COLUMN 10 FOREGROUND-COLOR 5
+              VALUE "3-DOMICILIO...........:".
+           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 5
+              VALUE "4-TELEFONO............:".
+
+       01  PANTALLA-CODI.
+           03 LINE 11 COLUMN 10 FOREGROUND-COLOR 5
+              VALUE "1-NRO DE VENCIMIENTOS:".
+           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 5
+              VALUE "2-NOMBRE VENCIMIENTOS:".
+
+       01  PANTALLA-CARGA.
+           03 LINE 7 COLUMN 3 FOREGROUND-COLOR 5
+              VALUE "  NRO CLIENTE......:".
+           03 LINE 9 COLUMN 3 FOREGROUND-COLOR 5
+              VALUE "  APELLIDO Y NOMBRE:".
+           03 LINE 11 COLUMN 3 FOREGROUND-COLOR 5
+              VALUE "  DOMICILIO........:".
+           03 LINE 13 COLUMN 3 FOREGROUND-COLOR 5
+              VALUE "1-FECHA VENCIMIENTO:".
+           03 LINE 14 COLUMN 3 FOREGROUND-COLOR 5
+              VALUE "2-FECHA DE PAGO....:".
+           03 LINE 15 COLUMN 3 FOREGROUND-COLOR 5
+              VALUE "3-TIPO DE VENC.....:".
+           03 LINE 16 COLUMN 3 FOREGROUND-COLOR 5
+              VALUE "4-CUOTA............:".
+           03 LINE 17 COLUMN 3 FOREGROUND-COLOR 5
+              VALUE "5-A#O DE LA CUOTA..:".
+           03 LINE 18 COLUMN 3 FOREGROUND-COLOR 5
+              VALUE "6-MONTO............:".
+
+       01  PANTALLA-RES.
+           03 LINE 17 COLUMN 25 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE "1=GRABA  2=ANULA  3=MODIFICA  4=BAJA".
+
+       01  PANTALLA-MODI.
+           03 LINE 18 COLUMN 5 FOREGROUND-COLOR 4
+              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
+
+       01  PANTALLA-RES1.
+           03 LINE 21 COLUMN 03 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE "1=GRABA  2=ANULA  3=MODIFICA  4=BAJA".
+
+       01  PANTALLA-MODI1.
+           03 LINE 22 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
+
+       01  PANTALLA-SAL.
+           03 LINE 23 COLUMN 03 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE "   PARA SALIR TIPEAR 0      ".
+
+       01  PANTALLA-SAL1.
+           03 LINE 19 COLUMN 25 REVERSE-VIDEO FOREGROUND-COLOR 4
+              VALUE "   PARA SALIR TIPEAR 0      ".
+
+       01  PANTALLA-BORRA.
+           03 LINE 7 COLUMN 24
+              VALUE "                              ".
+           03 LINE 9 COLUMN 24
+              VALUE "                              ".
+           03 LINE 11 COLUMN 24
+              VALUE "                              ".
+           03 LINE 13 COLUMN 24
+              VALUE "                              ".
+           03 LINE 14 COLUMN 24
+              VALUE "                              ".
+           03 LINE 15 COLUMN 24
+              VALUE "                              ".
+           03 LINE 16 COLUMN 24
+              VALUE "                              ".
+           03 LINE 17 COLUMN 24
+              VALUE "                              ".
+           03 LINE 18 COLUMN 24
+              VALUE "                              ".
+           03 LINE 21 COLUMN 42
+              VALUE "     ".
+
+       01  PANTALLA-BORRA1.
+           03 LINE 09 COLUMN 34
+              VALUE "                               ".
+           03 LINE 11 COLUMN 34
+              VALUE "                                  ".
+           03 LINE 13 COLUMN 34
+              VALUE "   ".
+           03 LINE 17 COLUMN 62
+              VALUE "      ".
+
+       01  PANTALLA-BORRA2.
+           03 LINE 11 COLUMN 32
+              VALUE "     ".
+           03 LINE 13 COLUMN 32
+              VALUE "                      ".
+           03 LINE 17 COLUMN 62
+              VALUE "       ".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O CONTRI.
+           OPEN I-O IMPU.
+           OPEN I-O CODI.
+           OPEN I-O RPAGOS.
+           OPEN EXTEND BITA.
+           IF BT-STATUS NOT = "00"
+               OPEN OUTPUT BITA
+               CLOSE BITA
+               OPEN EXTEND BITA.
+           PERFORM LEER-OPERADOR THRU F-LEER-OPERADOR.
+       ENCABEZA.
+           CALL "CALEN" USING B.
+           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
+       MENU.
+           DISPLAY MENU-CARGA.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1952 WITH PROMPT.
+           IF OPC = "1" GO TO CON.
+           IF OPC = "2" GO TO CAR.
+           IF OPC = "3" GO TO COD.
+           IF OPC = "4" GO TO CIERRE.
+           GO TO MENU.
+
+       CON.
+           PERFORM ENCABEZA.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-CONTR.
+           DISPLAY PANTALLA-RES.
+           DISPLAY PANTALLA-SAL1.
+       CON-D.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-BORRA1.
+           MOVE SPACES TO NUM-CO.
+       D1.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           ACCEPT NUM-CO AT 0734 WITH PROMPT.
+           IF NUM-CO = 0 GO TO ENCABEZA.
+           IF NUM-CO = SPACES GO TO D1.
+           IF NUM-CO = "?"
+              PERFORM BUSCA-CLIENTE THRU F-BUSCA-CLIENTE
+              GO TO D1.
+           IF NUM-CO(1:11) IS NUMERIC AND NUM-CO(12:14) = SPACES
+              PERFORM VALIDA-CUIT THRU F-VALIDA-CUIT
+              IF CUIT-RESTO = 1 OR CUIT-DV NOT = CUIT-CALC
+                 DISPLAY "CUIT INVALIDO - VERIFIQUE EL DIGITO" AT 0838
+                 WITH FOREGROUND-COLOR 3
+                 MOVE SPACES TO OPC
+                 ACCEPT OPC AT 0875 WITH PROMPT
+                 DISPLAY "                                    " AT 0838
+                 GO TO D1
+              END-IF
+           END-IF.
+       D111.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY
+           DISPLAY "CLIENTE NO INCORPORADO" AT 0838
+           WITH FOREGROUND-COLOR 3
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 0862 WITH PROMPT
+           DISPLAY "                        " AT 0838
+           GO TO CON-D.
+           MOVE REG-CON TO SNAP-CON.
+           DISPLAY NOMBRE AT 0934.
+           DISPLAY DOMICILIO AT 1134.
+           DISPLAY TELEFONO AT 1334.
+           GO TO RES1.
+       D2.
+           MOVE SPACES TO NOMBRE.
+           ACCEPT NOMBRE WITH PROMPT AT 0934.
+       D4.
+           MOVE SPACES TO DOMICILIO.
+           ACCEPT DOMICILIO WITH PROMPT AT 1134.
+       D5.
+           MOVE SPACES TO TELEFONO.
+           ACCEPT TELEFONO WITH PROMPT AT 1334.
+       RES1.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1762 WITH PROMPT.
+           IF OPC = "1" GO TO GRABA.
+           IF OPC = "2" GO TO CON-D.
+           IF OPC = "3" GO TO MODIF.
+           IF OPC = "4" GO TO BAJA.
+           GO TO RES1.
+       GRABA.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+           REWRITE REG-CON.
+           MOVE "CLIENTE" TO BT-ARCHIVO.
+           MOVE "MODI" TO BT-ACCION.
+           MOVE NUM-CO TO BT-CLAVE.
+           MOVE SNAP-CON TO BT-ANTES.
+           MOVE REG-CON TO BT-DESPUES.
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           GO TO CON-D.
+       MODIF.
+           DISPLAY PANTALLA-MODI.
+           MOVE ZERO TO CAM.
+           ACCEPT CAM AT 1840 WITH PROMPT.
+           IF CAM < 1 OR CAM > 4 GO TO MODIF.
+           IF CAM = SPACES GO TO MODIF.
+           IF CAM = 1 DISPLAY "NO SE PUEDE MODIFICAR" AT 0749
+           WITH FOREGROUND-COLOR 2
+           DISPLAY "EL CAMPO, DAR DE BAJA" AT 0849
+           WITH FOREGROUND-COLOR 2
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 0870 WITH PROMPT
+           DISPLAY "                     " AT 0749
+           DISPLAY "                     "  AT 0849
+           GO TO F-MODI
+           ELSE
+           IF CAM = 2 PERFORM D2
+           ELSE
+           IF CAM = 3 PERFORM D4
+           ELSE
+           IF CAM = 4 PERFORM D5.
+       F-MODI.
+           DISPLAY "                                     " AT 1805.
+           MOVE ZERO TO CAM.
+           GO TO RES1.
+
+       BAJA.
+           MOVE NUM-CO TO CONT.
+           START IMPU KEY IS EQUAL CONT
+           INVALID KEY
+           GO TO BAJA-OK.
+           READ IMPU NEXT RECORD AT END GO TO BAJA-OK.
+           DISPLAY "CLIENTE CON VENCIMIENTOS, NO SE PUEDE DAR DE BAJA"
+               AT 1825 WITH FOREGROUND-COLOR 5.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1876 WITH PROMPT.
+           DISPLAY "                                                  "
+               AT 1825.
+           GO TO CON-D.
+       BAJA-OK.
+           MOVE "CLIENTE" TO BT-ARCHIVO.
+           MOVE "BAJA" TO BT-ACCION.
+           MOVE NUM-CO TO BT-CLAVE.
+           MOVE SNAP-CON TO BT-ANTES.
+           MOVE SPACES TO BT-DESPUES.
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           DELETE CONTRI INVALID KEY GO TO CON-D.
+           DISPLAY "REGISTRO DADO DE BAJA" AT 1825
+           WITH FOREGROUND-COLOR 4.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1847.
+           DISPLAY "                      " AT 1825.
+           GO TO CON-D.
+
+       LARGO-BUSCA-UBI.
+           MOVE ZEROS TO BUSCA-UBI-LEN.
+           INSPECT BUSCA-UBI TALLYING BUSCA-UBI-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+       F-LARGO-BUSCA-UBI.
+           EXIT.
+
+       BUSCA-CLIENTE.
+           MOVE SPACES TO BUSCA-UBI.
+           DISPLAY "BUSQUEDA POR DOMICILIO (PARTE):" AT 0634.
+           ACCEPT BUSCA-UBI AT 0667 WITH PROMPT.
+           DISPLAY "                                                  "
+               AT 0634.
+           IF BUSCA-UBI = SPACES GO TO F-BUSCA-CLIENTE.
+           PERFORM LARGO-BUSCA-UBI THRU F-LARGO-BUSCA-UBI.
+           MOVE 9 TO LI.
+           MOVE 15 TO CL.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+       BUSCA-CLIENTE-1.
+           READ CONTRI NEXT RECORD AT END
+               CLOSE CONTRI
+               OPEN I-O CONTRI
+               GO TO F-BUSCA-CLIENTE.
+           MOVE ZEROS TO BUSCA-POS.
+           INSPECT DOMICILIO TALLYING BUSCA-POS
+               FOR ALL BUSCA-UBI (1:BUSCA-UBI-LEN).
+           IF BUSCA-POS = ZEROS GO TO BUSCA-CLIENTE-1.
+           MOVE NUM-CO TO NUM-CO-B.
+           MOVE NOMBRE TO NOMBRE-B.
+           MOVE DOMICILIO TO DOMICILIO-B.
+           DISPLAY S-BUSCA AT LICL.
+           ADD 1 TO LI.
+           IF LI = 21
+              DISPLAY "P/CONTINUAR ENTER" AT 2215
+              MOVE SPACES TO OPC
+              ACCEPT OPC AT 2232 WITH PROMPT
+              DISPLAY "                  " AT 2215
+              PERFORM BUSCA-BL THRU F-BUSCA-BL
+              MOVE 9 TO LI.
+           GO TO BUSCA-CLIENTE-1.
+       F-BUSCA-CLIENTE.
+           EXIT.
+
+       BUSCA-BL.
+           MOVE 9 TO LI.
+           MOVE 15 TO CL.
+       BUSCA-BL1.
+           DISPLAY "                                                  "
+               AT LICL.
+           ADD 1 TO LI.
+           IF LI = 21 GO TO F-BUSCA-BL.
+           GO TO BUSCA-BL1.
+       F-BUSCA-BL.
+           EXIT.
+
+       CAR.
+           PERFORM ENCABEZA
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-CARGA.
+           DISPLAY PANTALLA-SAL.
+           DISPLAY PANTALLA-RES1.
+           DISPLAY  "TIPO DE VENCIMIENTOS" AT 0858
+           WITH FOREGROUND-COLOR 6.
+       CAR-C.
+           MOVE 9 TO LI.
+           MOVE 59 TO CL.
+       CAR-C1.
+           READ CODI NEXT RECORD AT END GO TO CON-D1.
+           IF N-CODI = 0 GO TO CAR-C1.
+           MOVE N-CODI TO SN-CODI.
+           MOVE B-CODI TO SB-CODI.
+           DISPLAY S-CODI AT LICL.
+           ADD 1 TO LI.
+           IF LI = 21
+           DISPLAY "P/CONTINUAR ENTER" AT 2261
+           WITH FOREGROUND-COLOR 6
+           ACCEPT OPC AT 2278 WITH PROMPT
+           DISPLAY "                  " AT 2261
+           PERFORM BL THRU BL-F
+           MOVE 9 TO LI.
+           GO TO CAR-C1.
+       CON-D1.
+           MOVE SPACES TO OPC.
+       D3.
+           DISPLAY PANTALLA-BORRA.
+           MOVE SPACES TO CONT1.
+           ACCEPT CONT1 AT 0724 WITH PROMPT.
+           IF CONT1 = 0 GO TO ENCABEZA.
+           IF CONT1 = SPACES GO TO D3.
+           CLOSE IMPU RPAGOS CONTRI CODI.
+           OPEN I-O IMPU.
+           OPEN I-O RPAGOS.
+           OPEN I-O CONTRI.
+           OPEN I-O CODI.
+           MOVE CONT1 TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY
+           DISPLAY "CLIENTE NO ENCONTRADO" AT 0756
+           WITH FOREGROUND-COLOR 5
+           ACCEPT OPC AT 0777 WITH PROMPT
+           DISPLAY "                      " AT 0756
+           GO TO D3.
+           DISPLAY NOMBRE AT 0924.
+           DISPLAY DOMICILIO AT 1124.
+           DISPLAY "         " AT 1324.
+       D3I.
+           MOVE ZEROS TO FEC-VEN1.
+           ACCEPT FEC-VEN1 AT 1324 WITH PROMPT.
+           MOVE DDV1 TO DDV.
+           MOVE MMV1 TO MMV.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AAV.
+           DISPLAY DDV AT 1324.
+           DISPLAY "/" AT 1326.
+           DISPLAY MMV AT 1327.
+           DISPLAY "/" AT 1329.
+           DISPLAY AAV AT 1330.
+           MOVE CONT1 TO CONT.
+           START IMPU KEY IS EQUAL CONT
+           INVALID KEY
+           DISPLAY "CLIENTE NO ENCONTRADO  " AT 1333
+           WITH FOREGROUND-COLOR 5
+           ACCEPT OPC AT 1361 WITH PROMPT
+           DISPLAY "                         " AT 1333
+           GO TO CON-D1.
+
+       D3R.
+           READ IMPU NEXT RECORD AT END GO TO D3.
+           IF DDV = DDV1 AND MMV = MMV1 AND AAV = ANO-VENT GO TO L-P.
+           GO TO D3R.
+       L-P.
+           MOVE CONT1 TO REG-CIM.
+           MOVE ZEROS TO REG-FEC.
+           MOVE ZEROS TO REG-SEC.
+           START RPAGOS KEY IS NOT LESS THAN REG-CLAVE
+           INVALID KEY MOVE 1 TO BAND
+           GO TO PRESENTAR.
+           READ RPAGOS NEXT RECORD AT END MOVE 1 TO BAND
+           GO TO PRESENTAR.
+           IF REG-CIM = CONT1 MOVE 0 TO BAND ELSE MOVE 1 TO BAND.
+           GO TO PRESENTAR.
+       PRESENTAR.
+           MOVE REG-IMP TO SNAP-IMP.
+           DISPLAY DDP AT 1424.
+           DISPLAY "/" AT 1426.
+           DISPLAY MMP AT 1427.
+           DISPLAY "/" AT 1429.
+           DISPLAY AAP AT 1430.
+           DISPLAY TIP-IMP AT 1524.
+           DISPLAY P1 AT 1624.
+           DISPLAY AA AT 1724.
+           MOVE MONTO TO MONTO1.
+           DISPLAY MONTO1 AT 1824.
+           GO TO RES2.
+
+       D7M.
+           DISPLAY "          " AT 1324.
+           MOVE ZEROS TO FEC-VEN1.
+           ACCEPT FEC-VEN1 AT 1324 WITH PROMPT.
+           MOVE DDV1 TO DDV.
+           MOVE MMV1 TO MMV.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AAV.
+           DISPLAY DDV AT 1324.
+           DISPLAY "/" AT 1326.
+           DISPLAY MMV AT 1327.
+           DISPLAY "/" AT 1329.
+           DISPLAY AAV AT 1330.
+           IF FEC-VEN = 0 GO TO D7M.
+           IF FEC-VEN = SPACES GO TO D7M.
+           IF MMV = SPACES OR AAV = SPACES GO TO D7M.
+           IF DDV < 0 OR DDV > 31 OR DDV = 00
+           DISPLAY "ERROR EN EL DIA" AT 1332
+           WITH FOREGROUND-COLOR 5
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1348 WITH PROMPT
+           DISPLAY "                           " AT 1322
+           GO TO D7M.
+           IF MMV < 0 OR > 12 OR MMV = 00
+           DISPLAY "ERROR EN EL MES" AT 1332
+           WITH FOREGROUND-COLOR 5
+           ACCEPT OPC AT 1348 WITH PROMPT
+           DISPLAY "                           " AT 1322
+           GO TO D7M.
+           MOVE MMV TO MM-CHK.
+           MOVE AAV TO AA-CHK.
+           PERFORM DIAS-MES THRU F-DIAS-MES.
+           IF DDV > MAX-DD
+           DISPLAY "ERROR EN EL DIA" AT 1332
+           WITH FOREGROUND-COLOR 5
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1348 WITH PROMPT
+           DISPLAY "                           " AT 1322
+           GO TO D7M.
+
+       D8M.
+           DISPLAY "          " AT 1424.
+           MOVE ZEROS TO FEC-PAG1.
+           ACCEPT FEC-PAG1 AT 1424 WITH PROMPT.
+           DISPLAY DDP AT 1424.
+           DISPLAY "/" AT 1426.
+           DISPLAY MMP AT 1427.
+           DISPLAY "/" AT 1429.
+           DISPLAY AAP AT 1430.
+           IF FEC-PAG = SPACES GO TO D8M.
+           IF MMP = SPACES OR AAP = SPACES GO TO D8M.
+           IF DDP < 0 OR DDP > 31 OR DDP = 00
+           DISPLAY "ERROR EN EL DIA" AT 1432
+           WITH FOREGROUND-COLOR 5
+           ACCEPT OPC AT 1448 WITH PROMPT
+           DISPLAY "                           " AT 1422
+           GO TO D8M.
+           IF MMP < 0 OR MMP > 12
+           DISPLAY "ERROR EN EL MES" AT 1432
+           WITH FOREGROUND-COLOR 5
+           ACCEPT OPC AT 1448 WITH PROMPT
+           DISPLAY "                            " AT 1422
+           GO TO D8M.
+           MOVE MMP1 TO MM-CHK.
+           MOVE AAP1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AA-CHK.
+           PERFORM DIAS-MES THRU F-DIAS-MES.
+           IF DDP1 > MAX-DD
+           DISPLAY "ERROR EN EL DIA" AT 1432
+           WITH FOREGROUND-COLOR 5
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1448 WITH PROMPT
+           DISPLAY "                           " AT 1422
+           GO TO D8M.
+           MOVE DDP1 TO DDP.
+           MOVE MMP1 TO MMP.
+           MOVE AAP1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AAP.
+
+       D81M.
+           MOVE ZEROS TO TIP-IMP1.
+           ACCEPT TIP-IMP1 AT 1524 WITH PROMPT.
+           MOVE TIP-IMP1 TO TIP-IMP.
+
+       D82M.
+           MOVE ZEROS TO P11.
+           ACCEPT P11 AT 1624 WITH PROMPT.
+           IF P11 < 1 OR P11 > 12 GO TO D82M.
+           MOVE P11 TO P1.
+
+       D83M.
+           MOVE ZEROS TO AA1.
+           ACCEPT AA1 AT 1724 WITH PROMPT.
+           MOVE AA1 TO AA.
+           MOVE AA1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO ANO.
+           IF ANO NOT = AAV
+               DISPLAY "A#O DE CUOTA DISTINTO DEL A#O DE VENCIMIENTO"
+               AT 2203 WITH FOREGROUND-COLOR 5
+               MOVE SPACES TO OPC
+               ACCEPT OPC AT 2250 WITH PROMPT
+               DISPLAY "                                            "
+               AT 2203.
+       D9M.
+           MOVE ZEROS TO MONTO1.
+           ACCEPT MONTO1 AT 1824 WITH PROMPT.
+           MOVE MONTO1 TO MONTO.
+           IF MONTO = 00000000000.00
+           MOVE ZEROS TO FEC-PAG1
+           MOVE FEC-PAG1 TO FEC-PAG
+           DISPLAY "          " AT 1424
+           DISPLAY DDP AT 1424
+           DISPLAY "/" AT 1426
+           DISPLAY MMP AT 1427
+           DISPLAY "/" AT 1429
+           DISPLAY AAP AT 1430.
+
+       RES2.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 2142 WITH PROMPT.
+           IF OPC = "1" GO TO GRABA1.
+           IF OPC = "2" GO TO CON-D1.
+           IF OPC = "3" GO TO MODIF1.
+           IF OPC = "4" GO TO BAJA1.
+           GO TO RES2.
+       GRABA1.
+           REWRITE REG-IMP.
+           MOVE "VENCIM" TO BT-ARCHIVO.
+           MOVE "MODI" TO BT-ACCION.
+           MOVE CONT TO BT-CLAVE.
+           MOVE SNAP-IMP TO BT-ANTES.
+           MOVE REG-IMP TO BT-DESPUES.
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           IF BAND = 1 GO TO GRABA2.
+           MOVE FEC-PAG TO REG-FEC.
+           MOVE TIP-IMP TO REG-GM.
+           MOVE MONTO TO REG-MPO.
+           REWRITE REG-PAG.
+       GRABA2.
+           MOVE SPACES TO OPC.
+           GO TO CON-D1.
+       MODIF1.
+           DISPLAY PANTALLA-MODI1.
+           MOVE ZERO TO CAM.
+           ACCEPT CAM AT 2239 WITH PROMPT.
+           IF CAM < 1 OR CAM > 6 GO TO MODIF.
+           IF CAM = SPACES GO TO MODIF1.
+           IF CAM = 1 PERFORM D7M
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 2 PERFORM D8M
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 3 PERFORM D81M
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 4 PERFORM D82M
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 5 PERFORM D83M
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 6 PERFORM D9M.
+       F-MODI1.
+           DISPLAY "                                        " AT 2203.
+           MOVE ZERO TO CAM.
+           GO TO RES2.
+
+       BAJA1.
+           MOVE "VENCIM" TO BT-ARCHIVO.
+           MOVE "BAJA" TO BT-ACCION.
+           MOVE CONT TO BT-CLAVE.
+           MOVE SNAP-IMP TO BT-ANTES.
+           MOVE SPACES TO BT-DESPUES.
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           DELETE IMPU INVALID KEY GO TO CON-D1.
+           DISPLAY "REGISTRO DADO DE BAJA" AT 2225
+           WITH FOREGROUND-COLOR 4.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 2247 WITH PROMPT.
+           DISPLAY "                      " AT 2225.
+           IF BAND = 1 GO TO BAJA6.
+           MOVE ZEROS TO REG-FEC.
+           REWRITE REG-PAG.
+       BAJA6.
+           GO TO CON-D1.
+
+       VENTANA-ANO.
+           IF AA-VENT < 80
+               COMPUTE ANO-VENT = 2000 + AA-VENT
+           ELSE
+               COMPUTE ANO-VENT = 1900 + AA-VENT.
+       F-VENTANA-ANO.
+           EXIT.
+
+       DIAS-MES.
+           IF MM-CHK = 4 OR MM-CHK = 6 OR MM-CHK = 9 OR MM-CHK = 11
+               MOVE 30 TO MAX-DD
+           ELSE
+           IF MM-CHK = 2
+               DIVIDE AA-CHK BY 4 GIVING Q-CHK REMAINDER R4-CHK
+               IF R4-CHK NOT = 0
+                   MOVE 28 TO MAX-DD
+               ELSE
+                   DIVIDE AA-CHK BY 100 GIVING Q-CHK
+                       REMAINDER R100-CHK
+                   IF R100-CHK NOT = 0
+                       MOVE 29 TO MAX-DD
+                   ELSE
+                       DIVIDE AA-CHK BY 400 GIVING Q-CHK
+                           REMAINDER R400-CHK
+                       IF R400-CHK = 0
+                           MOVE 29 TO MAX-DD
+                       ELSE
+                           MOVE 28 TO MAX-DD
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 31 TO MAX-DD.
+       F-DIAS-MES.
+           EXIT.
+
+       VALIDA-CUIT.
+           MOVE NUM-CO(1:11) TO CUIT-CHK.
+           MOVE ZEROS TO CUIT-SUMA.
+           MOVE 1 TO CUIT-IND.
+           PERFORM SUMA-DIGITO THRU F-SUMA-DIGITO
+               VARYING CUIT-IND FROM 1 BY 1 UNTIL CUIT-IND > 10.
+           DIVIDE CUIT-SUMA BY 11 GIVING CUIT-COC REMAINDER CUIT-RESTO.
+           IF CUIT-RESTO = 0
+               MOVE 0 TO CUIT-CALC
+           ELSE
+               IF CUIT-RESTO = 1
+                   MOVE 9 TO CUIT-CALC
+               ELSE
+                   COMPUTE CUIT-CALC = 11 - CUIT-RESTO
+               END-IF
+           END-IF.
+       F-VALIDA-CUIT.
+           EXIT.
+
+       SUMA-DIGITO.
+           COMPUTE CUIT-SUMA = CUIT-SUMA +
+               CUIT-D(CUIT-IND) * CUIT-PESO(CUIT-IND).
+       F-SUMA-DIGITO.
+           EXIT.
+
+       GRABAR-BITA.
+           ACCEPT FECHA-BITA FROM DATE.
+           MOVE DD-BITA TO BT-DD.
+           MOVE MM-BITA TO BT-MM.
+           MOVE AA-BITA TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO BT-AA.
+           ACCEPT BT-HORA FROM TIME.
+           MOVE OPERADOR TO BT-OPERADOR.
+           WRITE REG-BITA.
+       F-GRABAR-BITA.
+           EXIT.
+
+       LEER-OPERADOR.
+           MOVE SPACES TO REG-OPERA.
+           OPEN INPUT OPERA.
+           IF OP-STATUS NOT = "00" GO TO F-LEER-OPERADOR.
+           READ OPERA AT END MOVE SPACES TO REG-OPERA.
+           CLOSE OPERA.
+       F-LEER-OPERADOR.
+           EXIT.
+
+       BL.
+           MOVE 9 TO LI.
+           MOVE 59 TO CL.
+       BL1.
+           DISPLAY "                     " AT LICL.
+           ADD 1 TO LI.
+           IF LI = 21 GO TO BL-F.
+           GO TO BL1.
+       BL-F.
+
+       COD.
+           PERFORM ENCABEZA.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-CODI.
+           DISPLAY PANTALLA-RES.
+           DISPLAY PANTALLA-SAL1.
+       COD-D.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-BORRA2.
+       H1.
+           MOVE ZEROS TO N-CODI.
+           ACCEPT N-CODI AT 1134 WITH PROMPT.
+           IF N-CODI = 0 GO TO ENCABEZA.
+       H111.
+           READ CODI KEY IS N-CODI
+           INVALID KEY
+           DISPLAY "CODIGO NO ENCONTRADO" AT 1138
+           WITH FOREGROUND-COLOR 5
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1160 WITH PROMPT
+           DISPLAY "                    " AT 1138
+           GO TO H1.
+
+       H2.
+           MOVE REG-CODI TO SNAP-CODI.
+           DISPLAY B-CODI AT 1334.
+       HRES.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1764 WITH PROMPT.
+           IF OPC = "1" GO TO HGRABA.
+           IF OPC = "2" GO TO COD-D.
+           IF OPC = "3" GO TO HMODIF.
+           IF OPC = "4" GO TO HBAJA.
+           GO TO HRES.
+       HGRABA.
+           REWRITE REG-CODI.
+           MOVE "TIPOVTO" TO BT-ARCHIVO.
+           MOVE "MODI" TO BT-ACCION.
+           MOVE N-CODI TO BT-CLAVE.
+           MOVE SNAP-CODI TO BT-ANTES.
+           MOVE REG-CODI TO BT-DESPUES.
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           GO TO COD-D.
+       HMODIF.
+           DISPLAY PANTALLA-MODI.
+           MOVE ZERO TO CAM.
+           ACCEPT CAM AT 1840 WITH PROMPT.
+           IF CAM < 1 OR CAM > 2 GO TO HMODIF.
+           IF CAM = SPACES GO TO HMODIF.
+           IF CAM = 1
+           DISPLAY "NO SE PUEDE MODIFICAR" AT 1149
+           WITH FOREGROUND-COLOR 3
+           DISPLAY "EL CAMPO, DAR DE BAJA" AT 1249
+           WITH FOREGROUND-COLOR 3
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1272 WITH PROMPT
+           DISPLAY "                     " AT 1149
+           DISPLAY "                          " AT 1249
+           ELSE
+           IF CAM = 2 ACCEPT B-CODI AT 1334 WITH PROMPT.
+       F-HMODIF.
+           DISPLAY "                                    " AT 1805.
+           MOVE ZERO TO CAM.
+           GO TO HRES.
+       HBAJA.
+           MOVE N-CODI TO TIP-IMP.
+           START IMPU KEY IS EQUAL TIP-IMP
+           INVALID KEY
+           GO TO HBAJA-OK.
+           READ IMPU NEXT RECORD AT END GO TO HBAJA-OK.
+           DISPLAY "TIPO EN USO, NO SE PUEDE DAR DE BAJA" AT 1825
+           WITH FOREGROUND-COLOR 5.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1863 WITH PROMPT.
+           DISPLAY "                                     " AT 1825.
+           GO TO COD-D.
+       HBAJA-OK.
+           MOVE "TIPOVTO" TO BT-ARCHIVO.
+           MOVE "BAJA" TO BT-ACCION.
+           MOVE N-CODI TO BT-CLAVE.
+           MOVE SNAP-CODI TO BT-ANTES.
+           MOVE SPACES TO BT-DESPUES.
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           DELETE CODI INVALID KEY GO TO CON-D.
+           DISPLAY "REGISTRO DADO DE BAJA" AT 1825
+           WITH FOREGROUND-COLOR 3.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1847 WITH PROMPT.
+           DISPLAY "                      " AT 1825.
+           GO TO COD-D.
+
+       CIERRE.
+           CLOSE CONTRI IMPU BITA.
+           CHAIN "MENU".
+           STOP RUN.
