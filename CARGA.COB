@@ -1,588 +1,1198 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    CARGA.  
-      ******************************
-      * SISTEMA DE IMPUESTO        *
-      * AUTOR: JOSE LUIS PLANES    *
-      ******************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CONTRI ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-CO
-                  ALTERNATE RECORD IS NOMBRE
-                  WITH DUPLICATES.
-
-           SELECT CODI ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS N-CODI.
-
-           SELECT IMPU ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC 
-                  RECORD KEY IS NUM-CO1
-                  ALTERNATE RECORD IS TIP-IMP
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-VEN
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-PAG
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS ANO
-                  WITH DUPLICATES.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  CONTRI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCONT"
-           DATA RECORD IS REG-CON.
-
-       01  REG-CON.
-           03 NUM-CO          PIC X(25).
-           03 NOMBRE          PIC X(25).
-           03 DOMICILIO       PIC X(25).
-
-       FD  CODI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCODI"
-           DATA RECORD IS REG-CODI.
-
-       01  REG-CODI.
-           03 N-CODI          PIC 99.
-           03 B-CODI          PIC X(15).
-
-       FD  IMPU LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARIMPU"
-           DATA RECORD IS REG-IMP.
-
-       01  REG-IMP.
-           03 NUM-CO1.
-              05 CONT            PIC X(25).
-              05 PERI.
-                 07 AA           PIC 99.
-                 07 P1           PIC 99.
-           03 TIP-IMP            PIC 99.
-           03 FEC-VEN.
-              05 DDV             PIC 99.
-              05 MMV             PIC 99.
-              05 AAV             PIC 99.
-           03 FEC-PAG.
-              05 DDP             PIC 99.
-              05 MMP             PIC 99.
-              05 AAP             PIC 99.
-           03 MONTO              PIC 9(11)V99.
-           03 ANO                PIC 99.
-
-       WORKING-STORAGE SECTION.
-       77  OPC                   PIC XX VALUE SPACES.
-       77  GUION                 PIC X(76) VALUE ALL "-".
-       77  CAM                   PIC 9 VALUE ZERO.
-       77  B                     PIC 9 VALUE ZERO.
-       77  MONTO1                PIC Z(11).ZZ VALUE ZEROS.
-       77  CONT1                 PIC X(25) VALUE SPACES.
-       77  L-GUION               PIC X(77) VALUE ALL "-".
-       77  FEC-PAG1              PIC 9(06) VALUE ZEROS.
-       77  FEC-VEN1              PIC 9(06) VALUE ZEROS.
-       77  CONTA                 PIC 99 VALUE ZEROS.
-
-       01  S-CODI.
-           03 SN-CODI            PIC Z9.
-           03 F                  PIC X VALUE "-".
-           03 SB-CODI            PIC X(15) VALUE SPACES.
-
-       SCREEN SECTION.
-
-       01 L-PANTALLA.
-           03 BLANK SCREEN.
-
-       01  MENU-CARGA.
-           03 LINE 09 COLUMN 24 FOREGROUND-COLOR 4 REVERSE-VIDEO
-              VALUE "     CARGA DEL SISTEMA     ".
-           03 LINE 11 COLUMN 27
-              VALUE "1-TIPO DE VENCIMIENTOS".
-           03 LINE 13 COLUMN 27
-              VALUE "2-NRO DEL CLIENTE      ".
-           03 LINE 15 COLUMN 27
-              VALUE "3-VENCIMIENTOS PAGADOS".
-           03 LINE 17 COLUMN 27
-              VALUE "4-REGRESO MENU PRINCIPAL".
-           03 LINE 19 COLUMN 24 FOREGROUND-COLOR 4 REVERSE-VIDEO
-              VALUE "     INGRESE OPCION:       ".
-
-       01  PANTALLA-CONTR.
-           03 LINE 09 COLUMN 10 FOREGROUND-COLOR 4
-              VALUE "1-NRO DE CLIENTE...:".
-           03 LINE 11 COLUMN 10 FOREGROUND-COLOR 4
-              VALUE "2-APELLIDO Y NOMBRE:".
-           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 4
-              VALUE "3-DOMICILIO........:".
-
-       01  PANTALLA-CODI.
-           03 LINE 11 COLUMN 10 FOREGROUND-COLOR 4
-              VALUE "1-NRO DE VENCIMIENTO.:".
-           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 4
-              VALUE "2-NOMBRE VENCIMIENTO.:".
-
-       01  PANTALLA-CARGA.
-           03 LINE 7 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  NRO DE CLIENTE...:".
-           03 LINE 9 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  APELLIDO Y NOMBRE:".
-           03 LINE 11 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  DOMICILIO........:".
-           03 LINE 13 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "1-FECHA VENCIMIENTO:".
-           03 LINE 14 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "2-FECHA DE PAGO....:".
-           03 LINE 15 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "3-TIPO DE VENCIMIEN:".
-           03 LINE 16 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "4-CUOTA............:".
-           03 LINE 17 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "5-A#O DE LA CUOTA..:".
-           03 LINE 18 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "6-MONTO............:".
-
-       01  PANTALLA-RES.
-           03 LINE 17 COLUMN 25 FOREGROUND-COLOR 6 REVERSE-VIDEO
-              VALUE "1=GRABA  2=ANULA  3=MODIFICA".
-
-       01  PANTALLA-MODI.
-           03 LINE 18 COLUMN 15 FOREGROUND-COLOR 6
-              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
-
-       01  PANTALLA-RES1.
-           03 LINE 21 COLUMN 03 FOREGROUND-COLOR 6 REVERSE-VIDEO
-              VALUE "1=GRABA  2=ANULA  3=MODIFICA".
-
-       01  PANTALLA-MODI1.
-           03 LINE 22 COLUMN 3 FOREGROUND-COLOR 6
-              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
-
-       01  PANTALLA-SAL.
-           03 LINE 23 COLUMN 03 FOREGROUND-COLOR 6 REVERSE-VIDEO
-              VALUE "   PARA SALIR TIPEAR 0      ".
-
-       01  PANTALLA-SAL1.
-           03 LINE 19 COLUMN 25 FOREGROUND-COLOR 6 REVERSE-VIDEO
-              VALUE "   PARA SALIR TIPEAR 0      ".
-
-       01  TV.
-           03 LINE 08 COLUMN 59 FOREGROUND-COLOR 6
-           VALUE "TIPO DE VENCIMIENTOS".
-
-       01  PANTALLA-BORRA.
-           03 LINE 7 COLUMN 24
-              VALUE "                              ".
-           03 LINE 9 COLUMN 24
-              VALUE "                             ".
-           03 LINE 11 COLUMN 24
-              VALUE "                             ".
-           03 LINE 13 COLUMN 23
-              VALUE "                 ".
-           03 LINE 14 COLUMN 23
-              VALUE "                 ".
-           03 LINE 15 COLUMN 24
-              VALUE "                 ".
-           03 LINE 16 COLUMN 24
-              VALUE "                 ".
-           03 LINE 17 COLUMN 24
-              VALUE "                 ".
-           03 LINE 18 COLUMN 24
-              VALUE "                     ".
-           03 LINE 21 COLUMN 33
-              VALUE "       ".
-
-       01  PANTALLA-BORRA1.
-           03 LINE 09 COLUMN 32
-              VALUE "                                 ".
-           03 LINE 11 COLUMN 32
-              VALUE "                                 ".
-           03 LINE 13 COLUMN 32
-              VALUE "                                 ".
-           03 LINE 15 COLUMN 32
-              VALUE "   ".
-           03 LINE 17 COLUMN 55
-              VALUE "      ".
-
-       01  PANTALLA-BORRA2.
-           03 LINE 11 COLUMN 32
-              VALUE "      ".
-           03 LINE 13 COLUMN 32
-              VALUE "                   ".
-           03 LINE 17 COLUMN 55
-              VALUE "      ".
-
-       01  GUION.
-           03 LINE 06 COLUMN 03 FOREGROUND-COLOR 3
-           USING GUION.
-
-       PROCEDURE DIVISION.
-       INICIO.
-           OPEN I-O CONTRI.
-           OPEN I-O IMPU.
-           OPEN I-O CODI.
-       ENCABEZA.
-           CALL "CALEN" USING B.
-           DISPLAY GUION.
-       MENU.
-           MOVE SPACES TO OPC.
-           DISPLAY MENU-CARGA.
-           ACCEPT (19, 55) OPC WITH PROMPT.
-           IF OPC = "1" GO TO COD.
-           IF OPC = "2" GO TO CON.
-           IF OPC = "3" GO TO CAR.
-           IF OPC = "4" GO TO CIERRE.
-           GO TO MENU.
-
-       COD.
-           PERFORM ENCABEZA.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-CODI.
-           DISPLAY PANTALLA-RES.
-           DISPLAY PANTALLA-SAL1.
-           MOVE 0 TO CONTA.
-       COD-D.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-BORRA2.
-       LCOD.
-           READ CODI NEXT RECORD AT END
-           CLOSE CODI OPEN I-O CODI GO TO H1.
-           ADD 1 TO CONTA.
-           IF CONTA = 6 PERFORM CARTEL THRU F-CARTEL
-           GO TO CIERRE.
-           GO TO LCOD.
-       H1.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-BORRA2.
-           MOVE ZEROS TO N-CODI.
-           ACCEPT (11, 33) N-CODI WITH PROMPT.
-           ADD 1 TO CONTA.
-           IF CONTA > 6 PERFORM CARTEL THRU F-CARTEL
-           GO TO CIERRE.
-           IF N-CODI = SPACES GO TO H1.
-       H111.
-           READ CODI KEY IS N-CODI
-           INVALID KEY GO TO H11.
-           IF N-CODI = 0 GO TO H11.
-           DISPLAY (11, 36) "CODIGO YA INCORPORADO"
-           WITH FOREGROUND-COLOR 6
-           ACCEPT (11, 60) OPC WITH PROMPT
-           DISPLAY (11, 36) "                      "
-           SUBTRACT 1 FROM CONTA
-           GO TO H1.
-       H11.
-           IF N-CODI = 0 CLOSE CODI
-                         OPEN I-O CODI
-                         PERFORM ENCABEZA
-                         GO TO MENU.
-       H2.
-           MOVE SPACES TO B-CODI.
-           ACCEPT (13, 33) B-CODI WITH PROMPT.
-       HRES.
-           MOVE SPACES TO OPC.
-           ACCEPT (17, 55) OPC WITH PROMPT.
-           IF OPC = "1" GO TO HGRABA.
-           IF OPC = "2" GO TO H1.
-           IF OPC = "3" GO TO HMODIF.
-           GO TO HRES.
-       HGRABA.
-           WRITE REG-CODI.
-           GO TO H1.
-       HMODIF.
-           MOVE ZERO TO CAM.
-           DISPLAY PANTALLA-MODI.
-           ACCEPT (18, 50) CAM WITH PROMPT.
-           IF CAM < 1 OR CAM > 2 GO TO HMODIF.
-           IF CAM = 1 PERFORM H1
-           ELSE
-           IF CAM = 2 PERFORM H2.
-       F-HMODIF.
-           DISPLAY (18, 15) "                                     ".
-           MOVE ZERO TO CAM.
-           GO TO HRES.
-
-       CARTEL.
-           DISPLAY (11, 40) "Esta es una version SHAREWARE,solamente"
-           DISPLAY (12, 40) "admite 5(cinco) tipo de vencimientos,la"
-           DISPLAY (13, 40) "version completa tiene hasta 99(noventa"
-           DISPLAY (14, 40) "y nueve) tipo de vencimientos."
-           MOVE SPACES TO OPC
-           ACCEPT (15, 40) OPC WITH PROMPT.
-       F-CARTEL.
-           EXIT.
-
-       CARTEL1.
-           DISPLAY (11, 40) "Esta es una version SHAREWARE,solamente"
-           DISPLAY (12, 40) "admite 10(diez) clientes,en la version "
-           DISPLAY (13, 40) "completa el nro de clientes es infinito"
-           MOVE SPACES TO OPC
-           ACCEPT (14, 40) OPC WITH PROMPT.
-       F-CARTEL1.
-           EXIT.
-
-       CON.
-           PERFORM ENCABEZA.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-CONTR.
-           DISPLAY PANTALLA-RES.
-           DISPLAY PANTALLA-SAL1.
-           MOVE 0 TO CONTA.
-       CON-1.
-           READ CONTRI NEXT RECORD AT END
-           CLOSE CONTRI OPEN I-O CONTRI GO TO CON-D.
-           ADD 1 TO CONTA.
-           IF CONTA = 11 PERFORM CARTEL1 THRU F-CARTEL1
-           GO TO CIERRE.
-           GO TO CON-1.
-       CON-D.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-BORRA1.
-       D1.
-           MOVE SPACES TO NUM-CO.
-           ACCEPT NUM-CO AT 0932 WITH PROMPT.
-           IF NUM-CO = SPACES GO TO D1.
-           ADD 1 TO CONTA.
-           IF CONTA > 11 PERFORM CARTEL1 THRU F-CARTEL1
-           GO TO CIERRE.
-       D111.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY GO TO D11.
-           DISPLAY (10, 32) "CLIENTE YA INCORPORADO"
-           MOVE SPACES TO OPC
-           ACCEPT (10, 57) OPC WITH PROMPT
-           DISPLAY (10, 32) "                               "
-           SUBTRACT 1 FROM CONTA
-           GO TO D1.
-       D11.
-           IF NUM-CO = "0" PERFORM ENCABEZA GO TO MENU.
-       D2.
-           MOVE SPACES TO NOMBRE.
-           ACCEPT (11, 32) NOMBRE WITH PROMPT.
-           IF NOMBRE = SPACES GO TO D2.
-       D3.
-           MOVE SPACES TO DOMICILIO.
-           ACCEPT (13, 32) DOMICILIO WITH PROMPT.
-           IF DOMICILIO = SPACES GO TO D3.
-       RES1.
-           MOVE SPACES TO OPC.
-           ACCEPT (17, 55) OPC WITH PROMPT.
-           IF OPC = "1" GO TO GRABA.
-           IF OPC = "2" GO TO CON-D.
-           IF OPC = "3" GO TO MODIF.
-           GO TO RES1.
-       GRABA.
-           WRITE REG-CON.
-           GO TO CON-D.
-       MODIF.
-           MOVE ZERO TO CAM.
-           DISPLAY PANTALLA-MODI.
-           ACCEPT (18, 50) WITH PROMPT.
-           IF CAM < 1 OR CAM > 3 GO TO MODIF.
-           IF CAM = 1 PERFORM D1
-           ELSE
-           IF CAM = 2 PERFORM D2
-           ELSE
-           IF CAM = 3 PERFORM D3.
-       F-MODI.
-           DISPLAY (18, 15) "                                     ".
-           MOVE ZERO TO CAM.
-           GO TO RES1.
-
-       CAR.
-           PERFORM ENCABEZA.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-CARGA.
-           DISPLAY PANTALLA-SAL.
-           DISPLAY PANTALLA-RES1.
-           DISPLAY TV.
-       CAR-C.
-           MOVE 9  TO LIN.
-           MOVE 61 TO COL.
-           CLOSE CODI.
-           OPEN I-O CODI.
-       CAR-C1.
-           READ CODI NEXT RECORD AT END GO TO CON-D1.
-           IF N-CODI = ZEROS GO TO CAR-C1.
-           MOVE N-CODI TO SN-CODI.
-           MOVE B-CODI TO SB-CODI.
-           DISPLAY S-CODI (LIN, COL).
-           ADD 1 TO LIN.
-           IF LIN = 21
-           DISPLAY (22, 61) "P/CONTINUAR ENTER"
-           MOVE SPACES TO OPC
-           ACCEPT (22, 78) OPC WITH PROMPT
-           DISPLAY (22, 61)            "
-           PERFORM BL THRU BL-F
-           MOVE 9 TO LIN.
-           GO TO CAR-C1.
-       CON-D1.
-           MOVE ZEROS TO MONTO1.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-BORRA.
-       D5.
-           MOVE SPACES TO CONT1.
-           ACCEPT (07, 25) CONT1 WITH PROMPT.
-           IF CONT1 = 0 PERFORM ENCABEZA GO TO MENU.
-           IF CONT1 = SPACES GO TO D5.
-           MOVE CONT1 TO NUM-CO.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY
-           DISPLAY (07, 52) "CONTRIBUYENTE INCORRECTO"
-           MOVE SPACES TO OPC
-           ACCEPT (07, 77) OPC WITH PROMPT
-           DISPLAY (07, 52) "                        "
-           GO TO D5.
-           DISPLAY (09, 25) NOMBRE.
-           DISPLAY (11, 25) DOMICILIO.
-       D7.
-           DISPLAY "         " AT 1323.
-           MOVE ZEROS TO FEC-VEN1.
-           DISPLAY "          " AT 1325.
-           ACCEPT FEC-VEN1 AT 1325 WITH PROMPT.
-           MOVE FEC-VEN1 TO FEC-VEN.
-           DISPLAY (13, 25).
-           DISPLAY (13, 27) "/".
-           DISPLAY (13, 28) MMV.
-           DISPLAY (13, 30) "/".
-           DISPLAY (13, 31).
-           IF FEC-VEN = ZEROS GO TO D7.
-           IF MMV = ZEROS OR AAV = ZEROS GO TO D7.
-           IF DDV < 0 OR DDV > 31 OR DDV = 00
-           DISPLAY (13, 34) "ERROR EN EL DIA"
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1349
-           DISPLAY "                           "  AT 1323
-           GO TO D7.
-           IF MMV < 0 OR > 12 OR MMV = 00
-           DISPLAY "ERROR EN EL MES" AT 1334
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1349
-           DISPLAY "                           " AT 1323
-           GO TO D7.
-       D71.
-           MOVE FEC-VEN1 TO FEC-VEN.
-           START IMPU KEY IS EQUAL TO FEC-VEN
-           INVALID KEY GO TO D8.
-       D711.
-           READ IMPU NEXT RECORD AT END GO TO D8.
-           IF CONT = CONT1
-           DISPLAY "VENCIMIENTO YA INCORPORADO" AT 2203
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 2239
-           DISPLAY "                                   " AT 2203
-           GO TO CON-D1.
-           IF FEC-VEN NOT = FEC-VEN1 GO TO D8.
-           GO TO D711.
-       D8.
-           DISPLAY "        " AT 1423.
-           MOVE ZEROS TO FEC-PAG1.
-           DISPLAY "          " AT 1425.
-           ACCEPT FEC-PAG1 AT 1425 WITH PROMPT.
-           MOVE FEC-PAG1 TO FEC-PAG.
-           DISPLAY DDP AT 1425.
-           DISPLAY "/" AT 1427.
-           DISPLAY MMP AT 1428.
-           DISPLAY "/" AT 1430.
-           DISPLAY AAP AT 1431.
-           IF FEC-PAG = ZEROS GO TO D8.
-           IF MMP = ZEROS OR AAP = ZEROS GO TO D8.
-           IF DDP < 0 OR DDP > 31 OR DDP = 00
-           DISPLAY "ERROR EN EL DIA" AT 1434
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1449
-           DISPLAY "                           " AT 1423
-           GO TO D8.
-           IF MMP < 0 OR MMP > 12 OR MMP = 00
-           DISPLAY "ERROR EN EL MES" AT 1434
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1449
-           DISPLAY "                            " AT 1423
-           GO TO D8.
-       D81.
-           CLOSE CODI.
-           OPEN I-O CODI.
-           MOVE ZEROS TO TIP-IMP.
-           ACCEPT TIP-IMP AT 1525 WITH PROMPT.
-           MOVE TIP-IMP TO N-CODI.
-           READ CODI KEY IS N-CODI
-           INVALID KEY
-           DISPLAY "CODIGO INCORRECTO" AT 1528
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1547 WITH PROMPT
-           DISPLAY "                  " AT 1528
-           GO TO D81.
-
-       D82.
-           MOVE ZEROS TO P1.
-           ACCEPT P1 AT 1625 WITH PROMPT.
-
-       D83.
-           MOVE ZEROS TO AA.
-           ACCEPT AA AT 1725 WITH PROMPT.
-           MOVE AA TO ANO.
-       D9.
-           MOVE ZEROS TO MONTO1.
-           ACCEPT MONTO1 AT 1825.
-           IF MONTO1 = 0 GO TO D9.
-           MOVE MONTO1 TO MONTO.
-       RES2.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 2134.
-           IF OPC = "1" GO TO GRABA1.
-           IF OPC = "2" GO TO CON-D1.
-           IF OPC = "3" GO TO MODIF1.
-           GO TO RES2.
-       GRABA1.
-           CLOSE IMPU.
-           OPEN I-O IMPU.
-           MOVE CONT1 TO CONT.
-           MOVE FEC-VEN1 TO FEC-VEN.
-           WRITE REG-IMP.
-           MOVE SPACES TO OPC.
-           GO TO CON-D1.
-       MODIF1.
-           MOVE ZERO TO CAM.
-           DISPLAY PANTALLA-MODI1.
-           ACCEPT CAM AT 2237.
-           IF CAM < 1 OR CAM > 6 GO TO MODIF1.
-           IF CAM = 1 PERFORM D7
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 2 PERFORM D8
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 3 PERFORM D81
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 4 PERFORM D82
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 5 PERFORM D83
-           GO TO F-MODI1 
-           ELSE
-           IF CAM = 6 PERFORM D9.
-       F-MODI1.
-           DISPLAY "                                        " AT 2203.
-           MOVE ZERO TO CAM.
-           GO TO RES2.
-
-       BL.
-           MOVE 9 TO LIN.
-           MOVE 61 TO CL.
-       BL1.
-           DISPLAY "                  " AT LINCL.
-           ADD 1 TO LIN.
-           IF LIN = 21 GO TO BL-F.
-           GO TO BL1.
-       BL-F.
-
-       CIERRE.
-           CLOSE CONTRI IMPU CODI.
-           CHAIN "MENU".
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CARGA.  
+      ******************************
+      * SISTEMA DE IMPUESTO        *
+      * AUTOR: JOSE LUIS PLANES    *
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO
+                  ALTERNATE RECORD IS NOMBRE
+                  WITH DUPLICATES.
+
+           SELECT CODI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS N-CODI.
+
+           SELECT IMPU ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC 
+                  RECORD KEY IS NUM-CO1
+                  ALTERNATE RECORD IS TIP-IMP
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-VEN
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-PAG
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS ANO
+                  WITH DUPLICATES.
+
+           SELECT BITA ASSIGN TO DISK
+                  FILE STATUS IS BT-STATUS.
+
+           SELECT OPERA ASSIGN TO DISK
+                  FILE STATUS IS OP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTRI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCONT"
+           DATA RECORD IS REG-CON.
+
+       01  REG-CON.
+           03 NUM-CO          PIC X(25).
+           03 NOMBRE          PIC X(25).
+           03 DOMICILIO       PIC X(25).
+           03 TELEFONO        PIC X(15).
+
+       FD  CODI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCODI"
+           DATA RECORD IS REG-CODI.
+
+       01  REG-CODI.
+           03 N-CODI          PIC 99.
+           03 B-CODI          PIC X(40).
+           03 B-MONTO         PIC 9(11)V99.
+           03 B-FREC          PIC 9 VALUE 1.
+              88 FREC-MENSUAL        VALUE 1.
+              88 FREC-BIMESTRAL      VALUE 2.
+              88 FREC-TRIMESTRAL     VALUE 3.
+              88 FREC-ANUAL          VALUE 4.
+
+       FD  IMPU LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARIMPU"
+           DATA RECORD IS REG-IMP.
+
+       01  REG-IMP.
+           03 NUM-CO1.
+              05 CONT            PIC X(25).
+              05 PERI.
+                 07 AA           PIC 99.
+                 07 P1           PIC 99.
+           03 TIP-IMP            PIC 99.
+           03 FEC-VEN.
+              05 DDV             PIC 99.
+              05 MMV             PIC 99.
+              05 AAV             PIC 9999.
+           03 FEC-PAG.
+              05 DDP             PIC 99.
+              05 MMP             PIC 99.
+              05 AAP             PIC 9999.
+           03 MONTO              PIC 9(11)V99.
+           03 ANO                PIC 9999.
+           03 PAGADO             PIC 9(11)V99.
+           03 ORIG-VEN.
+              05 DDO             PIC 99.
+              05 MMO             PIC 99.
+              05 AAO             PIC 9999.
+
+       FD  BITA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARBITA"
+           DATA RECORD IS REG-BITA.
+
+       01  REG-BITA.
+           03 BT-FECHA.
+              05 BT-DD           PIC 99.
+              05 BT-MM           PIC 99.
+              05 BT-AA           PIC 9999.
+           03 BT-HORA            PIC 9(8).
+           03 BT-ARCHIVO         PIC X(8).
+           03 BT-ACCION          PIC X(5).
+           03 BT-CLAVE           PIC X(25).
+           03 BT-ANTES           PIC X(80).
+           03 BT-DESPUES         PIC X(80).
+           03 BT-OPERADOR        PIC X(10).
+
+       FD  OPERA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "AROPERA"
+           DATA RECORD IS REG-OPERA.
+
+       01  REG-OPERA.
+           03 OPERADOR            PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  OPC                   PIC XX VALUE SPACES.
+       77  GUION                 PIC X(76) VALUE ALL "-".
+       77  CAM                   PIC 9 VALUE ZERO.
+       77  B                     PIC 9 VALUE ZERO.
+       77  MONTO1                PIC Z(11).ZZ VALUE ZEROS.
+       77  DEF-MONTO1            PIC Z(11).ZZ VALUE ZEROS.
+       77  DEF-MONTO             PIC 9(11)V99 VALUE ZEROS.
+       77  CONT1                 PIC X(25) VALUE SPACES.
+       77  L-GUION               PIC X(77) VALUE ALL "-".
+       77  BUSCA-UBI             PIC X(25) VALUE SPACES.
+       77  BUSCA-UBI-LEN         PIC 99 VALUE ZEROS.
+       77  BUSCA-POS             PIC 99 VALUE ZEROS.
+       77  BUSCA-LIN             PIC 99 VALUE ZEROS.
+       77  BUSCA-COL             PIC 99 VALUE ZEROS.
+       01  FEC-VEN1              PIC 9(06) VALUE ZEROS.
+       01  FEC-VEN1-G REDEFINES FEC-VEN1.
+           03 DDV1                PIC 99.
+           03 MMV1                PIC 99.
+           03 AAV1                PIC 99.
+       01  FEC-PAG1              PIC 9(06) VALUE ZEROS.
+       01  FEC-PAG1-G REDEFINES FEC-PAG1.
+           03 DDP1                PIC 99.
+           03 MMP1                PIC 99.
+           03 AAP1                PIC 99.
+       77  AA-VENT                PIC 99 VALUE ZEROS.
+       77  ANO-VENT                PIC 9999 VALUE ZEROS.
+       77  CONTA                 PIC 99 VALUE ZEROS.
+       77  MM-CHK                PIC 99 VALUE ZEROS.
+       77  AA-CHK                PIC 9999 VALUE ZEROS.
+       77  MAX-DD                PIC 99 VALUE ZEROS.
+       77  Q-CHK                 PIC 9999 VALUE ZEROS.
+       77  R4-CHK                PIC 99 VALUE ZEROS.
+       77  R100-CHK              PIC 999 VALUE ZEROS.
+       77  R400-CHK              PIC 9999 VALUE ZEROS.
+       77  CUIT-IND              PIC 99 VALUE ZEROS.
+       77  CUIT-SUMA             PIC 999 VALUE ZEROS.
+       77  CUIT-COC              PIC 99 VALUE ZEROS.
+       77  CUIT-RESTO            PIC 99 VALUE ZEROS.
+       77  CUIT-CALC             PIC 9 VALUE ZERO.
+       77  NUM-CO-SV             PIC X(25) VALUE SPACES.
+       77  NUM-CO-DUP            PIC X(25) VALUE SPACES.
+       77  CARM-N                PIC 99 VALUE ZEROS.
+       77  CARM-I                PIC 99 VALUE ZEROS.
+       77  CARM-DD               PIC 99 VALUE ZEROS.
+       77  CARM-MM               PIC 99 VALUE ZEROS.
+       77  CARM-AA               PIC 9999 VALUE ZEROS.
+       77  CARM-P1               PIC 99 VALUE ZEROS.
+       77  CARM-AAP              PIC 99 VALUE ZEROS.
+       77  CARM-ANO4             PIC 9999 VALUE ZEROS.
+       77  CARM-OMIT             PIC 99 VALUE ZEROS.
+       77  CARM-STEP             PIC 99 VALUE 1.
+       77  BT-STATUS             PIC XX VALUE SPACES.
+       77  OP-STATUS             PIC XX VALUE SPACES.
+       77  CANT-AB-COD           PIC 999 VALUE ZEROS.
+       77  CANT-PG-COD           PIC 999 VALUE ZEROS.
+       01  FECHA-BITA.
+           03 AA-BITA             PIC 99.
+           03 MM-BITA             PIC 99.
+           03 DD-BITA             PIC 99.
+       01  CUIT-CHK.
+           03 CUIT-D             PIC 9 OCCURS 10.
+           03 CUIT-DV            PIC 9.
+       01  CUIT-PESOS.
+           03 FILLER             PIC 9 VALUE 5.
+           03 FILLER             PIC 9 VALUE 4.
+           03 FILLER             PIC 9 VALUE 3.
+           03 FILLER             PIC 9 VALUE 2.
+           03 FILLER             PIC 9 VALUE 7.
+           03 FILLER             PIC 9 VALUE 6.
+           03 FILLER             PIC 9 VALUE 5.
+           03 FILLER             PIC 9 VALUE 4.
+           03 FILLER             PIC 9 VALUE 3.
+           03 FILLER             PIC 9 VALUE 2.
+       01  CUIT-PESOS-R REDEFINES CUIT-PESOS.
+           03 CUIT-PESO          PIC 9 OCCURS 10.
+
+       01  S-CODI.
+           03 SN-CODI            PIC Z9.
+           03 F                  PIC X VALUE "-".
+           03 SB-CODI            PIC X(10) VALUE SPACES.
+           03 F                  PIC X VALUE SPACES.
+           03 F                  PIC X VALUE "A".
+           03 CANT-AB-S          PIC Z9.
+           03 F                  PIC X VALUE "P".
+           03 CANT-PG-S          PIC Z9.
+
+       01  CONFIRMA-LINEA.
+           03 F                  PIC X(10) VALUE "CONFIRMA: ".
+           03 CONF-NOM           PIC X(25).
+           03 F                  PIC X(02) VALUE SPACES.
+           03 CONF-DD            PIC Z9.
+           03 F                  PIC X VALUE "/".
+           03 CONF-MM            PIC Z9.
+           03 F                  PIC X VALUE "/".
+           03 CONF-AA            PIC 9999.
+           03 F                  PIC X(03) VALUE "  $".
+           03 CONF-MTO           PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  S-BUSCA.
+           03 NUM-CO-B           PIC X(25).
+           03 F                  PIC X VALUE SPACES.
+           03 NOMBRE-B           PIC X(25).
+           03 F                  PIC X VALUE SPACES.
+           03 DOMICILIO-B        PIC X(25).
+
+       SCREEN SECTION.
+
+       01 L-PANTALLA.
+           03 BLANK SCREEN.
+
+       01  MENU-CARGA.
+           03 LINE 09 COLUMN 24 FOREGROUND-COLOR 4 REVERSE-VIDEO
+              VALUE "     CARGA DEL SISTEMA     ".
+           03 LINE 11 COLUMN 27
+              VALUE "1-TIPO DE VENCIMIENTOS".
+           03 LINE 13 COLUMN 27
+              VALUE "2-NRO DEL CLIENTE      ".
+           03 LINE 15 COLUMN 27
+              VALUE "3-VENCIMIENTOS PAGADOS".
+           03 LINE 17 COLUMN 27
+              VALUE "4-CARGA MASIVA DE VENCIMIENTOS".
+           03 LINE 19 COLUMN 27
+              VALUE "5-REGRESO MENU PRINCIPAL".
+           03 LINE 21 COLUMN 24 FOREGROUND-COLOR 4 REVERSE-VIDEO
+              VALUE "     INGRESE OPCION:       ".
+
+       01  PANTALLA-CONTR.
+           03 LINE 09 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "1-NRO DE CLIENTE...:".
+           03 LINE 11 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "2-APELLIDO Y NOMBRE:".
+           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "3-DOMICILIO........:".
+           03 LINE 15 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "4-TELEFONO.........:".
+
+       01  PANTALLA-CODI.
+           03 LINE 11 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "1-NRO DE VENCIMIENTO.:".
+           03 LINE 13 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "2-NOMBRE VENCIMIENTO.:".
+           03 LINE 15 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "3-MONTO POR DEFECTO..:".
+           03 LINE 16 COLUMN 10 FOREGROUND-COLOR 4
+              VALUE "4-FRECUENCIA(1-4)....:".
+
+       01  PANTALLA-FREC.
+           03 LINE 16 COLUMN 45 FOREGROUND-COLOR 4
+              VALUE "1=MENSUAL 2=BIMESTRAL 3=TRIMESTRAL 4=ANUAL".
+
+       01  PANTALLA-CARGA.
+           03 LINE 7 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  NRO DE CLIENTE...:".
+           03 LINE 9 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  APELLIDO Y NOMBRE:".
+           03 LINE 11 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  DOMICILIO........:".
+           03 LINE 13 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "1-FECHA VENCIMIENTO:".
+           03 LINE 15 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "2-TIPO DE VENCIMIEN:".
+           03 LINE 16 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "3-CUOTA............:".
+           03 LINE 17 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "4-A#O DE LA CUOTA..:".
+           03 LINE 18 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "5-MONTO............:".
+
+       01  PANTALLA-RES.
+           03 LINE 17 COLUMN 25 FOREGROUND-COLOR 6 REVERSE-VIDEO
+              VALUE "1=GRABA  2=ANULA  3=MODIFICA".
+
+       01  PANTALLA-MODI.
+           03 LINE 18 COLUMN 15 FOREGROUND-COLOR 6
+              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
+
+       01  PANTALLA-RES1.
+           03 LINE 21 COLUMN 03 FOREGROUND-COLOR 6 REVERSE-VIDEO
+              VALUE "1=GRABA  2=ANULA  3=MODIFICA".
+
+       01  PANTALLA-MODI1.
+           03 LINE 22 COLUMN 3 FOREGROUND-COLOR 6
+              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
+
+       01  PANTALLA-SAL.
+           03 LINE 23 COLUMN 03 FOREGROUND-COLOR 6 REVERSE-VIDEO
+              VALUE "   PARA SALIR TIPEAR 0      ".
+
+       01  PANTALLA-SAL1.
+           03 LINE 19 COLUMN 25 FOREGROUND-COLOR 6 REVERSE-VIDEO
+              VALUE "   PARA SALIR TIPEAR 0      ".
+
+       01  TV.
+           03 LINE 08 COLUMN 59 FOREGROUND-COLOR 6
+           VALUE "TIPO DE VENCIMIENTOS".
+
+       01  PANTALLA-BORRA.
+           03 LINE 7 COLUMN 24
+              VALUE "                              ".
+           03 LINE 9 COLUMN 24
+              VALUE "                             ".
+           03 LINE 11 COLUMN 24
+              VALUE "                             ".
+           03 LINE 13 COLUMN 23
+              VALUE "                 ".
+           03 LINE 14 COLUMN 23
+              VALUE "                 ".
+           03 LINE 15 COLUMN 24
+              VALUE "                 ".
+           03 LINE 16 COLUMN 24
+              VALUE "                 ".
+           03 LINE 17 COLUMN 24
+              VALUE "                 ".
+           03 LINE 18 COLUMN 24
+              VALUE "                     ".
+           03 LINE 21 COLUMN 33
+              VALUE "       ".
+
+       01  PANTALLA-BORRA1.
+           03 LINE 09 COLUMN 32
+              VALUE "                                 ".
+           03 LINE 11 COLUMN 32
+              VALUE "                                 ".
+           03 LINE 13 COLUMN 32
+              VALUE "                                 ".
+           03 LINE 15 COLUMN 32
+              VALUE "               ".
+           03 LINE 17 COLUMN 55
+              VALUE "      ".
+
+       01  PANTALLA-BORRA2.
+           03 LINE 11 COLUMN 32
+              VALUE "      ".
+           03 LINE 13 COLUMN 32
+              VALUE "                   ".
+           03 LINE 15 COLUMN 33
+              VALUE "              ".
+           03 LINE 17 COLUMN 55
+              VALUE "      ".
+
+       01  GUION.
+           03 LINE 06 COLUMN 03 FOREGROUND-COLOR 3
+           USING GUION.
+
+       01  PANTALLA-MASIVA.
+           03 LINE 7 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  NRO DE CLIENTE...:".
+           03 LINE 9 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  APELLIDO Y NOMBRE:".
+           03 LINE 11 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  DOMICILIO........:".
+           03 LINE 13 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "1-FECHA 1ER VENCIM.:".
+           03 LINE 15 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "2-TIPO DE VENCIMIEN:".
+           03 LINE 16 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "3-CUOTA INICIAL....:".
+           03 LINE 17 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "4-A#O DE LA CUOTA..:".
+           03 LINE 18 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "5-MONTO............:".
+           03 LINE 19 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "6-CANTIDAD DE CUOTAS:".
+
+       01  PANTALLA-RES-M.
+           03 LINE 21 COLUMN 03 FOREGROUND-COLOR 6 REVERSE-VIDEO
+              VALUE "1=GRABA  2=ANULA  3=MODIFICA".
+
+       01  PANTALLA-MODI-M.
+           03 LINE 22 COLUMN 3 FOREGROUND-COLOR 6
+              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
+
+       01  PANTALLA-BORRA-M.
+           03 LINE 7 COLUMN 24
+              VALUE "                              ".
+           03 LINE 9 COLUMN 24
+              VALUE "                             ".
+           03 LINE 11 COLUMN 24
+              VALUE "                             ".
+           03 LINE 13 COLUMN 23
+              VALUE "                 ".
+           03 LINE 15 COLUMN 24
+              VALUE "                 ".
+           03 LINE 16 COLUMN 24
+              VALUE "                 ".
+           03 LINE 17 COLUMN 24
+              VALUE "                 ".
+           03 LINE 18 COLUMN 24
+              VALUE "                     ".
+           03 LINE 19 COLUMN 24
+              VALUE "             ".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O CONTRI.
+           OPEN I-O IMPU.
+           OPEN I-O CODI.
+           OPEN EXTEND BITA.
+           IF BT-STATUS NOT = "00"
+               OPEN OUTPUT BITA
+               CLOSE BITA
+               OPEN EXTEND BITA.
+           PERFORM LEER-OPERADOR THRU F-LEER-OPERADOR.
+       ENCABEZA.
+           CALL "CALEN" USING B.
+           DISPLAY GUION.
+       MENU.
+           MOVE SPACES TO OPC.
+           DISPLAY MENU-CARGA.
+           ACCEPT (21, 55) OPC WITH PROMPT.
+           IF OPC = "1" GO TO COD.
+           IF OPC = "2" GO TO CON.
+           IF OPC = "3" GO TO CAR.
+           IF OPC = "4" GO TO CARM.
+           IF OPC = "5" GO TO CIERRE.
+           GO TO MENU.
+
+       COD.
+           PERFORM ENCABEZA.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-CODI.
+           DISPLAY PANTALLA-FREC.
+           DISPLAY PANTALLA-RES.
+           DISPLAY PANTALLA-SAL1.
+           MOVE 0 TO CONTA.
+       COD-D.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-BORRA2.
+       LCOD.
+           READ CODI NEXT RECORD AT END
+           CLOSE CODI OPEN I-O CODI GO TO H1.
+           ADD 1 TO CONTA.
+           GO TO LCOD.
+       H1.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-BORRA2.
+           MOVE ZEROS TO N-CODI.
+           ACCEPT (11, 33) N-CODI WITH PROMPT.
+           ADD 1 TO CONTA.
+           IF N-CODI = SPACES GO TO H1.
+       H111.
+           READ CODI KEY IS N-CODI
+           INVALID KEY GO TO H11.
+           IF N-CODI = 0 GO TO H11.
+           DISPLAY (11, 36) "CODIGO YA INCORPORADO"
+           WITH FOREGROUND-COLOR 6
+           ACCEPT (11, 60) OPC WITH PROMPT
+           DISPLAY (11, 36) "                      "
+           SUBTRACT 1 FROM CONTA
+           GO TO H1.
+       H11.
+           IF N-CODI = 0 CLOSE CODI
+                         OPEN I-O CODI
+                         PERFORM ENCABEZA
+                         GO TO MENU.
+       H2.
+           MOVE SPACES TO B-CODI.
+           ACCEPT (13, 33) B-CODI WITH PROMPT.
+       H3.
+           MOVE ZEROS TO DEF-MONTO1.
+           ACCEPT (15, 33) DEF-MONTO1 WITH PROMPT.
+           MOVE DEF-MONTO1 TO B-MONTO.
+       H4.
+           MOVE 1 TO B-FREC.
+           ACCEPT (16, 33) B-FREC WITH PROMPT.
+           IF B-FREC < 1 OR B-FREC > 4 GO TO H4.
+       HRES.
+           MOVE SPACES TO OPC.
+           ACCEPT (17, 55) OPC WITH PROMPT.
+           IF OPC = "1" GO TO HGRABA.
+           IF OPC = "2" GO TO H1.
+           IF OPC = "3" GO TO HMODIF.
+           GO TO HRES.
+       HGRABA.
+           WRITE REG-CODI.
+           GO TO H1.
+       HMODIF.
+           MOVE ZERO TO CAM.
+           DISPLAY PANTALLA-MODI.
+           ACCEPT (18, 50) CAM WITH PROMPT.
+           IF CAM < 1 OR CAM > 4 GO TO HMODIF.
+           IF CAM = 1 PERFORM H1
+           ELSE
+           IF CAM = 2 PERFORM H2
+           ELSE
+           IF CAM = 3 PERFORM H3
+           ELSE
+           IF CAM = 4 PERFORM H4.
+       F-HMODIF.
+           DISPLAY (18, 15) "                                     ".
+           MOVE ZERO TO CAM.
+           GO TO HRES.
+
+       CON.
+           PERFORM ENCABEZA.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-CONTR.
+           DISPLAY PANTALLA-RES.
+           DISPLAY PANTALLA-SAL1.
+           MOVE 0 TO CONTA.
+       CON-1.
+           READ CONTRI NEXT RECORD AT END
+           CLOSE CONTRI OPEN I-O CONTRI GO TO CON-D.
+           ADD 1 TO CONTA.
+           GO TO CON-1.
+       CON-D.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-BORRA1.
+       D1.
+           MOVE SPACES TO NUM-CO.
+           ACCEPT NUM-CO AT 0932 WITH PROMPT.
+           IF NUM-CO = SPACES GO TO D1.
+           ADD 1 TO CONTA.
+           IF NUM-CO(1:11) IS NUMERIC AND NUM-CO(12:14) = SPACES
+              PERFORM VALIDA-CUIT THRU F-VALIDA-CUIT
+              IF CUIT-RESTO = 1 OR CUIT-DV NOT = CUIT-CALC
+                 DISPLAY (10, 32) "CUIT INVALIDO - VERIFIQUE EL DIGITO"
+                 MOVE SPACES TO OPC
+                 ACCEPT (10, 69) OPC WITH PROMPT
+                 DISPLAY (10, 32) "                                   "
+                 SUBTRACT 1 FROM CONTA
+                 GO TO D1
+              END-IF
+           END-IF.
+       D111.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY GO TO D11.
+           DISPLAY (10, 32) "CLIENTE YA INCORPORADO"
+           MOVE SPACES TO OPC
+           ACCEPT (10, 57) OPC WITH PROMPT
+           DISPLAY (10, 32) "                               "
+           SUBTRACT 1 FROM CONTA
+           GO TO D1.
+       D11.
+           IF NUM-CO = "0" PERFORM ENCABEZA GO TO MENU.
+       D2.
+           MOVE SPACES TO NOMBRE.
+           ACCEPT (11, 32) NOMBRE WITH PROMPT.
+           IF NOMBRE = SPACES GO TO D2.
+           MOVE NUM-CO TO NUM-CO-SV.
+           READ CONTRI KEY IS NOMBRE
+           INVALID KEY
+               MOVE NUM-CO-SV TO NUM-CO
+               GO TO D3.
+           MOVE NUM-CO TO NUM-CO-DUP.
+           MOVE NUM-CO-SV TO NUM-CO.
+           DISPLAY (12, 32) "POSIBLE CLIENTE DUPLICADO - NRO:"
+           DISPLAY (12, 66) NUM-CO-DUP.
+           MOVE SPACES TO OPC.
+           ACCEPT (12, 91) OPC WITH PROMPT.
+           DISPLAY (12, 32)
+               "                                                 ".
+       D3.
+           MOVE SPACES TO DOMICILIO.
+           ACCEPT (13, 32) DOMICILIO WITH PROMPT.
+           IF DOMICILIO = SPACES GO TO D3.
+       D4.
+           MOVE SPACES TO TELEFONO.
+           ACCEPT (15, 32) TELEFONO WITH PROMPT.
+       RES1.
+           MOVE SPACES TO OPC.
+           ACCEPT (17, 55) OPC WITH PROMPT.
+           IF OPC = "1" GO TO GRABA.
+           IF OPC = "2" GO TO CON-D.
+           IF OPC = "3" GO TO MODIF.
+           GO TO RES1.
+       GRABA.
+           WRITE REG-CON.
+           MOVE "CLIENTE" TO BT-ARCHIVO.
+           MOVE "ALTA" TO BT-ACCION.
+           MOVE NUM-CO TO BT-CLAVE.
+           MOVE SPACES TO BT-ANTES.
+           MOVE REG-CON TO BT-DESPUES.
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           GO TO CON-D.
+       MODIF.
+           MOVE ZERO TO CAM.
+           DISPLAY PANTALLA-MODI.
+           ACCEPT (18, 50) WITH PROMPT.
+           IF CAM < 1 OR CAM > 4 GO TO MODIF.
+           IF CAM = 1 PERFORM D1
+           ELSE
+           IF CAM = 2 PERFORM D2
+           ELSE
+           IF CAM = 3 PERFORM D3
+           ELSE
+           IF CAM = 4 PERFORM D4.
+       F-MODI.
+           DISPLAY (18, 15) "                                     ".
+           MOVE ZERO TO CAM.
+           GO TO RES1.
+
+       LARGO-BUSCA-UBI.
+           MOVE ZEROS TO BUSCA-UBI-LEN.
+           INSPECT BUSCA-UBI TALLYING BUSCA-UBI-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+       F-LARGO-BUSCA-UBI.
+           EXIT.
+
+       BUSCA-CLIENTE.
+           MOVE SPACES TO BUSCA-UBI.
+           DISPLAY (06, 15) "BUSQUEDA POR DOMICILIO (PARTE):".
+           ACCEPT (06, 48) BUSCA-UBI WITH PROMPT.
+           DISPLAY (06, 15)
+               "                                                ".
+           IF BUSCA-UBI = SPACES GO TO F-BUSCA-CLIENTE.
+           PERFORM LARGO-BUSCA-UBI THRU F-LARGO-BUSCA-UBI.
+           MOVE 9 TO BUSCA-LIN.
+           CLOSE CONTRI OPEN I-O CONTRI.
+       BUSCA-CLIENTE-1.
+           READ CONTRI NEXT RECORD AT END
+               CLOSE CONTRI OPEN I-O CONTRI
+               GO TO F-BUSCA-CLIENTE.
+           MOVE ZEROS TO BUSCA-POS.
+           INSPECT DOMICILIO TALLYING BUSCA-POS
+               FOR ALL BUSCA-UBI (1:BUSCA-UBI-LEN).
+           IF BUSCA-POS = ZEROS GO TO BUSCA-CLIENTE-1.
+           MOVE NUM-CO TO NUM-CO-B.
+           MOVE NOMBRE TO NOMBRE-B.
+           MOVE DOMICILIO TO DOMICILIO-B.
+           DISPLAY (BUSCA-LIN, 15) S-BUSCA.
+           ADD 1 TO BUSCA-LIN.
+           IF BUSCA-LIN = 21
+              DISPLAY (22, 15) "P/CONTINUAR ENTER"
+              MOVE SPACES TO OPC
+              ACCEPT (22, 33) OPC WITH PROMPT
+              DISPLAY (22, 15) "                 "
+              PERFORM BUSCA-BL THRU F-BUSCA-BL
+              MOVE 9 TO BUSCA-LIN.
+           GO TO BUSCA-CLIENTE-1.
+       F-BUSCA-CLIENTE.
+           EXIT.
+
+       BUSCA-BL.
+           MOVE 9 TO BUSCA-LIN.
+       BUSCA-BL1.
+           DISPLAY (BUSCA-LIN, 15)
+               "                                                ".
+           ADD 1 TO BUSCA-LIN.
+           IF BUSCA-LIN = 21 GO TO F-BUSCA-BL.
+           GO TO BUSCA-BL1.
+       F-BUSCA-BL.
+           EXIT.
+
+       CAR.
+           PERFORM ENCABEZA.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-CARGA.
+           DISPLAY PANTALLA-SAL.
+           DISPLAY PANTALLA-RES1.
+           DISPLAY TV.
+       CAR-C.
+           MOVE 9  TO LIN.
+           MOVE 61 TO COL.
+           CLOSE CODI.
+           OPEN I-O CODI.
+       CAR-C1.
+           READ CODI NEXT RECORD AT END GO TO CON-D1.
+           IF N-CODI = ZEROS GO TO CAR-C1.
+           MOVE N-CODI TO SN-CODI.
+           MOVE B-CODI TO SB-CODI.
+           PERFORM CUENTA-TIPO-USO THRU F-CUENTA-TIPO-USO.
+           MOVE CANT-AB-COD TO CANT-AB-S.
+           MOVE CANT-PG-COD TO CANT-PG-S.
+           DISPLAY S-CODI (LIN, COL).
+           ADD 1 TO LIN.
+           IF LIN = 21
+           DISPLAY (22, 61) "P/CONTINUAR ENTER"
+           MOVE SPACES TO OPC
+           ACCEPT (22, 78) OPC WITH PROMPT
+           DISPLAY (22, 61) "                 "
+           PERFORM BL THRU BL-F
+           MOVE 9 TO LIN.
+           GO TO CAR-C1.
+       CON-D1.
+           MOVE ZEROS TO MONTO1.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-BORRA.
+       D5.
+           MOVE SPACES TO CONT1.
+           ACCEPT (07, 25) CONT1 WITH PROMPT.
+           IF CONT1 = 0 PERFORM ENCABEZA GO TO MENU.
+           IF CONT1 = SPACES GO TO D5.
+           IF CONT1 = "?"
+              PERFORM BUSCA-CLIENTE THRU F-BUSCA-CLIENTE
+              GO TO D5.
+           MOVE CONT1 TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY
+           DISPLAY (07, 52) "CONTRIBUYENTE INCORRECTO"
+           MOVE SPACES TO OPC
+           ACCEPT (07, 77) OPC WITH PROMPT
+           DISPLAY (07, 52) "                        "
+           GO TO D5.
+           DISPLAY (09, 25) NOMBRE.
+           DISPLAY (11, 25) DOMICILIO.
+       D7.
+           DISPLAY "         " AT 1323.
+           MOVE ZEROS TO FEC-VEN1.
+           DISPLAY "          " AT 1325.
+           ACCEPT FEC-VEN1 AT 1325 WITH PROMPT.
+           MOVE DDV1 TO DDV.
+           MOVE MMV1 TO MMV.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AAV.
+           DISPLAY (13, 25).
+           DISPLAY (13, 27) "/".
+           DISPLAY (13, 28) MMV.
+           DISPLAY (13, 30) "/".
+           DISPLAY (13, 31).
+           IF FEC-VEN = ZEROS GO TO D7.
+           IF MMV = ZEROS OR AAV = ZEROS GO TO D7.
+           IF DDV < 0 OR DDV > 31 OR DDV = 00
+           DISPLAY (13, 34) "ERROR EN EL DIA"
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1349
+           DISPLAY "                           "  AT 1323
+           GO TO D7.
+           IF MMV < 0 OR > 12 OR MMV = 00
+           DISPLAY "ERROR EN EL MES" AT 1334
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1349
+           DISPLAY "                           " AT 1323
+           GO TO D7.
+           MOVE MMV TO MM-CHK.
+           MOVE AAV TO AA-CHK.
+           PERFORM DIAS-MES THRU F-DIAS-MES.
+           IF DDV > MAX-DD
+           DISPLAY "ERROR EN EL DIA" AT 1334
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1349
+           DISPLAY "                           " AT 1323
+           GO TO D7.
+       D71.
+           MOVE DDV1 TO DDV.
+           MOVE MMV1 TO MMV.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AAV.
+           START IMPU KEY IS EQUAL TO FEC-VEN
+           INVALID KEY GO TO D8.
+       D711.
+           READ IMPU NEXT RECORD AT END GO TO D8.
+           IF CONT = CONT1
+           DISPLAY "VENCIMIENTO YA INCORPORADO" AT 2203
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 2239
+           DISPLAY "                                   " AT 2203
+           GO TO CON-D1.
+           IF DDV NOT = DDV1 OR MMV NOT = MMV1 OR AAV NOT = ANO-VENT
+           GO TO D8.
+           GO TO D711.
+       D8.
+           MOVE ZEROS TO FEC-PAG1.
+           MOVE ZEROS TO FEC-PAG.
+       D81.
+           CLOSE CODI.
+           OPEN I-O CODI.
+           MOVE ZEROS TO TIP-IMP.
+           ACCEPT TIP-IMP AT 1525 WITH PROMPT.
+           MOVE TIP-IMP TO N-CODI.
+           READ CODI KEY IS N-CODI
+           INVALID KEY
+           DISPLAY "CODIGO INCORRECTO" AT 1528
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1547 WITH PROMPT
+           DISPLAY "                  " AT 1528
+           GO TO D81.
+           MOVE B-MONTO TO DEF-MONTO.
+
+       D82.
+           MOVE ZEROS TO P1.
+           ACCEPT P1 AT 1625 WITH PROMPT.
+
+       D83.
+           MOVE ZEROS TO AA.
+           ACCEPT AA AT 1725 WITH PROMPT.
+           MOVE AA TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO ANO.
+           IF ANO NOT = AAV
+               DISPLAY "A#O DE CUOTA DISTINTO DEL A#O DE VENCIMIENTO"
+               AT 2203 WITH FOREGROUND-COLOR 6
+               MOVE SPACES TO OPC
+               ACCEPT OPC AT 2250 WITH PROMPT
+               DISPLAY "                                            "
+               AT 2203.
+       D9.
+           MOVE DEF-MONTO TO MONTO1.
+           DISPLAY MONTO1 AT 1825.
+           ACCEPT MONTO1 AT 1825.
+           IF MONTO1 = 0 GO TO D9.
+           MOVE MONTO1 TO MONTO.
+       RES2.
+           PERFORM MUESTRA-CONFIRMA THRU F-MUESTRA-CONFIRMA.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 2134.
+           IF OPC = "1" GO TO GRABA1.
+           IF OPC = "2" GO TO CON-D1.
+           IF OPC = "3" GO TO MODIF1.
+           GO TO RES2.
+       GRABA1.
+           CLOSE IMPU.
+           OPEN I-O IMPU.
+           MOVE CONT1 TO CONT.
+           MOVE ZEROS TO PAGADO.
+           MOVE ZEROS TO ORIG-VEN.
+           WRITE REG-IMP.
+           MOVE "VENCIM" TO BT-ARCHIVO.
+           MOVE "ALTA" TO BT-ACCION.
+           MOVE CONT TO BT-CLAVE.
+           MOVE SPACES TO BT-ANTES.
+           MOVE REG-IMP TO BT-DESPUES.
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           MOVE SPACES TO OPC.
+           GO TO CON-D1.
+       MODIF1.
+           MOVE ZERO TO CAM.
+           DISPLAY PANTALLA-MODI1.
+           ACCEPT CAM AT 2237.
+           IF CAM < 1 OR CAM > 5 GO TO MODIF1.
+           IF CAM = 1 PERFORM D7
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 2 PERFORM D81
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 3 PERFORM D82
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 4 PERFORM D83
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 5 PERFORM D9.
+       F-MODI1.
+           DISPLAY "                                        " AT 2203.
+           MOVE ZERO TO CAM.
+           GO TO RES2.
+
+       CARM.
+           PERFORM ENCABEZA.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-MASIVA.
+           DISPLAY PANTALLA-SAL.
+           DISPLAY PANTALLA-RES-M.
+       CARM-D.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-BORRA-M.
+       CARM-5.
+           MOVE SPACES TO CONT1.
+           ACCEPT (07, 25) CONT1 WITH PROMPT.
+           IF CONT1 = 0 PERFORM ENCABEZA GO TO MENU.
+           IF CONT1 = SPACES GO TO CARM-5.
+           IF CONT1 = "?"
+              PERFORM BUSCA-CLIENTE THRU F-BUSCA-CLIENTE
+              GO TO CARM-5.
+           MOVE CONT1 TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY
+           DISPLAY (07, 52) "CONTRIBUYENTE INCORRECTO"
+           MOVE SPACES TO OPC
+           ACCEPT (07, 77) OPC WITH PROMPT
+           DISPLAY (07, 52) "                        "
+           GO TO CARM-5.
+           DISPLAY (09, 25) NOMBRE.
+           DISPLAY (11, 25) DOMICILIO.
+       CARM-7.
+           MOVE ZEROS TO FEC-VEN1.
+           DISPLAY "          " AT 1325.
+           ACCEPT FEC-VEN1 AT 1325 WITH PROMPT.
+           IF FEC-VEN1 = ZEROS GO TO CARM-7.
+           IF MMV1 = ZEROS OR AAV1 = ZEROS GO TO CARM-7.
+           IF DDV1 < 0 OR DDV1 > 31 OR DDV1 = 00
+           DISPLAY (13, 34) "ERROR EN EL DIA"
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1349
+           DISPLAY "                " AT 1334
+           GO TO CARM-7.
+           IF MMV1 < 0 OR > 12 OR MMV1 = 00
+           DISPLAY "ERROR EN EL MES" AT 1334
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1349
+           DISPLAY "                " AT 1334
+           GO TO CARM-7.
+           MOVE MMV1 TO MM-CHK.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AA-CHK.
+           PERFORM DIAS-MES THRU F-DIAS-MES.
+           IF DDV1 > MAX-DD
+           DISPLAY "ERROR EN EL DIA" AT 1334
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1349
+           DISPLAY "                " AT 1334
+           GO TO CARM-7.
+       CARM-81.
+           CLOSE CODI.
+           OPEN I-O CODI.
+           MOVE ZEROS TO TIP-IMP.
+           ACCEPT TIP-IMP AT 1525 WITH PROMPT.
+           MOVE TIP-IMP TO N-CODI.
+           READ CODI KEY IS N-CODI
+           INVALID KEY
+           DISPLAY "CODIGO INCORRECTO" AT 1528
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1547 WITH PROMPT
+           DISPLAY "                  " AT 1528
+           GO TO CARM-81.
+           MOVE B-MONTO TO DEF-MONTO.
+           MOVE 1 TO CARM-STEP.
+           IF FREC-BIMESTRAL MOVE 2 TO CARM-STEP.
+           IF FREC-TRIMESTRAL MOVE 3 TO CARM-STEP.
+           IF FREC-ANUAL MOVE 12 TO CARM-STEP.
+       CARM-82.
+           MOVE ZEROS TO P1.
+           ACCEPT P1 AT 1625 WITH PROMPT.
+           IF P1 = ZEROS OR P1 > 12 GO TO CARM-82.
+       CARM-83.
+           MOVE ZEROS TO AA.
+           ACCEPT AA AT 1725 WITH PROMPT.
+           IF AA = ZEROS GO TO CARM-83.
+           MOVE AA TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO ANO.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           IF ANO NOT = ANO-VENT
+               DISPLAY "A#O DE CUOTA DISTINTO DEL A#O DE VENCIMIENTO"
+               AT 2203 WITH FOREGROUND-COLOR 6
+               MOVE SPACES TO OPC
+               ACCEPT OPC AT 2250 WITH PROMPT
+               DISPLAY "                                            "
+               AT 2203.
+       CARM-9.
+           MOVE DEF-MONTO TO MONTO1.
+           DISPLAY MONTO1 AT 1825.
+           ACCEPT MONTO1 AT 1825.
+           IF MONTO1 = 0 GO TO CARM-9.
+           MOVE MONTO1 TO MONTO.
+       CARM-6.
+           MOVE ZEROS TO CARM-N.
+           ACCEPT CARM-N AT 1925 WITH PROMPT.
+           IF CARM-N = ZEROS GO TO CARM-6.
+       CARM-RES.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 2334.
+           IF OPC = "1" GO TO CARM-GRABA.
+           IF OPC = "2" GO TO CARM-D.
+           IF OPC = "3" GO TO CARM-MODIF.
+           GO TO CARM-RES.
+       CARM-GRABA.
+           CLOSE IMPU.
+           OPEN I-O IMPU.
+           MOVE DDV1 TO CARM-DD.
+           MOVE MMV1 TO CARM-MM.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO CARM-AA.
+           MOVE P1 TO CARM-P1.
+           MOVE AA TO CARM-AAP.
+           MOVE ANO TO CARM-ANO4.
+           MOVE ZEROS TO CARM-OMIT.
+           PERFORM CARM-W THRU F-CARM-W
+               VARYING CARM-I FROM 1 BY 1 UNTIL CARM-I > CARM-N.
+           MOVE "VENCIM" TO BT-ARCHIVO.
+           MOVE "CARM" TO BT-ACCION.
+           MOVE CONT1 TO BT-CLAVE.
+           MOVE SPACES TO BT-ANTES.
+           MOVE SPACES TO BT-DESPUES.
+           MOVE CARM-N TO BT-DESPUES(1:2).
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           IF CARM-OMIT NOT = ZEROS
+               DISPLAY "CUOTAS YA EXISTENTES OMITIDAS:" AT 2203
+               DISPLAY CARM-OMIT AT 2234
+               MOVE SPACES TO OPC
+               ACCEPT OPC AT 2237 WITH PROMPT
+               DISPLAY "                                   " AT 2203.
+           MOVE SPACES TO OPC.
+           GO TO CARM-D.
+       CARM-W.
+           MOVE CONT1 TO CONT.
+           MOVE CARM-DD TO DDV.
+           MOVE CARM-MM TO MMV.
+           MOVE CARM-AA TO AAV.
+           MOVE CARM-P1 TO P1.
+           MOVE CARM-AAP TO AA.
+           START IMPU KEY IS EQUAL TO FEC-VEN
+           INVALID KEY GO TO CARM-WOK.
+       CARM-WR.
+           READ IMPU NEXT RECORD AT END GO TO CARM-WOK.
+           IF CONT = CONT1
+               ADD 1 TO CARM-OMIT
+               GO TO CARM-WNEXT.
+           IF DDV NOT = CARM-DD OR MMV NOT = CARM-MM
+               OR AAV NOT = CARM-AA GO TO CARM-WOK.
+           GO TO CARM-WR.
+       CARM-WOK.
+           MOVE CONT1 TO CONT.
+           MOVE CARM-DD TO DDV.
+           MOVE CARM-MM TO MMV.
+           MOVE CARM-AA TO AAV.
+           MOVE CARM-P1 TO P1.
+           MOVE CARM-AAP TO AA.
+           MOVE CARM-ANO4 TO ANO.
+           MOVE ZEROS TO FEC-PAG.
+           MOVE MONTO1 TO MONTO.
+           MOVE ZEROS TO PAGADO.
+           MOVE ZEROS TO ORIG-VEN.
+           WRITE REG-IMP.
+       CARM-WNEXT.
+           ADD CARM-STEP TO CARM-MM.
+           IF CARM-MM > 12
+               SUBTRACT 12 FROM CARM-MM
+               ADD 1 TO CARM-AA
+           END-IF.
+           ADD CARM-STEP TO CARM-P1.
+           IF CARM-P1 > 12
+               SUBTRACT 12 FROM CARM-P1
+               ADD 1 TO CARM-AAP
+               ADD 1 TO CARM-ANO4
+           END-IF.
+       F-CARM-W.
+           EXIT.
+       CARM-MODIF.
+           MOVE ZERO TO CAM.
+           DISPLAY PANTALLA-MODI-M.
+           ACCEPT CAM AT 2237.
+           IF CAM < 1 OR CAM > 6 GO TO CARM-MODIF.
+           IF CAM = 1 PERFORM CARM-7
+           GO TO F-CARM-MODIF
+           ELSE
+           IF CAM = 2 PERFORM CARM-81
+           GO TO F-CARM-MODIF
+           ELSE
+           IF CAM = 3 PERFORM CARM-82
+           GO TO F-CARM-MODIF
+           ELSE
+           IF CAM = 4 PERFORM CARM-83
+           GO TO F-CARM-MODIF
+           ELSE
+           IF CAM = 5 PERFORM CARM-9
+           GO TO F-CARM-MODIF
+           ELSE
+           IF CAM = 6 PERFORM CARM-6.
+       F-CARM-MODIF.
+           DISPLAY "                                        " AT 2203.
+           MOVE ZERO TO CAM.
+           GO TO CARM-RES.
+
+       VENTANA-ANO.
+           IF AA-VENT < 80
+               COMPUTE ANO-VENT = 2000 + AA-VENT
+           ELSE
+               COMPUTE ANO-VENT = 1900 + AA-VENT.
+       F-VENTANA-ANO.
+           EXIT.
+
+       DIAS-MES.
+           IF MM-CHK = 4 OR MM-CHK = 6 OR MM-CHK = 9 OR MM-CHK = 11
+               MOVE 30 TO MAX-DD
+           ELSE
+           IF MM-CHK = 2
+               DIVIDE AA-CHK BY 4 GIVING Q-CHK REMAINDER R4-CHK
+               IF R4-CHK NOT = 0
+                   MOVE 28 TO MAX-DD
+               ELSE
+                   DIVIDE AA-CHK BY 100 GIVING Q-CHK REMAINDER R100-CHK
+                   IF R100-CHK NOT = 0
+                       MOVE 29 TO MAX-DD
+                   ELSE
+                       DIVIDE AA-CHK BY 400 GIVING Q-CHK
+                           REMAINDER R400-CHK
+                       IF R400-CHK = 0
+                           MOVE 29 TO MAX-DD
+                       ELSE
+                           MOVE 28 TO MAX-DD
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 31 TO MAX-DD.
+       F-DIAS-MES.
+           EXIT.
+
+       VALIDA-CUIT.
+           MOVE NUM-CO(1:11) TO CUIT-CHK.
+           MOVE ZEROS TO CUIT-SUMA.
+           MOVE 1 TO CUIT-IND.
+           PERFORM SUMA-DIGITO THRU F-SUMA-DIGITO
+               VARYING CUIT-IND FROM 1 BY 1 UNTIL CUIT-IND > 10.
+           DIVIDE CUIT-SUMA BY 11 GIVING CUIT-COC REMAINDER CUIT-RESTO.
+           IF CUIT-RESTO = 0
+               MOVE 0 TO CUIT-CALC
+           ELSE
+               IF CUIT-RESTO = 1
+                   MOVE 9 TO CUIT-CALC
+               ELSE
+                   COMPUTE CUIT-CALC = 11 - CUIT-RESTO
+               END-IF
+           END-IF.
+       F-VALIDA-CUIT.
+           EXIT.
+
+       SUMA-DIGITO.
+           COMPUTE CUIT-SUMA = CUIT-SUMA +
+               CUIT-D(CUIT-IND) * CUIT-PESO(CUIT-IND).
+       F-SUMA-DIGITO.
+           EXIT.
+
+       CUENTA-TIPO-USO.
+           MOVE ZEROS TO CANT-AB-COD CANT-PG-COD.
+           MOVE N-CODI TO TIP-IMP.
+           START IMPU KEY IS EQUAL TIP-IMP
+           INVALID KEY GO TO F-CUENTA-TIPO-USO.
+       CTU-LOOP.
+           READ IMPU NEXT RECORD AT END GO TO F-CUENTA-TIPO-USO.
+           IF TIP-IMP NOT = N-CODI GO TO F-CUENTA-TIPO-USO.
+           IF FEC-PAG = ZEROS
+               ADD 1 TO CANT-AB-COD
+           ELSE
+               ADD 1 TO CANT-PG-COD
+           END-IF.
+           GO TO CTU-LOOP.
+       F-CUENTA-TIPO-USO.
+           EXIT.
+
+       MUESTRA-CONFIRMA.
+           MOVE NOMBRE TO CONF-NOM.
+           MOVE DDV TO CONF-DD.
+           MOVE MMV TO CONF-MM.
+           MOVE AAV TO CONF-AA.
+           MOVE MONTO TO CONF-MTO.
+           DISPLAY (24, 3) CONFIRMA-LINEA.
+       F-MUESTRA-CONFIRMA.
+           EXIT.
+
+       BL.
+           MOVE 9 TO LIN.
+           MOVE 61 TO CL.
+       BL1.
+           DISPLAY "                  " AT LINCL.
+           ADD 1 TO LIN.
+           IF LIN = 21 GO TO BL-F.
+           GO TO BL1.
+       BL-F.
+
+       CIERRE.
+           CLOSE CONTRI IMPU CODI BITA.
+           CHAIN "MENU".
+           STOP RUN.
+
+       LEER-OPERADOR.
+           MOVE SPACES TO REG-OPERA.
+           OPEN INPUT OPERA.
+           IF OP-STATUS NOT = "00" GO TO F-LEER-OPERADOR.
+           READ OPERA AT END MOVE SPACES TO REG-OPERA.
+           CLOSE OPERA.
+       F-LEER-OPERADOR.
+           EXIT.
+
+       GRABAR-BITA.
+           ACCEPT FECHA-BITA FROM DATE.
+           MOVE DD-BITA TO BT-DD.
+           MOVE MM-BITA TO BT-MM.
+           MOVE AA-BITA TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO BT-AA.
+           ACCEPT BT-HORA FROM TIME.
+           MOVE OPERADOR TO BT-OPERADOR.
+           WRITE REG-BITA.
+       F-GRABAR-BITA.
+           EXIT.
