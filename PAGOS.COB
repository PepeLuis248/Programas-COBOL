@@ -1,532 +1,1066 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    PAGOS.  
-      ******************************
-      * SISTEMA DE VENCIMIENTOS    *
-      * AUTOR: JOSE LUIS PLANES    *
-      ******************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CONTRI ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC
-                  RECORD KEY IS NUM-CO
-                  ALTERNATE RECORD IS NOMBRE
-                  WITH DUPLICATES.
-
-           SELECT IMPU ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS IS DYNAMIC 
-                  RECORD KEY IS NUM-CO1
-                  ALTERNATE RECORD IS TIP-VEN
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-VEN
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS FEC-PAG
-                  WITH DUPLICATES
-                  ALTERNATE RECORD IS ANO
-                  WITH DUPLICATES.
-
-           SELECT CODI ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS N-CODI.
-
-           SELECT RPAGOS ASSIGN TO DISK.
-
-           SELECT IMPRE ASSIGN TO PRINTER.
-
-           SELECT RDATOS ASSIGN TO DISK.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  CONTRI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCONT"
-           DATA RECORD IS REG-CON.
-
-       01  REG-CON.
-           03 NUM-CO          PIC X(25).
-           03 NOMBRE          PIC X(25).
-           03 UBICA           PIC X(25).
-
-       FD  IMPU LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARIMPU"
-           DATA RECORD IS REG-IMP.
-
-       01  REG-IMP.
-           03 NUM-CO1.
-              05 CONT            PIC X(25).
-              05 PERI.
-                 07 AA           PIC 99.
-                 07 P1           PIC 99.
-           03 TIP-VEN            PIC 99.
-           03 FEC-VEN.
-              05 DDV             PIC 99.
-              05 MMV             PIC 99.
-              05 AAV             PIC 99.
-           03 FEC-PAG.
-              05 DDP             PIC 99.
-              05 MMP             PIC 99.
-              05 AAP             PIC 99.
-           03 MONTO              PIC 9(11)V99.
-           03 ANO                PIC 99.
-
-       FD  RPAGOS LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARPAGOS"
-           DATA RECORD IS REG-PAG.
-
-       01  REG-PAG.
-           03 REG-CIM           PIC X(25).
-           03 REG-MPO           PIC 9(11)V99.
-           03 REG-FEC.
-              05 RFD            PIC 99.
-              05 RFM            PIC 99.
-              05 RFA            PIC 99.
-           03 REG-GM            PIC 99.
-
-       FD  IMPRE LABEL RECORD IS OMITTED.
-
-       01  RENGLON              PIC X(132).
-
-       FD  CODI LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARCODI"
-           DATA RECORD IS REG-CODI.
-
-       01  REG-CODI.
-           03 N-CODI            PIC 99.
-           03 B-CODI            PIC X(15).
-
-       FD  RDATOS LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID "ARDATOS"
-           DATA RECORD IS REG-DATOS.
-
-       01  REG-DATOS.
-           03 REG-NOMEMP         PIC X(40).
-           03 REG-CIUD           PIC X(40).
-
-       WORKING-STORAGE SECTION.
-       77  OPC                   PIC XX VALUE SPACES.
-       77  GUION                 PIC X(77) VALUE ALL "-".
-       77  CAM                   PIC 9 VALUE ZERO.
-       77  B                     PIC 9 VALUE ZERO.
-       77  MONTO1                PIC Z(11).99 VALUE ZEROS.
-       77  CONT1                 PIC X(25) VALUE SPACES.
-       77  C-CONTA               PIC 9 VALUE ZERO.
-       77  C-HOJA                PIC 999 VALUE ZEROS.
-       77  T-GM                  PIC 9(12)V99 VALUE ZEROS.
-       77  C-REG                 PIC 99 VALUE ZEROS.
-       77  FEC-VEN1              PIC 9(06) VALUE ZEROS.
-       77  FEC-PAG1              PIC 9(06) VALUE ZEROS.
-
-       01  FECHA.
-           03 AAF                PIC 99.
-           03 MMF                PIC 99.
-           03 DDF                PIC 99.
-
-       01  PARAM1.
-           03 QTY                PIC 9(11)V99.
-           03 MAX                PIC 9(3) VALUE 80.
-           03 SKP                PIC 9(2) VALUE 00.
-           03 SWA                PIC X    VALUE "1".
-           03 SWB                PIC X    VALUE "1".
-
-       01  PARAM2.
-           03 LETRA-1            PIC X(80).
-           03 LETRA-2            PIC X(80).
-           03 FILLER             PIC X(90).
-
-       01  S-CODI.
-           03 SN-CODI            PIC Z9.
-           03 F                  PIC X  VALUE "-".
-           03 SB-CODI            PIC X(15) VALUE SPACES.
-
-       01  S-REG.
-           03 S-RNC              PIC X(25).
-           03 F                  PIC X(02) VALUE SPACES.
-           03 RF1                PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 RF2                PIC 99.
-           03 F                  PIC X VALUE "/".
-           03 RF3                PIC 99.
-           03 F                  PIC XX VALUE SPACES.
-           03 S-RCO              PIC X(15).
-           03 F                  PIC X(03) VALUE SPACES.
-           03 F                  PIC XX VALUE "$ ".
-           03 S-IMP              PIC ZZ,ZZZ,ZZZ,ZZ9.99.
-
-       01  S-REG1.
-           03 S-NOM              PIC X(25).
-           03 F                  PIC X(30) VALUE SPACES.
-           03 S-UBI              PIC X(25).
-
-       01  L1.
-           03 F PIC X(80) VALUE ALL "*".
-
-       01  L3.
-           03 F PIC X(25) VALUE "* SISTEMA DE VENCIMIENTOS".
-           03 F PIC X(38) VALUE SPACES.
-           03 F PIC X(07) VALUE "FECHA: ".
-           03 S-DD  PIC 99.
-           03 F PIC X VALUE "/".
-           03 S-MM  PIC 99.
-           03 F PIC X VALUE "/".
-           03 S-AA  PIC 99.
-           03 F PIC XX VALUE " *".
-
-       01  L4.
-           03 F PIC X(02) VALUE "* ".
-           03 S-NOMEMP    PIC X(40) VALUE SPACES.
-           03 F PIC X(37) VALUE SPACES.
-           03 F PIC X     VALUE "*".
-
-       01  L5.
-           03 F PIC X(02) VALUE "* ".
-           03 S-CIUD PIC X(40) VALUE SPACES.
-           03 F PIC X(23) VALUE SPACES.
-           03 F PIC X(10) VALUE "HOJA NRO: ".
-           03 S-HOJA PIC ZZ9.
-           03 F PIC X(02) VALUE " *".
-
-       01  L6.
-           03 F PIC X(30) VALUE SPACES.
-           03 F PIC X(20) VALUE "VENCIMIENTOS PAGADOS".
-
-       01  L7.
-           03 F PIC X(30) VALUE SPACES.
-           03 F PIC X(20) VALUE "------------ -------".
-
-       01  L8.
-           03 F PIC X(27) VALUE "TOTAL VENCIMIENTOS PAGADOS:".
-           03 F PIC X(03) VALUE " $ ".
-           03 MON-T PIC Z,ZZZ,ZZZ,ZZ9.99.
-
-       SCREEN SECTION.
-
-       01  PANTALLA-PAGOS.
-           03 LINE 7 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  NRO CONTRIBUYENTE:".
-           03 LINE 9 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  APELLIDO Y NOMBRE:".
-           03 LINE 11 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  UBICACION........:".
-           03 LINE 13 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  FECHA VENCIMIENTO:".
-           03 LINE 14 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "1-FECHA DE PAGO....:".
-           03 LINE 15 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "2-MONTO............:".
-           03 LINE 16 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  CUOTA............:".
-           03 LINE 17 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  A#O DE LA CUOTA.:".
-           03 LINE 18 COLUMN 3 FOREGROUND-COLOR 4
-              VALUE "  TIPO DE IMPUESTO.:".
-
-       01  PANTALLA-RES1.
-           03 LINE 22 COLUMN 25 REVERSE-VIDEO FOREGROUND-COLOR 6
-              VALUE "1=GRABA  2=ANULA  3=MODIFICA".
-
-       01  PANTALLA-MODI1.
-           03 LINE 23 COLUMN 3 FOREGROUND-COLOR 6
-              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
-
-       01  PANTALLA-SAL.
-           03 LINE 24 COLUMN 25 REVERSE-VIDEO FOREGROUND-COLOR 6
-              VALUE "   PARA SALIR TIPEAR 0      ".
-
-       01  PANTALLA-BORRA.
-           03 LINE 7 COLUMN 22
-              VALUE "                              ".
-           03 LINE 9 COLUMN 22
-              VALUE "                              ".
-           03 LINE 11 COLUMN 22
-              VALUE "                              ".
-           03 LINE 13 COLUMN 22
-              VALUE "                              ".
-           03 LINE 14 COLUMN 22
-              VALUE "                              ".
-           03 LINE 15 COLUMN 22
-              VALUE "                              ".
-           03 LINE 16 COLUMN 22
-              VALUE "                              ".
-           03 LINE 17 COLUMN 22
-              VALUE "                     ".
-           03 LINE 18 COLUMN 22
-              VALUE "                     ".
-           03 LINE 22 COLUMN 54
-              VALUE "                     ".
-
-       01  B-PAN.
-           03 BLANK SCREEN.
-
-       01  INIC.
-           03 LINE 12 COLUMN 10 FOREGROUND-COLOR 2
-              VALUE "EXISTEN DATOS GRABADOS 1=BORRA DATOS".
-           03 LINE 12 COLUMN 47 FOREGROUND-COLOR 2
-              VALUE "2=INCORPORA DATOS".
-       01  LP.
-           03 LINE 12 COLUMN 23 FOREGROUND-COLOR 4
-              VALUE "EMITE EL LISTADO DE PAGOS  S/N".
-
-       PROCEDURE DIVISION.
-       INICIO.
-           OPEN I-O CONTRI.
-           OPEN I-O IMPU.
-           OPEN I-O CODI.
-       INICIO1.
-           DISPLAY B-PAN.
-           DISPLAY INIC.
-           ACCEPT OPC AT 1266 WITH PROMPT.
-           IF OPC = "1" OPEN OUTPUT RPAGOS GO TO ENCABEZA.
-           IF OPC = "2" OPEN EXTEND RPAGOS GO TO ENCABEZA.
-           GO TO INICIO1.
-
-       ENCABEZA.
-           CALL "CALEN" USING B.
-           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
-
-       PAG.
-           MOVE SPACES TO OPC.
-           DISPLAY PANTALLA-PAGOS.
-           DISPLAY PANTALLA-SAL.
-           DISPLAY PANTALLA-RES1.
-       CON-D1.
-           CLOSE CONTRI IMPU.
-           OPEN I-O CONTRI.
-           OPEN I-O IMPU.
-           DISPLAY PANTALLA-BORRA.
-       D3.
-           MOVE SPACES TO CONT1.
-           ACCEPT CONT1 AT 0724 WITH PROMPT.
-           IF CONT1 = "0" GO TO LISTADO.
-           IF CONT1 = SPACES GO TO D3.
-           MOVE CONT1 TO NUM-CO.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY
-           DISPLAY "CLIENTE INCORRECTO" AT 0756
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 0776 WITH PROMPT
-           DISPLAY "                     " AT 0756
-           GO TO D3.
-           DISPLAY NOMBRE AT 0924.
-           DISPLAY UBICA AT 1124.
-
-       D7.
-           MOVE ZEROS TO FEC-VEN1.
-           DISPLAY "          " AT 1324.
-           ACCEPT FEC-VEN1 AT 1324 WITH PROMPT.
-           MOVE FEC-VEN1 TO FEC-VEN.
-           DISPLAY DDV AT 1324.
-           DISPLAY "/" AT 1326.
-           DISPLAY MMV AT 1327.
-           DISPLAY "/" AT 1329.
-           DISPLAY AAV AT 1330.
-           IF FEC-VEN = SPACES GO TO D7.
-           IF MMV = 00 OR AAV = 00 GO TO D7.
-           IF DDV < 0 OR DDV > 31 OR DDV = 00
-           DISPLAY "ERROR EN EL DIA" AT 1334
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1350 WITH PROMPT
-           DISPLAY "                           " AT 1322
-           GO TO D7.
-           IF MMV < 0 OR > 12 OR MMV = 00
-           DISPLAY "ERROR EN EL MES" AT 1334
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT  OPC AT 1350 WITH PROMPT
-           DISPLAY "                           " AT 1334
-           GO TO D7.
-       D71.
-           START IMPU KEY IS EQUAL TO FEC-VEN
-           INVALID KEY GO TO D7C.
-       D711.
-           READ IMPU NEXT RECORD AT END GO TO D7C.
-           IF CONT = CONT1 GO TO D7D.
-           GO TO D711.
-       D7C.
-           DISPLAY "FECHA DE VENCIMIENTO INEXISTENTE   " AT 2303
-           WITH FOREGROUND-COLOR 4
-           MOVE SPACES TO OPC
-           ACCEPT  OPC AT 2339 WITH PROMPT
-           DISPLAY "                                   " AT 2303
-           GO TO CON-D1.
-       D7D.
-           IF FEC-PAG = 000000 GO TO D8.
-           DISPLAY "VENCIMIENTO YA PAGADO " AT 1424
-           WITH FOREGROUND-COLOR 4
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1447 WITH PROMPT
-           DISPLAY "                                " AT 1424
-           GO TO CON-D1.
-
-       D8.
-           MOVE ZEROS TO FEC-PAG1.
-           DISPLAY "          " AT 1424.
-           ACCEPT FEC-PAG1 AT 1424 WITH PROMPT.
-           MOVE FEC-PAG1 TO FEC-PAG.
-           DISPLAY DDP AT 1424.
-           DISPLAY "/" AT 1426.
-           DISPLAY MMP AT 1427.
-           DISPLAY "/" AT 1429.
-           DISPLAY AAP AT 1430.
-           IF FEC-PAG = 0 GO TO D8.
-           IF MMP = 0 OR AAP = 0 GO TO D8.
-           IF DDP < 0 OR DDP > 31 OR DDP = 00
-           DISPLAY "ERROR EN EL DIA" AT 1434
-           WITH FOREGROUND-COLOR 4
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1450
-           DISPLAY "                           " AT 1434
-           GO TO D8.
-           IF MMP < 0 OR MMP > 12 OR MMP = 00
-           DISPLAY "ERROR EN EL MES" AT 1434
-           WITH FOREGROUND-COLOR 4
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1450 WITH PROMPT
-           DISPLAY "                            " AT 1434
-           GO TO D8.
-
-       D81.
-           MOVE ZEROS TO MONTO1.
-           ACCEPT MONTO1 AT 1524 WITH PROMPT.
-           IF MONTO1 = 0 GO TO D81.
-
-       D82.
-           DISPLAY P1 AT 1624.
-
-       D83.
-           DISPLAY AA AT 1724.
-
-       D9.
-           PERFORM BC THRU F-BC.
-           DISPLAY TIP-VEN AT 1824.
-           DISPLAY B-CODI AT 1828.
-       RES2.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 2254 WITH PROMPT.
-           IF OPC = "1" GO TO GRABA1.
-           IF OPC = "2" GO TO CON-D1.
-           IF OPC = "3" GO TO MODIF1.
-           GO TO RES2.
-       GRABA1.
-           MOVE MONTO1 TO MONTO.
-           MOVE NUM-CO1 TO REG-CIM.
-           MOVE MONTO1 TO REG-MPO.
-           MOVE TIP-VEN TO REG-GM.
-           MOVE FEC-PAG1 TO REG-FEC.
-           WRITE REG-PAG.
-           REWRITE REG-IMP.
-           MOVE SPACES TO OPC.
-           GO TO CON-D1.
-       MODIF1.
-           MOVE ZERO TO CAM.
-           DISPLAY PANTALLA-MODI1.
-           ACCEPT CAM AT 2337 WITH PROMPT.
-           IF CAM < 1 OR CAM > 2 GO TO MODIF1.
-           IF CAM = 1 PERFORM D8
-           GO TO F-MODI1
-           ELSE
-           IF CAM = 2 PERFORM D81.
-       F-MODI1.
-           DISPLAY "                                        " AT 2303.
-           MOVE ZERO TO CAM.
-           GO TO RES2.
-       BC.
-           CLOSE CODI.
-           OPEN I-O CODI.
-       BC1.
-           READ CODI NEXT RECORD AT END GO TO F-BC.
-           IF N-CODI EQUAL TO TIP-VEN GO TO F-BC.
-           GO TO BC1.
-       F-BC.
-
-       LISTADO.
-           PERFORM ENCABEZA.
-           CLOSE RPAGOS CONTRI CODI.
-           OPEN I-O RPAGOS CONTRI RDATOS CODI.
-           OPEN OUTPUT IMPRE.
-       PREG.
-           DISPLAY LP.
-           MOVE SPACES TO OPC.
-           ACCEPT OPC AT 1256 WITH PROMPT.
-           IF OPC = "S" GO TO EMISION.
-           IF OPC = "N" GO TO CIERRE.
-           GO TO PREG.
-
-       EMISION.
-           MOVE ZEROS TO T-GM C-CONTA C-HOJA.
-           READ RDATOS AT END.
-           MOVE REG-NOMEMP TO S-NOMEMP.
-           MOVE REG-CIUD TO S-CIUD.
-           ACCEPT FECHA FROM DATE.
-           MOVE DDF TO S-DD.
-           MOVE MMF TO S-MM.
-           MOVE AAF TO S-AA.
-
-       C-EMI.
-           MOVE ZEROS TO C-REG.
-           ADD 1 TO C-CONTA C-HOJA.
-           MOVE C-HOJA TO S-HOJA.
-           IF C-CONTA = 1
-           WRITE RENGLON FROM L1 AFTER 1
-           ELSE
-           WRITE RENGLON FROM L1 AFTER PAGE.
-           WRITE RENGLON FROM L3 AFTER 1.
-           WRITE RENGLON FROM L4 AFTER 1.
-           WRITE RENGLON FROM L5 AFTER 1.
-           WRITE RENGLON FROM L1 AFTER 1.
-           WRITE RENGLON FROM L6 AFTER 2.
-           WRITE RENGLON FROM L7 AFTER 1.
-
-       LEE-R.
-           READ RPAGOS NEXT RECORD AT END GO TO LEE-F.
-           IF REG-FEC = 000000 GO TO LEE-R.
-           COMPUTE T-GM = T-GM + REG-MPO.
-           MOVE REG-GM TO N-CODI.
-           READ CODI KEY IS N-CODI
-           INVALID KEY
-           DISPLAY  "CODIGO INCORRECTO" AT 1410
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1435 WITH PROMPT
-           DISPLAY "                         "  AT 1410
-           GO TO CIERRE.
-           MOVE REG-CIM TO NUM-CO.
-           READ CONTRI KEY IS NUM-CO
-           INVALID KEY
-           DISPLAY "CLIENTE INCORRECTO" AT 1410
-           WITH FOREGROUND-COLOR 6
-           MOVE SPACES TO OPC
-           ACCEPT OPC AT 1435 WITH PROMPT
-           DISPLAY "                       " AT 1410
-           GO TO CIERRE.
-           MOVE NOMBRE TO S-NOM.
-           MOVE UBICA TO S-UBI.
-           CLOSE CODI CONTRI.
-           OPEN I-O CODI CONTRI.
-           MOVE REG-CIM TO S-RNC.
-           MOVE REG-MPO TO S-IMP.
-           MOVE B-CODI TO S-RCO.
-           MOVE RFD TO RF1.
-           MOVE RFM TO RF2.
-           MOVE RFA TO RF3.
-           IF C-REG= 51 GO TO C-EMI.
-           WRITE RENGLON FROM S-REG AFTER 2.
-           WRITE RENGLON FROM S-REG1 AFTER 1.
-           ADD 3 TO C-REG.
-           GO TO LEE-R.
-
-       LEE-F.
-           MOVE T-GM TO MON-T.
-           WRITE RENGLON FROM L8 AFTER 3.
-           MOVE T-GM TO QTY.
-           CALL "NUMLE" USING PARAM1, PARAM2.
-           WRITE RENGLON FROM LETRA-1 AFTER 2.
-           WRITE RENGLON FROM LETRA-2 AFTER 1.
-
-       CIERRE.
-           CLOSE CONTRI IMPU RPAGOS CODI IMPRE RDATOS.
-           CHAIN "MENU".
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PAGOS.  
+      ******************************
+      * SISTEMA DE VENCIMIENTOS    *
+      * AUTOR: JOSE LUIS PLANES    *
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS NUM-CO
+                  ALTERNATE RECORD IS NOMBRE
+                  WITH DUPLICATES.
+
+           SELECT IMPU ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC 
+                  RECORD KEY IS NUM-CO1
+                  ALTERNATE RECORD IS TIP-VEN
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-VEN
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS FEC-PAG
+                  WITH DUPLICATES
+                  ALTERNATE RECORD IS ANO
+                  WITH DUPLICATES.
+
+           SELECT CODI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS N-CODI.
+
+           SELECT RPAGOS ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS REG-CLAVE
+                  FILE STATUS IS RP-STATUS.
+
+           SELECT IMPRE ASSIGN TO IMPRE-DEST.
+
+           SELECT RDATOS ASSIGN TO DISK.
+
+           SELECT BITA ASSIGN TO DISK
+                  FILE STATUS IS BT-STATUS.
+
+           SELECT OPERA ASSIGN TO DISK
+                  FILE STATUS IS OP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTRI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCONT"
+           DATA RECORD IS REG-CON.
+
+       01  REG-CON.
+           03 NUM-CO          PIC X(25).
+           03 NOMBRE          PIC X(25).
+           03 UBICA           PIC X(25).
+           03 TELEFONO        PIC X(15).
+
+       FD  IMPU LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARIMPU"
+           DATA RECORD IS REG-IMP.
+
+       01  REG-IMP.
+           03 NUM-CO1.
+              05 CONT            PIC X(25).
+              05 PERI.
+                 07 AA           PIC 99.
+                 07 P1           PIC 99.
+           03 TIP-VEN            PIC 99.
+           03 FEC-VEN.
+              05 DDV             PIC 99.
+              05 MMV             PIC 99.
+              05 AAV             PIC 9999.
+           03 FEC-PAG.
+              05 DDP             PIC 99.
+              05 MMP             PIC 99.
+              05 AAP             PIC 9999.
+           03 MONTO              PIC 9(11)V99.
+           03 ANO                PIC 9999.
+           03 PAGADO             PIC 9(11)V99.
+           03 ORIG-VEN.
+              05 DDO             PIC 99.
+              05 MMO             PIC 99.
+              05 AAO             PIC 9999.
+
+       FD  RPAGOS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARPAGOS"
+           DATA RECORD IS REG-PAG.
+
+       01  REG-PAG.
+           03 REG-CLAVE.
+              05 REG-CIM        PIC X(25).
+              05 REG-FEC.
+                 07 RFD         PIC 99.
+                 07 RFM         PIC 99.
+                 07 RFA         PIC 9999.
+              05 REG-SEC        PIC 99.
+           03 REG-MPO           PIC 9(11)V99.
+           03 REG-GM            PIC 99.
+
+       FD  IMPRE LABEL RECORD IS OMITTED.
+
+       01  RENGLON              PIC X(132).
+
+       FD  CODI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARCODI"
+           DATA RECORD IS REG-CODI.
+
+       01  REG-CODI.
+           03 N-CODI            PIC 99.
+           03 B-CODI            PIC X(40).
+           03 B-MONTO           PIC 9(11)V99.
+           03 B-FREC            PIC 9.
+
+       FD  RDATOS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARDATOS"
+           DATA RECORD IS REG-DATOS.
+
+       01  REG-DATOS.
+           03 REG-NOMEMP         PIC X(40).
+           03 REG-CIUD           PIC X(40).
+           03 REG-DOM            PIC X(40).
+           03 REG-TEL            PIC X(15).
+           03 REG-CUIT           PIC X(13).
+
+       FD  BITA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ARBITA"
+           DATA RECORD IS REG-BITA.
+
+       01  REG-BITA.
+           03 BT-FECHA.
+              05 BT-DD           PIC 99.
+              05 BT-MM           PIC 99.
+              05 BT-AA           PIC 9999.
+           03 BT-HORA            PIC 9(8).
+           03 BT-ARCHIVO         PIC X(8).
+           03 BT-ACCION          PIC X(5).
+           03 BT-CLAVE           PIC X(25).
+           03 BT-ANTES           PIC X(80).
+           03 BT-DESPUES         PIC X(80).
+           03 BT-OPERADOR        PIC X(10).
+
+       FD  OPERA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "AROPERA"
+           DATA RECORD IS REG-OPERA.
+
+       01  REG-OPERA.
+           03 OPERADOR            PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  OPC                   PIC XX VALUE SPACES.
+       77  IMPRE-DEST            PIC X(20) VALUE "PRINTER".
+       77  IMPRE-SW              PIC X VALUE "N".
+       77  RP-STATUS             PIC XX VALUE SPACES.
+       77  GUION                 PIC X(77) VALUE ALL "-".
+       77  CAM                   PIC 9 VALUE ZERO.
+       77  B                     PIC 9 VALUE ZERO.
+       77  MONTO1                PIC Z(11).99 VALUE ZEROS.
+       77  CONT1                 PIC X(25) VALUE SPACES.
+       77  BUSCA-UBI             PIC X(25) VALUE SPACES.
+       77  BUSCA-UBI-LEN         PIC 99 VALUE ZEROS.
+       77  BUSCA-POS             PIC 99 VALUE ZEROS.
+       77  BUSCA-LIN             PIC 99 VALUE ZEROS.
+       77  C-CONTA               PIC 9 VALUE ZERO.
+       77  C-HOJA                PIC 999 VALUE ZEROS.
+       77  T-GM                  PIC 9(12)V99 VALUE ZEROS.
+       77  C-REG                 PIC 99 VALUE ZEROS.
+       77  BT-STATUS             PIC XX VALUE SPACES.
+       77  OP-STATUS             PIC XX VALUE SPACES.
+       77  SEC-CONT              PIC 99 VALUE ZEROS.
+       77  SEC-CIM-AUX           PIC X(25) VALUE SPACES.
+       77  SEC-FEC-AUX           PIC X(08) VALUE SPACES.
+       01  FECHA-BITA.
+           03 AA-BITA             PIC 99.
+           03 MM-BITA             PIC 99.
+           03 DD-BITA             PIC 99.
+       01  FEC-VEN1              PIC 9(06) VALUE ZEROS.
+       01  FEC-VEN1-G REDEFINES FEC-VEN1.
+           03 DDV1                PIC 99.
+           03 MMV1                PIC 99.
+           03 AAV1                PIC 99.
+       01  FEC-PAG1              PIC 9(06) VALUE ZEROS.
+       01  FEC-PAG1-G REDEFINES FEC-PAG1.
+           03 DDP1                PIC 99.
+           03 MMP1                PIC 99.
+           03 AAP1                PIC 99.
+       77  AA-VENT                PIC 99 VALUE ZEROS.
+       77  MM-CHK                PIC 99 VALUE ZEROS.
+       77  AA-CHK                PIC 9999 VALUE ZEROS.
+       77  MAX-DD                PIC 99 VALUE ZEROS.
+       77  Q-CHK                 PIC 9999 VALUE ZEROS.
+       77  R4-CHK                PIC 99 VALUE ZEROS.
+       77  R100-CHK              PIC 999 VALUE ZEROS.
+       77  R400-CHK              PIC 9999 VALUE ZEROS.
+       77  ANO-VENT                PIC 9999 VALUE ZEROS.
+       77  FEC-DESDE1            PIC 9(06) VALUE ZEROS.
+       77  FEC-HASTA1            PIC 9(06) VALUE ZEROS.
+       77  CMP-DESDE             PIC 9(08) VALUE ZEROS.
+       77  CMP-HASTA             PIC 9(08) VALUE 99999999.
+       77  CMP-REG               PIC 9(08) VALUE ZEROS.
+       77  MONTO1-N              PIC 9(11)V99 VALUE ZEROS.
+       77  SALDO                 PIC 9(11)V99 VALUE ZEROS.
+       77  SALDO-ED              PIC Z(11).99 VALUE ZEROS.
+       77  PAGADO-ED             PIC Z(11).99 VALUE ZEROS.
+       77  TASA-MORA             PIC V99 VALUE .05.
+       77  MESES-AT              PIC 999 VALUE ZEROS.
+       77  RECARGO               PIC 9(11)V99 VALUE ZEROS.
+       77  RECARGO-ED            PIC Z(11).99 VALUE ZEROS.
+       77  BRK-CIM               PIC X(25) VALUE SPACES.
+       77  BRK-NOM               PIC X(25) VALUE SPACES.
+       77  SUB-MPO               PIC 9(11)V99 VALUE ZEROS.
+       77  EXPO-SW               PIC X VALUE "N".
+       77  EXP-MPO               PIC Z(11).99 VALUE ZEROS.
+       77  SUMA-PAGO-HIST        PIC 9(12)V99 VALUE ZEROS.
+       77  CANT-PAGO-HIST        PIC 9(05) VALUE ZEROS.
+       77  PROM-PAGO-HIST        PIC 9(12)V99 VALUE ZEROS.
+
+       01  FECHA.
+           03 AAF                PIC 99.
+           03 MMF                PIC 99.
+           03 DDF                PIC 99.
+
+       01  FEC-DESDE.
+           03 DDD                PIC 99.
+           03 MMD                PIC 99.
+           03 AAD                PIC 99.
+
+       01  FEC-HASTA.
+           03 DDH                PIC 99.
+           03 MMH                PIC 99.
+           03 AAH                PIC 99.
+
+       01  PARAM1.
+           03 QTY                PIC 9(11)V99.
+           03 MAX                PIC 9(3) VALUE 80.
+           03 SKP                PIC 9(2) VALUE 00.
+           03 SWA                PIC X    VALUE "1".
+           03 SWB                PIC X    VALUE "1".
+
+       01  PARAM2.
+           03 LETRA-1            PIC X(80).
+           03 LETRA-2            PIC X(80).
+           03 FILLER             PIC X(90).
+
+       01  S-CODI.
+           03 SN-CODI            PIC Z9.
+           03 F                  PIC X  VALUE "-".
+           03 SB-CODI            PIC X(15) VALUE SPACES.
+
+       01  S-REG.
+           03 S-RNC              PIC X(25).
+           03 F                  PIC X(02) VALUE SPACES.
+           03 RF1                PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 RF2                PIC 99.
+           03 F                  PIC X VALUE "/".
+           03 RF3                PIC 99.
+           03 F                  PIC XX VALUE SPACES.
+           03 S-RCO              PIC X(40).
+           03 F                  PIC X(03) VALUE SPACES.
+           03 F                  PIC XX VALUE "$ ".
+           03 S-IMP              PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  S-REG1.
+           03 S-NOM              PIC X(25).
+           03 F                  PIC X(30) VALUE SPACES.
+           03 S-UBI              PIC X(25).
+
+       01  S-BUSCA.
+           03 NUM-CO-B           PIC X(25).
+           03 F                  PIC X VALUE SPACES.
+           03 NOMBRE-B           PIC X(25).
+           03 F                  PIC X VALUE SPACES.
+           03 UBICA-B            PIC X(25).
+
+       01  L1.
+           03 F PIC X(80) VALUE ALL "*".
+
+       01  L3.
+           03 F PIC X(25) VALUE "* SISTEMA DE VENCIMIENTOS".
+           03 F PIC X(38) VALUE SPACES.
+           03 F PIC X(07) VALUE "FECHA: ".
+           03 S-DD  PIC 99.
+           03 F PIC X VALUE "/".
+           03 S-MM  PIC 99.
+           03 F PIC X VALUE "/".
+           03 S-AA  PIC 99.
+           03 F PIC XX VALUE " *".
+
+       01  L4.
+           03 F PIC X(02) VALUE "* ".
+           03 S-NOMEMP    PIC X(40) VALUE SPACES.
+           03 F PIC X(37) VALUE SPACES.
+           03 F PIC X     VALUE "*".
+
+       01  L41.
+           03 F PIC X(02) VALUE "* ".
+           03 S-DOM       PIC X(40) VALUE SPACES.
+           03 F PIC X(37) VALUE SPACES.
+           03 F PIC X     VALUE "*".
+
+       01  L42.
+           03 F PIC X(02) VALUE "* ".
+           03 F PIC X(04) VALUE "TEL:".
+           03 S-TEL       PIC X(15) VALUE SPACES.
+           03 F PIC X(02) VALUE SPACES.
+           03 F PIC X(05) VALUE "CUIT:".
+           03 S-CUIT      PIC X(13) VALUE SPACES.
+           03 F PIC X(38) VALUE SPACES.
+           03 F PIC X     VALUE "*".
+
+       01  L5.
+           03 F PIC X(02) VALUE "* ".
+           03 S-CIUD PIC X(40) VALUE SPACES.
+           03 F PIC X(23) VALUE SPACES.
+           03 F PIC X(10) VALUE "HOJA NRO: ".
+           03 S-HOJA PIC ZZ9.
+           03 F PIC X(02) VALUE " *".
+
+       01  L6.
+           03 F PIC X(30) VALUE SPACES.
+           03 F PIC X(20) VALUE "VENCIMIENTOS PAGADOS".
+
+       01  L7.
+           03 F PIC X(30) VALUE SPACES.
+           03 F PIC X(20) VALUE "------------ -------".
+
+       01  L8.
+           03 F PIC X(27) VALUE "TOTAL VENCIMIENTOS PAGADOS:".
+           03 F PIC X(03) VALUE " $ ".
+           03 MON-T PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  L9.
+           03 F PIC X(20) VALUE "  SUBTOTAL CLIENTE: ".
+           03 S-SUBNOM PIC X(25).
+           03 F PIC X(03) VALUE " $ ".
+           03 SUB-T PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  CONFIRMA-LINEA.
+           03 F PIC X(10) VALUE "CONFIRMA: ".
+           03 CONF-NOM PIC X(25).
+           03 F PIC X(02) VALUE SPACES.
+           03 CONF-DD PIC Z9.
+           03 F PIC X VALUE "/".
+           03 CONF-MM PIC Z9.
+           03 F PIC X VALUE "/".
+           03 CONF-AA PIC 9999.
+           03 F PIC X(03) VALUE "  $".
+           03 CONF-MTO PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       SCREEN SECTION.
+
+       01  PANTALLA-PAGOS.
+           03 LINE 7 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  NRO CONTRIBUYENTE:".
+           03 LINE 9 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  APELLIDO Y NOMBRE:".
+           03 LINE 11 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  UBICACION........:".
+           03 LINE 13 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  FECHA VENCIMIENTO:".
+           03 LINE 14 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "1-FECHA DE PAGO....:".
+           03 LINE 15 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "2-MONTO............:".
+           03 LINE 16 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  CUOTA............:".
+           03 LINE 17 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  A#O DE LA CUOTA.:".
+           03 LINE 18 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  TIPO DE IMPUESTO.:".
+           03 LINE 19 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  PAGADO A LA FECHA:".
+           03 LINE 20 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  SALDO PENDIENTE..:".
+           03 LINE 21 COLUMN 3 FOREGROUND-COLOR 4
+              VALUE "  RECARGO POR MORA.:".
+
+       01  PANTALLA-RES1.
+           03 LINE 22 COLUMN 25 REVERSE-VIDEO FOREGROUND-COLOR 6
+              VALUE "1=GRABA  2=ANULA  3=MODIFICA".
+
+       01  PANTALLA-MODI1.
+           03 LINE 23 COLUMN 3 FOREGROUND-COLOR 6
+              VALUE "INGRESE NRO DE CAMPO A MODIFICAR".
+
+       01  PANTALLA-SAL.
+           03 LINE 24 COLUMN 25 REVERSE-VIDEO FOREGROUND-COLOR 6
+              VALUE "   PARA SALIR TIPEAR 0      ".
+
+       01  PANTALLA-BORRA.
+           03 LINE 7 COLUMN 22
+              VALUE "                              ".
+           03 LINE 9 COLUMN 22
+              VALUE "                              ".
+           03 LINE 11 COLUMN 22
+              VALUE "                              ".
+           03 LINE 13 COLUMN 22
+              VALUE "                              ".
+           03 LINE 14 COLUMN 22
+              VALUE "                              ".
+           03 LINE 15 COLUMN 22
+              VALUE "                              ".
+           03 LINE 16 COLUMN 22
+              VALUE "                              ".
+           03 LINE 17 COLUMN 22
+              VALUE "                     ".
+           03 LINE 18 COLUMN 22
+              VALUE "                     ".
+           03 LINE 19 COLUMN 25
+              VALUE "                     ".
+           03 LINE 20 COLUMN 25
+              VALUE "                     ".
+           03 LINE 21 COLUMN 25
+              VALUE "                     ".
+           03 LINE 22 COLUMN 54
+              VALUE "                     ".
+
+       01  B-PAN.
+           03 BLANK SCREEN.
+
+       01  INIC.
+           03 LINE 12 COLUMN 10 FOREGROUND-COLOR 2
+              VALUE "EXISTEN DATOS GRABADOS 1=BORRA DATOS".
+           03 LINE 12 COLUMN 47 FOREGROUND-COLOR 2
+              VALUE "2=INCORPORA DATOS".
+       01  LP.
+           03 LINE 12 COLUMN 23 FOREGROUND-COLOR 4
+              VALUE "EMITE EL LISTADO DE PAGOS  S/N".
+
+       01  PANTALLA-DEST.
+           03 LINE 15 COLUMN 23 FOREGROUND-COLOR 4
+              VALUE "1=LISTA POR IMPRESORA  2=ARCHIVO DE TEXTO".
+           03 LINE 17 COLUMN 23 FOREGROUND-COLOR 4
+              VALUE "3=EXPORTA A CONTABILIDAD (ARCHIVO DELIMITADO)".
+
+       01  PANTALLA-RANGO.
+           03 LINE 14 COLUMN 23 FOREGROUND-COLOR 4
+              VALUE "FECHA DESDE (DDMMAA) 0=TODAS:".
+           03 LINE 16 COLUMN 23 FOREGROUND-COLOR 4
+              VALUE "FECHA HASTA (DDMMAA) 0=TODAS:".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O CONTRI.
+           OPEN I-O IMPU.
+           OPEN I-O CODI.
+           OPEN EXTEND BITA.
+           IF BT-STATUS NOT = "00"
+               OPEN OUTPUT BITA
+               CLOSE BITA
+               OPEN EXTEND BITA.
+           PERFORM LEER-OPERADOR THRU F-LEER-OPERADOR.
+       INICIO1.
+           DISPLAY B-PAN.
+           DISPLAY INIC.
+           ACCEPT OPC AT 1266 WITH PROMPT.
+           IF OPC = "1" OPEN OUTPUT RPAGOS GO TO ENCABEZA.
+           IF OPC = "2" OPEN I-O RPAGOS GO TO ENCABEZA.
+           GO TO INICIO1.
+
+       ENCABEZA.
+           CALL "CALEN" USING B.
+           DISPLAY GUION AT 0603 WITH FOREGROUND-COLOR 3.
+
+       PAG.
+           MOVE SPACES TO OPC.
+           DISPLAY PANTALLA-PAGOS.
+           DISPLAY PANTALLA-SAL.
+           DISPLAY PANTALLA-RES1.
+       LARGO-BUSCA-UBI.
+           MOVE ZEROS TO BUSCA-UBI-LEN.
+           INSPECT BUSCA-UBI TALLYING BUSCA-UBI-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+       F-LARGO-BUSCA-UBI.
+           EXIT.
+
+       BUSCA-CLIENTE.
+           MOVE SPACES TO BUSCA-UBI.
+           DISPLAY "BUSQUEDA POR UBICACION (PARTE):" AT 0624.
+           ACCEPT BUSCA-UBI AT 0657 WITH PROMPT.
+           DISPLAY "                                                  "
+               AT 0624.
+           IF BUSCA-UBI = SPACES GO TO F-BUSCA-CLIENTE.
+           PERFORM LARGO-BUSCA-UBI THRU F-LARGO-BUSCA-UBI.
+           MOVE 9 TO BUSCA-LIN.
+           CLOSE CONTRI.
+           OPEN I-O CONTRI.
+       BUSCA-CLIENTE-1.
+           READ CONTRI NEXT RECORD AT END
+               CLOSE CONTRI
+               OPEN I-O CONTRI
+               GO TO F-BUSCA-CLIENTE.
+           MOVE ZEROS TO BUSCA-POS.
+           INSPECT UBICA TALLYING BUSCA-POS
+               FOR ALL BUSCA-UBI (1:BUSCA-UBI-LEN).
+           IF BUSCA-POS = ZEROS GO TO BUSCA-CLIENTE-1.
+           MOVE NUM-CO TO NUM-CO-B.
+           MOVE NOMBRE TO NOMBRE-B.
+           MOVE UBICA TO UBICA-B.
+           DISPLAY (BUSCA-LIN, 15) S-BUSCA.
+           ADD 1 TO BUSCA-LIN.
+           IF BUSCA-LIN = 21
+              DISPLAY "P/CONTINUAR ENTER" AT 2215
+              MOVE SPACES TO OPC
+              ACCEPT OPC AT 2232 WITH PROMPT
+              DISPLAY "                  " AT 2215
+              PERFORM BUSCA-BL THRU F-BUSCA-BL
+              MOVE 9 TO BUSCA-LIN.
+           GO TO BUSCA-CLIENTE-1.
+       F-BUSCA-CLIENTE.
+           EXIT.
+
+       BUSCA-BL.
+           MOVE 9 TO BUSCA-LIN.
+       BUSCA-BL1.
+           DISPLAY (BUSCA-LIN, 15)
+               "                                                  ".
+           ADD 1 TO BUSCA-LIN.
+           IF BUSCA-LIN = 21 GO TO F-BUSCA-BL.
+           GO TO BUSCA-BL1.
+       F-BUSCA-BL.
+           EXIT.
+
+       CON-D1.
+           CLOSE CONTRI IMPU.
+           OPEN I-O CONTRI.
+           OPEN I-O IMPU.
+           DISPLAY PANTALLA-BORRA.
+       D3.
+           MOVE SPACES TO CONT1.
+           ACCEPT CONT1 AT 0724 WITH PROMPT.
+           IF CONT1 = "0" GO TO LISTADO.
+           IF CONT1 = SPACES GO TO D3.
+           IF CONT1 = "?"
+              PERFORM BUSCA-CLIENTE THRU F-BUSCA-CLIENTE
+              GO TO D3.
+           MOVE CONT1 TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY
+           DISPLAY "CLIENTE INCORRECTO" AT 0756
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 0776 WITH PROMPT
+           DISPLAY "                     " AT 0756
+           GO TO D3.
+           DISPLAY NOMBRE AT 0924.
+           DISPLAY UBICA AT 1124.
+
+       D7.
+           MOVE ZEROS TO FEC-VEN1.
+           DISPLAY "          " AT 1324.
+           ACCEPT FEC-VEN1 AT 1324 WITH PROMPT.
+           MOVE DDV1 TO DDV.
+           MOVE MMV1 TO MMV.
+           MOVE AAV1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AAV.
+           DISPLAY DDV AT 1324.
+           DISPLAY "/" AT 1326.
+           DISPLAY MMV AT 1327.
+           DISPLAY "/" AT 1329.
+           DISPLAY AAV AT 1330.
+           IF FEC-VEN = SPACES GO TO D7.
+           IF MMV = 00 OR AAV = 00 GO TO D7.
+           IF DDV < 0 OR DDV > 31 OR DDV = 00
+           DISPLAY "ERROR EN EL DIA" AT 1334
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1350 WITH PROMPT
+           DISPLAY "                           " AT 1322
+           GO TO D7.
+           IF MMV < 0 OR > 12 OR MMV = 00
+           DISPLAY "ERROR EN EL MES" AT 1334
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT  OPC AT 1350 WITH PROMPT
+           DISPLAY "                           " AT 1334
+           GO TO D7.
+           MOVE MMV TO MM-CHK.
+           MOVE AAV TO AA-CHK.
+           PERFORM DIAS-MES THRU F-DIAS-MES.
+           IF DDV > MAX-DD
+           DISPLAY "ERROR EN EL DIA" AT 1334
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1350 WITH PROMPT
+           DISPLAY "                           " AT 1322
+           GO TO D7.
+       D71.
+           START IMPU KEY IS EQUAL TO FEC-VEN
+           INVALID KEY GO TO D7C.
+       D711.
+           READ IMPU NEXT RECORD AT END GO TO D7C.
+           IF CONT = CONT1 GO TO D7D.
+           GO TO D711.
+       D7C.
+           DISPLAY "FECHA DE VENCIMIENTO INEXISTENTE   " AT 2303
+           WITH FOREGROUND-COLOR 4
+           MOVE SPACES TO OPC
+           ACCEPT  OPC AT 2339 WITH PROMPT
+           DISPLAY "                                   " AT 2303
+           GO TO CON-D1.
+       D7D.
+           IF FEC-PAG = ZEROS GO TO D8.
+           DISPLAY "VENCIMIENTO YA PAGADO " AT 1424
+           WITH FOREGROUND-COLOR 4
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1447 WITH PROMPT
+           DISPLAY "                                " AT 1424
+           GO TO CON-D1.
+
+       D8.
+           MOVE ZEROS TO FEC-PAG1.
+           DISPLAY "          " AT 1424.
+           ACCEPT FEC-PAG1 AT 1424 WITH PROMPT.
+           MOVE DDP1 TO DDP.
+           MOVE MMP1 TO MMP.
+           MOVE AAP1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO AAP.
+           DISPLAY DDP AT 1424.
+           DISPLAY "/" AT 1426.
+           DISPLAY MMP AT 1427.
+           DISPLAY "/" AT 1429.
+           DISPLAY AAP AT 1430.
+           IF FEC-PAG = 0 GO TO D8.
+           IF MMP = 0 OR AAP = 0 GO TO D8.
+           IF DDP < 0 OR DDP > 31 OR DDP = 00
+           DISPLAY "ERROR EN EL DIA" AT 1434
+           WITH FOREGROUND-COLOR 4
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1450
+           DISPLAY "                           " AT 1434
+           GO TO D8.
+           IF MMP < 0 OR MMP > 12 OR MMP = 00
+           DISPLAY "ERROR EN EL MES" AT 1434
+           WITH FOREGROUND-COLOR 4
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1450 WITH PROMPT
+           DISPLAY "                            " AT 1434
+           GO TO D8.
+           MOVE MMP TO MM-CHK.
+           MOVE AAP TO AA-CHK.
+           PERFORM DIAS-MES THRU F-DIAS-MES.
+           IF DDP > MAX-DD
+           DISPLAY "ERROR EN EL DIA" AT 1434
+           WITH FOREGROUND-COLOR 4
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1450
+           DISPLAY "                           " AT 1434
+           GO TO D8.
+
+       D8M.
+           MOVE ZEROS TO MESES-AT RECARGO.
+           IF AAP > AAV
+              OR (AAP = AAV AND MMP > MMV)
+              OR (AAP = AAV AND MMP = MMV AND DDP > DDV)
+              COMPUTE MESES-AT = (AAP - AAV) * 12 + (MMP - MMV)
+              IF DDP NOT > DDV AND MESES-AT > 0
+                 SUBTRACT 1 FROM MESES-AT
+              END-IF
+              IF MESES-AT < 1 MOVE 1 TO MESES-AT END-IF
+              COMPUTE RECARGO = MONTO * TASA-MORA * MESES-AT.
+           MOVE RECARGO TO RECARGO-ED.
+           DISPLAY RECARGO-ED AT 2124.
+
+       D81.
+           MOVE ZEROS TO MONTO1.
+           ACCEPT MONTO1 AT 1524 WITH PROMPT.
+           IF MONTO1 = 0 GO TO D81.
+           MOVE MONTO1 TO MONTO1-N.
+           IF MONTO1-N > MONTO - PAGADO
+           DISPLAY "EL MONTO SUPERA EL SALDO PENDIENTE" AT 2103
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 2139 WITH PROMPT
+           DISPLAY "                                   " AT 2103
+           GO TO D81.
+           PERFORM VERIFICA-MONTO THRU F-VERIFICA-MONTO.
+           IF CANT-PAGO-HIST = 0 GO TO D82.
+           COMPUTE PROM-PAGO-HIST = SUMA-PAGO-HIST / CANT-PAGO-HIST.
+           IF MONTO1-N NOT > PROM-PAGO-HIST * 3 GO TO D82.
+           DISPLAY "MONTO MUY SUPERIOR A PAGOS ANTERIORES, CONFIRMA S/N"
+               AT 2103 WITH FOREGROUND-COLOR 6.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 2157 WITH PROMPT.
+           DISPLAY "                                                   "
+               AT 2103.
+           IF OPC NOT = "S" GO TO D81.
+
+       D82.
+           DISPLAY P1 AT 1624.
+
+       D83.
+           DISPLAY AA AT 1724.
+
+       D9.
+           PERFORM BC THRU F-BC.
+           DISPLAY TIP-VEN AT 1824.
+           DISPLAY B-CODI AT 1828.
+       RES2.
+           PERFORM MUESTRA-CONFIRMA THRU F-MUESTRA-CONFIRMA.
+           MOVE PAGADO TO PAGADO-ED.
+           DISPLAY PAGADO-ED AT 1925.
+           COMPUTE SALDO = MONTO - PAGADO - MONTO1-N.
+           MOVE SALDO TO SALDO-ED.
+           DISPLAY SALDO-ED AT 2025.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 2254 WITH PROMPT.
+           IF OPC = "1" GO TO GRABA1.
+           IF OPC = "2" GO TO CON-D1.
+           IF OPC = "3" GO TO MODIF1.
+           GO TO RES2.
+       GRABA1.
+           MOVE MONTO1 TO MONTO1-N.
+           ADD MONTO1-N TO PAGADO.
+           MOVE NUM-CO1 TO REG-CIM.
+           MOVE MONTO1 TO REG-MPO.
+           MOVE TIP-VEN TO REG-GM.
+           MOVE DDP1 TO RFD.
+           MOVE MMP1 TO RFM.
+           MOVE AAP1 TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO RFA.
+           PERFORM CALCULA-SEC THRU F-CALCULA-SEC.
+           WRITE REG-PAG.
+           IF PAGADO < MONTO
+               MOVE ZEROS TO FEC-PAG.
+           REWRITE REG-IMP.
+           MOVE "VENCIM" TO BT-ARCHIVO.
+           MOVE "PAGO" TO BT-ACCION.
+           MOVE CONT TO BT-CLAVE.
+           MOVE SPACES TO BT-ANTES.
+           MOVE REG-IMP TO BT-DESPUES.
+           PERFORM GRABAR-BITA THRU F-GRABAR-BITA.
+           MOVE SPACES TO OPC.
+           GO TO CON-D1.
+       MODIF1.
+           MOVE ZERO TO CAM.
+           DISPLAY PANTALLA-MODI1.
+           ACCEPT CAM AT 2337 WITH PROMPT.
+           IF CAM < 1 OR CAM > 2 GO TO MODIF1.
+           IF CAM = 1 PERFORM D8
+           PERFORM D8M
+           GO TO F-MODI1
+           ELSE
+           IF CAM = 2 PERFORM D81.
+       F-MODI1.
+           DISPLAY "                                        " AT 2303.
+           MOVE ZERO TO CAM.
+           GO TO RES2.
+       VENTANA-ANO.
+           IF AA-VENT < 80
+               COMPUTE ANO-VENT = 2000 + AA-VENT
+           ELSE
+               COMPUTE ANO-VENT = 1900 + AA-VENT.
+       F-VENTANA-ANO.
+           EXIT.
+
+       MUESTRA-CONFIRMA.
+           MOVE NOMBRE TO CONF-NOM.
+           MOVE DDP TO CONF-DD.
+           MOVE MMP TO CONF-MM.
+           MOVE AAP TO CONF-AA.
+           MOVE MONTO1-N TO CONF-MTO.
+           DISPLAY (25, 3) CONFIRMA-LINEA.
+       F-MUESTRA-CONFIRMA.
+           EXIT.
+
+       DIAS-MES.
+           IF MM-CHK = 4 OR MM-CHK = 6 OR MM-CHK = 9 OR MM-CHK = 11
+               MOVE 30 TO MAX-DD
+           ELSE
+           IF MM-CHK = 2
+               DIVIDE AA-CHK BY 4 GIVING Q-CHK REMAINDER R4-CHK
+               IF R4-CHK NOT = 0
+                   MOVE 28 TO MAX-DD
+               ELSE
+                   DIVIDE AA-CHK BY 100 GIVING Q-CHK
+                       REMAINDER R100-CHK
+                   IF R100-CHK NOT = 0
+                       MOVE 29 TO MAX-DD
+                   ELSE
+                       DIVIDE AA-CHK BY 400 GIVING Q-CHK
+                           REMAINDER R400-CHK
+                       IF R400-CHK = 0
+                           MOVE 29 TO MAX-DD
+                       ELSE
+                           MOVE 28 TO MAX-DD
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 31 TO MAX-DD.
+       F-DIAS-MES.
+           EXIT.
+       BC.
+           CLOSE CODI.
+           OPEN I-O CODI.
+       BC1.
+           READ CODI NEXT RECORD AT END GO TO F-BC.
+           IF N-CODI EQUAL TO TIP-VEN GO TO F-BC.
+           GO TO BC1.
+       F-BC.
+
+       LISTADO.
+           PERFORM ENCABEZA.
+           CLOSE RPAGOS CONTRI CODI.
+           OPEN I-O RPAGOS CONTRI RDATOS CODI.
+       PREG.
+           DISPLAY LP.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1256 WITH PROMPT.
+           IF OPC = "S" GO TO DEST.
+           IF OPC = "N" GO TO CIERRE.
+           GO TO PREG.
+
+       DEST.
+           DISPLAY PANTALLA-DEST.
+           MOVE SPACES TO OPC.
+           ACCEPT OPC AT 1567 WITH PROMPT.
+           IF OPC = "1" MOVE "PRINTER" TO IMPRE-DEST
+               OPEN OUTPUT IMPRE MOVE "Y" TO IMPRE-SW GO TO RANGO.
+           IF OPC = "2" MOVE "LISTPAGO.TXT" TO IMPRE-DEST
+               OPEN OUTPUT IMPRE MOVE "Y" TO IMPRE-SW GO TO RANGO.
+           IF OPC = "3" MOVE "PAGOS.EXP" TO IMPRE-DEST
+               OPEN OUTPUT IMPRE MOVE "Y" TO IMPRE-SW
+               MOVE "Y" TO EXPO-SW GO TO RANGO.
+           GO TO DEST.
+
+       RANGO.
+           DISPLAY PANTALLA-RANGO.
+           MOVE ZEROS TO FEC-DESDE1.
+           ACCEPT FEC-DESDE1 AT 1453 WITH PROMPT.
+           MOVE FEC-DESDE1 TO FEC-DESDE.
+           MOVE ZEROS TO FEC-HASTA1.
+           ACCEPT FEC-HASTA1 AT 1653 WITH PROMPT.
+           MOVE FEC-HASTA1 TO FEC-HASTA.
+           IF FEC-DESDE1 = ZEROS
+               MOVE ZEROS TO CMP-DESDE
+           ELSE
+               MOVE AAD TO AA-VENT
+               PERFORM VENTANA-ANO THRU F-VENTANA-ANO
+               COMPUTE CMP-DESDE = ANO-VENT * 10000 + MMD * 100 + DDD.
+           IF FEC-HASTA1 = ZEROS
+               MOVE 99999999 TO CMP-HASTA
+           ELSE
+               MOVE AAH TO AA-VENT
+               PERFORM VENTANA-ANO THRU F-VENTANA-ANO
+               COMPUTE CMP-HASTA = ANO-VENT * 10000 + MMH * 100 + DDH.
+
+       EMISION.
+           IF EXPO-SW = "Y" GO TO EXPORTA.
+           MOVE ZEROS TO T-GM C-CONTA C-HOJA SUB-MPO.
+           MOVE SPACES TO BRK-CIM BRK-NOM.
+           READ RDATOS AT END.
+           MOVE REG-NOMEMP TO S-NOMEMP.
+           MOVE REG-CIUD TO S-CIUD.
+           MOVE REG-DOM TO S-DOM.
+           MOVE REG-TEL TO S-TEL.
+           MOVE REG-CUIT TO S-CUIT.
+           ACCEPT FECHA FROM DATE.
+           MOVE DDF TO S-DD.
+           MOVE MMF TO S-MM.
+           MOVE AAF TO S-AA.
+
+       C-EMI.
+           MOVE ZEROS TO C-REG.
+           ADD 1 TO C-CONTA C-HOJA.
+           MOVE C-HOJA TO S-HOJA.
+           IF C-CONTA = 1
+           WRITE RENGLON FROM L1 AFTER 1
+           ELSE
+           WRITE RENGLON FROM L1 AFTER PAGE.
+           WRITE RENGLON FROM L3 AFTER 1.
+           WRITE RENGLON FROM L4 AFTER 1.
+           WRITE RENGLON FROM L41 AFTER 1.
+           WRITE RENGLON FROM L42 AFTER 1.
+           WRITE RENGLON FROM L5 AFTER 1.
+           WRITE RENGLON FROM L1 AFTER 1.
+           WRITE RENGLON FROM L6 AFTER 2.
+           WRITE RENGLON FROM L7 AFTER 1.
+
+       LEE-R.
+           READ RPAGOS NEXT RECORD AT END GO TO LEE-F.
+           IF REG-FEC = ZEROS GO TO LEE-R.
+           COMPUTE CMP-REG = RFA * 10000 + RFM * 100 + RFD.
+           IF CMP-REG < CMP-DESDE OR CMP-REG > CMP-HASTA GO TO LEE-R.
+           IF REG-CIM NOT = BRK-CIM
+               IF BRK-CIM NOT = SPACES
+                   PERFORM SUBTOTAL-CLIENTE THRU F-SUBTOTAL-CLIENTE
+               END-IF
+               MOVE REG-CIM TO BRK-CIM
+               MOVE ZEROS TO SUB-MPO
+           END-IF.
+           COMPUTE T-GM = T-GM + REG-MPO.
+           ADD REG-MPO TO SUB-MPO.
+           MOVE REG-GM TO N-CODI.
+           READ CODI KEY IS N-CODI
+           INVALID KEY
+           DISPLAY  "CODIGO INCORRECTO" AT 1410
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1435 WITH PROMPT
+           DISPLAY "                         "  AT 1410
+           GO TO CIERRE.
+           MOVE REG-CIM TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY
+           DISPLAY "CLIENTE INCORRECTO" AT 1410
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1435 WITH PROMPT
+           DISPLAY "                       " AT 1410
+           GO TO CIERRE.
+           MOVE NOMBRE TO S-NOM.
+           MOVE NOMBRE TO BRK-NOM.
+           MOVE UBICA TO S-UBI.
+           CLOSE CODI CONTRI.
+           OPEN I-O CODI CONTRI.
+           MOVE REG-CIM TO S-RNC.
+           MOVE REG-MPO TO S-IMP.
+           MOVE B-CODI TO S-RCO.
+           MOVE RFD TO RF1.
+           MOVE RFM TO RF2.
+           MOVE RFA TO RF3.
+           IF C-REG= 51 GO TO C-EMI.
+           WRITE RENGLON FROM S-REG AFTER 2.
+           WRITE RENGLON FROM S-REG1 AFTER 1.
+           ADD 3 TO C-REG.
+           GO TO LEE-R.
+
+       LEE-F.
+           IF BRK-CIM NOT = SPACES
+               PERFORM SUBTOTAL-CLIENTE THRU F-SUBTOTAL-CLIENTE
+           END-IF.
+           MOVE T-GM TO MON-T.
+           WRITE RENGLON FROM L8 AFTER 3.
+           MOVE T-GM TO QTY.
+           CALL "NUMLE" USING PARAM1, PARAM2.
+           WRITE RENGLON FROM LETRA-1 AFTER 2.
+           WRITE RENGLON FROM LETRA-2 AFTER 1.
+           GO TO CIERRE.
+
+       EXPORTA.
+           MOVE ZEROS TO T-GM.
+       EXPO-R.
+           READ RPAGOS NEXT RECORD AT END GO TO EXPO-F.
+           IF REG-FEC = ZEROS GO TO EXPO-R.
+           COMPUTE CMP-REG = RFA * 10000 + RFM * 100 + RFD.
+           IF CMP-REG < CMP-DESDE OR CMP-REG > CMP-HASTA GO TO EXPO-R.
+           MOVE REG-GM TO N-CODI.
+           READ CODI KEY IS N-CODI
+           INVALID KEY
+           DISPLAY "CODIGO INCORRECTO" AT 1410
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1435 WITH PROMPT
+           DISPLAY "                         "  AT 1410
+           GO TO CIERRE.
+           MOVE REG-CIM TO NUM-CO.
+           READ CONTRI KEY IS NUM-CO
+           INVALID KEY
+           DISPLAY "CLIENTE INCORRECTO" AT 1410
+           WITH FOREGROUND-COLOR 6
+           MOVE SPACES TO OPC
+           ACCEPT OPC AT 1435 WITH PROMPT
+           DISPLAY "                       " AT 1410
+           GO TO CIERRE.
+           CLOSE CODI CONTRI.
+           OPEN I-O CODI CONTRI.
+           COMPUTE T-GM = T-GM + REG-MPO.
+           MOVE REG-MPO TO EXP-MPO.
+           MOVE SPACES TO RENGLON.
+           STRING REG-CIM DELIMITED BY SPACE "|"
+               NOMBRE DELIMITED BY SPACE "|"
+               RF1 DELIMITED BY SIZE "/"
+               RF2 DELIMITED BY SIZE "/"
+               RF3 DELIMITED BY SIZE "|"
+               EXP-MPO DELIMITED BY SIZE "|"
+               B-CODI DELIMITED BY SPACE
+               INTO RENGLON.
+           WRITE RENGLON.
+           GO TO EXPO-R.
+       EXPO-F.
+           CLOSE IMPRE.
+           GO TO CIERRE.
+
+       SUBTOTAL-CLIENTE.
+           MOVE BRK-NOM TO S-SUBNOM.
+           MOVE SUB-MPO TO SUB-T.
+           WRITE RENGLON FROM L9 AFTER 1.
+       F-SUBTOTAL-CLIENTE.
+           EXIT.
+
+       CIERRE.
+           CLOSE CONTRI IMPU RPAGOS CODI RDATOS BITA.
+           IF IMPRE-SW = "Y" CLOSE IMPRE.
+           CHAIN "MENU".
+           STOP RUN.
+
+       LEER-OPERADOR.
+           MOVE SPACES TO REG-OPERA.
+           OPEN INPUT OPERA.
+           IF OP-STATUS NOT = "00" GO TO F-LEER-OPERADOR.
+           READ OPERA AT END MOVE SPACES TO REG-OPERA.
+           CLOSE OPERA.
+       F-LEER-OPERADOR.
+           EXIT.
+
+       GRABAR-BITA.
+           ACCEPT FECHA-BITA FROM DATE.
+           MOVE DD-BITA TO BT-DD.
+           MOVE MM-BITA TO BT-MM.
+           MOVE AA-BITA TO AA-VENT.
+           PERFORM VENTANA-ANO THRU F-VENTANA-ANO.
+           MOVE ANO-VENT TO BT-AA.
+           ACCEPT BT-HORA FROM TIME.
+           MOVE OPERADOR TO BT-OPERADOR.
+           WRITE REG-BITA.
+       F-GRABAR-BITA.
+           EXIT.
+
+       VERIFICA-MONTO.
+           MOVE ZEROS TO SUMA-PAGO-HIST CANT-PAGO-HIST.
+           MOVE CONT TO REG-CIM.
+           MOVE ZEROS TO REG-FEC.
+           START RPAGOS KEY IS NOT LESS THAN REG-CLAVE
+           INVALID KEY GO TO F-VERIFICA-MONTO.
+       VM-R.
+           READ RPAGOS NEXT RECORD AT END GO TO F-VERIFICA-MONTO.
+           IF REG-CIM NOT = CONT GO TO F-VERIFICA-MONTO.
+           IF REG-GM NOT = TIP-VEN GO TO VM-R.
+           ADD REG-MPO TO SUMA-PAGO-HIST.
+           ADD 1 TO CANT-PAGO-HIST.
+           GO TO VM-R.
+       F-VERIFICA-MONTO.
+           EXIT.
+      *    DETERMINA EL NUMERO DE CUOTA DENTRO DEL MISMO DIA, YA QUE UN
+      *    CLIENTE PUEDE PAGAR MAS DE UN VENCIMIENTO (O VARIAS CUOTAS
+      *    DE UNO SOLO) EN LA MISMA FECHA Y REG-CLAVE DEBE SEGUIR
+      *    SIENDO UNICA DENTRO DE RPAGOS.
+       CALCULA-SEC.
+           MOVE REG-CIM TO SEC-CIM-AUX.
+           MOVE REG-FEC TO SEC-FEC-AUX.
+           MOVE ZEROS TO SEC-CONT.
+           MOVE ZEROS TO REG-SEC.
+           START RPAGOS KEY IS NOT LESS THAN REG-CLAVE
+           INVALID KEY GO TO F-CALCULA-SEC.
+       CS-R.
+           READ RPAGOS NEXT RECORD AT END GO TO CS-FIN.
+           IF REG-CIM NOT = SEC-CIM-AUX GO TO CS-FIN.
+           IF REG-FEC NOT = SEC-FEC-AUX GO TO CS-FIN.
+           ADD 1 TO SEC-CONT.
+           GO TO CS-R.
+       CS-FIN.
+           MOVE SEC-CIM-AUX TO REG-CIM.
+           MOVE SEC-FEC-AUX TO REG-FEC.
+           MOVE SEC-CONT TO REG-SEC.
+       F-CALCULA-SEC.
+           EXIT.
