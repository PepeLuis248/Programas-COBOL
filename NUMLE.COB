@@ -82,7 +82,7 @@
            03  FILLER      PIC X(19) VALUE "99904UNO*          ".
            03  FILLER      PIC X(19) VALUE "99910VEINTIUNO*    ".
            03  FILLER      PIC X(19) VALUE "99904SON*          ".
-           03  FILLER      PIC X(19) VALUE "99914             *".
+           03  FILLER      PIC X(19) VALUE "99906PESOS*        ".
            03  FILLER      PIC X(19) VALUE "99907BILLON*       ".
            03  FILLER      PIC X(19) VALUE "99909BILLONES*     ".
            03  FILLER      PIC X(19) VALUE "99908CENTAVO*      ".
@@ -118,10 +118,9 @@
            GO TO Z9.
        A1. MOVE ZERO TO I1.
            IF SWA NOT = "0"
-                   MOVE 55 TO T8(1) MOVE 56 TO T8(2) MOVE 2 TO I1.
+                   MOVE 55 TO T8(1) MOVE 1 TO I1.
            IF T7A = ZERO GO TO A8.
            IF T7B1 NOT = ZERO GO TO AY.
-           IF SWA NOT = "0" SUBTRACT 1 FROM I1.
            GO TO A6.
        AY. IF T7CY = ZERO GO TO A2.
            MOVE T7CY TO QX.
@@ -149,7 +148,8 @@
       *  OJO QUE LA SENTENCIA PROXIMA PUEDE SER IF T8 (I1) = 0
            IF T8 (I1) = 1  MOVE 53 TO T8 (I1).
            IF T8 (I1) = 21 MOVE 54 TO T8 (I1).
-       A5. IF T7C4 = ZERO GO TO A7.
+       A5. IF SWA NOT = "0" ADD 1 TO I1 MOVE 56 TO T8 (I1).
+           IF T7C4 = ZERO GO TO A7.
            ADD 1 TO I1.
            MOVE 50 TO T8 (I1).
        A6. MOVE T7C4 TO QX.
@@ -165,7 +165,9 @@
            MOVE I3 TO MAX.
            INSPECT TAB1 REPLACING ALL "*" BY " ".
            GO TO A9.
-       A8. MOVE ALL "*" TO TAB1.
+       A8. MOVE SPACES TO TAB1.
+           IF SWA NOT = "0" MOVE "SON CERO PESOS" TO T1A
+           ELSE MOVE "CERO PESOS" TO T1A.
        A9. EXIT.
        B1. MOVE ZERO TO I3.
        B2. ADD 1 TO I3.
